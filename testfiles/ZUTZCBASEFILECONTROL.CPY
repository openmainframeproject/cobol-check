@@ -0,0 +1,9 @@
+      * CCHECKBASEFILECONTROL.CPY
+      * FILE-CONTROL ENTRY FOR THE REGRESSION-BASELINE FILE USED BY
+      * UT-WHOLE-RECORD-COMPARE (SEE CCHECKBASEFD.CPY). A GENERATED
+      * TEST PROGRAM COPIES THIS INTO ITS FILE-CONTROL PARAGRAPH
+      * ALONGSIDE ITS OWN SELECT ENTRIES.
+           SELECT UT-BASELINE-FILE ASSIGN TO "UTBASEFL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS UT-BASELINE-FILE-STATUS.
+      * CCHECKBASEFILECONTROL.CPY END
