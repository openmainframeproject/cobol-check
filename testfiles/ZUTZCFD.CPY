@@ -0,0 +1,7 @@
+      * CCHECKFD.CPY
+      * FD FOR THE MACHINE-READABLE (JUNIT-STYLE XML) TEST REPORT. A
+      * GENERATED TEST PROGRAM COPIES THIS INTO ITS FILE SECTION
+      * ALONGSIDE ITS OWN FD ENTRIES.
+       FD  UT-XML-REPORT-FILE.
+       01  UT-XML-REPORT-RECORD      PIC X(512).
+      * CCHECKFD.CPY END
