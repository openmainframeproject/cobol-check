@@ -0,0 +1,11 @@
+      * CCHECKCUMFILECONTROL.CPY
+      * FILE-CONTROL ENTRY FOR THE CROSS-PROGRAM CUMULATIVE TEST-STATS
+      * FILE. EACH GENERATED TEST PROGRAM IN A REGRESSION RUN APPENDS
+      * ONE RECORD OF ITS OWN TOTALS HERE; CCCONSOL (SEE CCCONSOL.CBL)
+      * READS THE WHOLE FILE AFTERWARD AND PRINTS THE CONSOLIDATED
+      * REPORT FOR THE BATCH. A GENERATED TEST PROGRAM COPIES THIS INTO
+      * ITS FILE-CONTROL PARAGRAPH ALONGSIDE ITS OWN SELECT ENTRIES.
+           SELECT UT-CUM-FILE ASSIGN TO "UTCUMFL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS UT-CUM-FILE-STATUS.
+      * CCHECKCUMFILECONTROL.CPY END
