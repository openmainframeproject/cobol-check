@@ -0,0 +1,208 @@
+      **********************************************************************
+      * AUTHOR:    T. N. KRAMER
+      * DATE:      09 AUG 2026
+      * PURPOSE:   DEMONSTRATE MOCKING OF EXEC SQL INSERT/UPDATE/DELETE
+      *            STATEMENTS AGAINST TEXE2, INCLUDING ASSERTING ON THE
+      *            HOST VARIABLES THAT WOULD HAVE BEEN WRITTEN TO DB2.
+      **********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DB2PROGT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY ZUTZCFILECONTROL.
+           COPY ZUTZCCUMFILECONTROL.
+           COPY ZUTZCBASEFILECONTROL.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY ZUTZCFD      .
+           COPY ZUTZCCUMFD   .
+           COPY ZUTZCBASEFD  .
+       WORKING-STORAGE SECTION.
+            COPY ZUTZCWS     .
+      * HOST VARIABLES FOR THE ROW BEING WRITTEN, SAME COLUMNS AS
+      * TEXE2 (SEE COPY/TEXE2.CPY), REDECLARED HERE BECAUSE THAT
+      * COPYBOOK LEADS WITH ITS OWN EXEC SQL DECLARE TABLE AND IS
+      * ONLY MEANT TO BE COPY'D INSIDE A PRECOMPILED SQL PROGRAM.
+       01  WS-TEXE2-ROW.
+           05  FIRST-NAME              PIC X(10).
+           05  LAST-NAME               PIC X(10).
+           05  WALLET                  PIC 9(8)V99 COMP-3.
+           05  TMS-CREA                PIC X(26).
+       01  WS-DELETE-KEY.
+           05  DEL-FIRST-NAME          PIC X(10).
+           05  DEL-LAST-NAME           PIC X(10).
+      * STANDS IN FOR THE SQLCODE FIELD EXEC SQL INCLUDE SQLCA WOULD
+      * OTHERWISE DEFINE (ALSO NOT COPY'D HERE FOR THE SAME REASON AS
+      * WS-TEXE2-ROW ABOVE).
+       01  SQLCODE                     PIC S9(04) COMP.
+      * WHAT THE MOCKED PARAGRAPHS BELOW ACTUALLY "WRITE", SO A TEST
+      * CASE CAN ASSERT ON THE HOST VARIABLES THAT WOULD HAVE GONE TO
+      * DB2 WITHOUT A REAL SUBSYSTEM TO CHECK AGAINST.
+       01  WS-CAPTURED-INSERT.
+           05  CAP-FIRST-NAME          PIC X(10).
+           05  CAP-LAST-NAME           PIC X(10).
+           05  CAP-WALLET              PIC 9(8)V99 COMP-3.
+           05  CAP-TMS-CREA            PIC X(26).
+       01  WS-CAPTURED-UPDATE.
+           05  CAP-UPD-FIRST-NAME      PIC X(10).
+           05  CAP-UPD-LAST-NAME       PIC X(10).
+           05  CAP-UPD-WALLET          PIC 9(8)V99 COMP-3.
+       01  WS-CAPTURED-DELETE.
+           05  CAP-DEL-FIRST-NAME      PIC X(10).
+           05  CAP-DEL-LAST-NAME       PIC X(10).
+       01  WS-WALLET-DISP              PIC Z(6)9.99.
+       PROCEDURE DIVISION.
+           PERFORM UT-INITIALIZE
+
+           DISPLAY SPACE
+           DISPLAY "TEST SUITE:"
+           DISPLAY
+           'DEMONSTRATE EXEC SQL INSERT/UPDATE/DELETE MOCKS'
+           DISPLAY SPACE
+
+
+           MOVE 'Mock INSERT captures the host variables it would write'
+               TO UT-TEST-CASE-NAME
+           PERFORM UT-BEFORE
+           MOVE 'MARY'        TO FIRST-NAME
+           MOVE 'RICHARDS'    TO LAST-NAME
+           MOVE 125.50        TO WALLET
+           MOVE '2026-08-09-00.00.00.000000' TO TMS-CREA
+           MOVE 'INSERT INTO TEXE2' TO UT-MOCK-FIND-SQL-KEYWORDS
+           SET UT-FIND-SQL-MOCK TO TRUE
+           PERFORM UT-SET-MOCK
+           PERFORM 8000-INSERT-WALLET-ROW
+           ADD 1 TO UT-TEST-CASE-COUNT
+           MOVE CAP-FIRST-NAME TO UT-ACTUAL
+           MOVE 'MARY'
+                       TO UT-EXPECTED
+           SET UT-COMPARE-DEFAULT TO TRUE
+           SET UT-NORMAL-COMPARE TO TRUE
+           PERFORM UT-ASSERT-EQUAL
+           ADD 1 TO UT-TEST-CASE-COUNT
+           MOVE CAP-WALLET TO UT-ACTUAL-NUMERIC
+           MOVE 125.50     TO UT-EXPECTED-NUMERIC
+           SET UT-NORMAL-COMPARE TO TRUE
+           SET UT-NUMERIC-COMPARE TO TRUE
+           SET UT-RELATION-EQ TO TRUE
+           PERFORM UT-ASSERT-EQUAL
+           ADD 1 TO UT-TEST-CASE-COUNT
+           MOVE SQLCODE TO UT-ACTUAL-NUMERIC
+           MOVE ZERO    TO UT-EXPECTED-NUMERIC
+           SET UT-NORMAL-COMPARE TO TRUE
+           SET UT-NUMERIC-COMPARE TO TRUE
+           SET UT-RELATION-EQ TO TRUE
+           PERFORM UT-ASSERT-EQUAL
+           SET UT-FIND-SQL-MOCK TO TRUE
+           MOVE 'INSERT INTO TEXE2' TO UT-MOCK-FIND-SQL-KEYWORDS
+           PERFORM UT-LOOKUP-MOCK
+           IF UT-MOCK-FOUND
+               ADD 1 TO UT-MOCK-ACCESS-COUNT(UT-MOCK-IX)
+               MOVE 0001
+                   TO UT-EXPECTED-ACCESSES
+               MOVE UT-MOCK-ACCESS-COUNT(UT-MOCK-IX)
+                   TO UT-ACTUAL-ACCESSES
+               ADD 1 TO UT-TEST-CASE-COUNT
+               SET UT-VERIFY-EXACT TO TRUE
+               PERFORM UT-ASSERT-ACCESSES
+           END-IF
+
+           PERFORM UT-AFTER
+           MOVE 'Mock UPDATE captures the new wallet balance'
+               TO UT-TEST-CASE-NAME
+           PERFORM UT-BEFORE
+           MOVE 'MARY'        TO FIRST-NAME
+           MOVE 'RICHARDS'    TO LAST-NAME
+           MOVE 200.00        TO WALLET
+           MOVE 'UPDATE TEXE2 SET WALLET' TO UT-MOCK-FIND-SQL-KEYWORDS
+           SET UT-FIND-SQL-MOCK TO TRUE
+           PERFORM UT-SET-MOCK
+           PERFORM 8100-UPDATE-WALLET-ROW
+           ADD 1 TO UT-TEST-CASE-COUNT
+           MOVE CAP-UPD-WALLET TO UT-ACTUAL-NUMERIC
+           MOVE 200.00         TO UT-EXPECTED-NUMERIC
+           SET UT-NORMAL-COMPARE TO TRUE
+           SET UT-NUMERIC-COMPARE TO TRUE
+           SET UT-RELATION-EQ TO TRUE
+           PERFORM UT-ASSERT-EQUAL
+
+           PERFORM UT-AFTER
+           MOVE 'Mock DELETE captures the key row it would remove'
+               TO UT-TEST-CASE-NAME
+           PERFORM UT-BEFORE
+           MOVE 'MARY'     TO DEL-FIRST-NAME
+           MOVE 'RICHARDS' TO DEL-LAST-NAME
+           MOVE 'DELETE FROM TEXE2' TO UT-MOCK-FIND-SQL-KEYWORDS
+           SET UT-FIND-SQL-MOCK TO TRUE
+           PERFORM UT-SET-MOCK
+           PERFORM 8200-DELETE-WALLET-ROW
+           ADD 1 TO UT-TEST-CASE-COUNT
+           MOVE CAP-DEL-LAST-NAME TO UT-ACTUAL
+           MOVE 'RICHARDS'
+                       TO UT-EXPECTED
+           SET UT-COMPARE-DEFAULT TO TRUE
+           SET UT-NORMAL-COMPARE TO TRUE
+           PERFORM UT-ASSERT-EQUAL
+
+           PERFORM UT-AFTER
+           COPY ZUTZCPD     .
+           .
+       UT-BEFORE-ALL.
+           DISPLAY 'DB2PROGT SUITE STARTING'
+           .
+       UT-AFTER-ALL.
+           DISPLAY 'DB2PROGT SUITE COMPLETE'
+           .
+       UT-BEFORE.
+           MOVE SPACES TO WS-TEXE2-ROW
+           MOVE SPACES TO WS-DELETE-KEY
+           MOVE SPACES TO WS-CAPTURED-INSERT
+           MOVE SPACES TO WS-CAPTURED-UPDATE
+           MOVE SPACES TO WS-CAPTURED-DELETE
+           MOVE ZERO   TO SQLCODE
+           .
+       UT-AFTER.
+
+           .
+      *    INSERT A NEW WALLET ROW FOR A CUSTOMER. IN PRODUCTION THIS
+      *    STATEMENT ACTUALLY WRITES TO DB2; UNDER TEST THE HOST
+      *    VARIABLES ARE CAPTURED INSTEAD SO THE TEST CAN ASSERT ON
+      *    WHAT WOULD HAVE BEEN WRITTEN.
+       8000-INSERT-WALLET-ROW.
+      *    EXEC SQL
+      *       INSERT INTO TEXE2
+      *           (FIRST_NAME, LAST_NAME, WALLET, TMS_CREA)
+      *       VALUES
+      *           (:FIRST-NAME, :LAST-NAME, :WALLET, :TMS-CREA)
+      *    END-EXEC
+           MOVE FIRST-NAME TO CAP-FIRST-NAME
+           MOVE LAST-NAME  TO CAP-LAST-NAME
+           MOVE WALLET     TO CAP-WALLET
+           MOVE TMS-CREA   TO CAP-TMS-CREA
+           MOVE ZERO TO SQLCODE
+           .
+      *    UPDATE AN EXISTING CUSTOMER'S WALLET BALANCE.
+       8100-UPDATE-WALLET-ROW.
+      *    EXEC SQL
+      *       UPDATE TEXE2
+      *          SET WALLET = :WALLET
+      *        WHERE FIRST_NAME = :FIRST-NAME
+      *          AND LAST_NAME  = :LAST-NAME
+      *    END-EXEC
+           MOVE FIRST-NAME TO CAP-UPD-FIRST-NAME
+           MOVE LAST-NAME  TO CAP-UPD-LAST-NAME
+           MOVE WALLET     TO CAP-UPD-WALLET
+           MOVE ZERO TO SQLCODE
+           .
+      *    DELETE A CUSTOMER'S WALLET ROW.
+       8200-DELETE-WALLET-ROW.
+      *    EXEC SQL
+      *       DELETE FROM TEXE2
+      *        WHERE FIRST_NAME = :DEL-FIRST-NAME
+      *          AND LAST_NAME  = :DEL-LAST-NAME
+      *    END-EXEC
+           MOVE DEL-FIRST-NAME TO CAP-DEL-FIRST-NAME
+           MOVE DEL-LAST-NAME  TO CAP-DEL-LAST-NAME
+           MOVE ZERO TO SQLCODE
+           .
