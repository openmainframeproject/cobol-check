@@ -0,0 +1,125 @@
+      **********************************************************************
+      * AUTHOR:    DAVE NICOLETTE
+      * DATE:      09 AUG 2026
+      * PURPOSE:   DEMONSTRATE MOCKING OF EXEC CICS LINK/XCTL COMMANDS.
+      **********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CICSDEMO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY ZUTZCFILECONTROL.
+           COPY ZUTZCCUMFILECONTROL.
+           COPY ZUTZCBASEFILECONTROL.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY ZUTZCFD      .
+           COPY ZUTZCCUMFD   .
+           COPY ZUTZCBASEFD  .
+       WORKING-STORAGE SECTION.
+            COPY ZUTZCWS     .
+       01  WS-COMMAREA.
+           05  WS-COMM-ACTION          PIC X(10).
+           05  WS-COMM-RESULT          PIC X(10).
+       77  WS-SUBPROGRAM-NAME          PIC X(08).
+       PROCEDURE DIVISION.
+           PERFORM UT-INITIALIZE
+
+           DISPLAY SPACE
+           DISPLAY "TEST SUITE:"
+           DISPLAY
+           'DEMONSTRATE EXEC CICS LINK/XCTL MOCKS'
+           DISPLAY SPACE
+
+
+           MOVE 'Mock behavior of EXEC CICS LINK and its COMMAREA'
+               TO UT-TEST-CASE-NAME
+           PERFORM UT-BEFORE
+           MOVE 'LINK PROGRAM("PROGB") COMMAREA(WS-COMMAREA)'
+               TO UT-MOCK-FIND-CICS-KEYWORDS
+           SET UT-FIND-CICS-MOCK TO TRUE
+           PERFORM UT-SET-MOCK
+           PERFORM 1000-LINK-SUBPROGRAM
+           ADD 1 TO UT-TEST-CASE-COUNT
+           SET UT-NORMAL-COMPARE TO TRUE
+           MOVE WS-COMM-ACTION TO UT-ACTUAL
+           MOVE 'LINKED'
+                       TO UT-EXPECTED
+           SET UT-COMPARE-DEFAULT TO TRUE
+           PERFORM UT-ASSERT-EQUAL
+           ADD 1 TO UT-TEST-CASE-COUNT
+           SET UT-NORMAL-COMPARE TO TRUE
+           MOVE WS-COMM-RESULT TO UT-ACTUAL
+           MOVE 'OK'
+                       TO UT-EXPECTED
+           SET UT-COMPARE-DEFAULT TO TRUE
+           PERFORM UT-ASSERT-EQUAL
+           SET UT-FIND-CICS-MOCK TO TRUE
+           MOVE 'LINK PROGRAM("PROGB") COMMAREA(WS-COMMAREA)'
+               TO UT-MOCK-FIND-CICS-KEYWORDS
+           PERFORM UT-LOOKUP-MOCK
+           IF UT-MOCK-FOUND
+               ADD 1 TO UT-MOCK-ACCESS-COUNT(UT-MOCK-IX)
+               MOVE 0001
+                   TO UT-EXPECTED-ACCESSES
+               MOVE UT-MOCK-ACCESS-COUNT(UT-MOCK-IX)
+                   TO UT-ACTUAL-ACCESSES
+               ADD 1 TO UT-TEST-CASE-COUNT
+               SET UT-VERIFY-EXACT TO TRUE
+               PERFORM UT-ASSERT-ACCESSES
+           END-IF
+
+           PERFORM UT-AFTER
+           MOVE 'Mock behavior of EXEC CICS XCTL to a dynamic program'
+               TO UT-TEST-CASE-NAME
+           PERFORM UT-BEFORE
+           MOVE 'XCTL PROGRAM(WS-SUBPROGRAM-NAME) COMMAREA(WS-COMMAREA)'
+               TO UT-MOCK-FIND-CICS-KEYWORDS
+           SET UT-FIND-CICS-MOCK TO TRUE
+           PERFORM UT-SET-MOCK
+           PERFORM 2000-XCTL-SUBPROGRAM
+           ADD 1 TO UT-TEST-CASE-COUNT
+           SET UT-NORMAL-COMPARE TO TRUE
+           MOVE WS-COMM-ACTION TO UT-ACTUAL
+           MOVE 'XFERRED'
+                       TO UT-EXPECTED
+           SET UT-COMPARE-DEFAULT TO TRUE
+           PERFORM UT-ASSERT-EQUAL
+
+           PERFORM UT-AFTER
+           COPY ZUTZCPD     .
+           .
+       UT-BEFORE-ALL.
+           DISPLAY 'CICSDEMO SUITE STARTING'
+           .
+       UT-AFTER-ALL.
+           DISPLAY 'CICSDEMO SUITE COMPLETE'
+           .
+       UT-BEFORE.
+           MOVE SPACES TO WS-COMMAREA
+           MOVE 'PROGB' TO WS-SUBPROGRAM-NAME
+           .
+       UT-AFTER.
+
+           .
+       1000-LINK-SUBPROGRAM.
+      *    EXEC CICS LINK
+      *        PROGRAM('PROGB')
+      *        COMMAREA(WS-COMMAREA)
+      *        LENGTH(LENGTH OF WS-COMMAREA)
+      *    END-EXEC
+               MOVE "LINKED" TO WS-COMM-ACTION
+               MOVE "OK"     TO WS-COMM-RESULT
+           .
+       2000-XCTL-SUBPROGRAM.
+      *    EXEC CICS XCTL
+      *        PROGRAM(WS-SUBPROGRAM-NAME)
+      *        COMMAREA(WS-COMMAREA)
+      *        LENGTH(LENGTH OF WS-COMMAREA)
+      *    END-EXEC
+               MOVE "XFERRED" TO WS-COMM-ACTION
+               MOVE "OK"      TO WS-COMM-RESULT
+           .
+       9999-END.
+
+           .
