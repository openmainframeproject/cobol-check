@@ -12,6 +12,11 @@
        77  WS-ALPHA                PIC X.
        77  WS-OMEGA                PIC X.
        77  WS-SUBPROGRAM-NAME      PIC X(08).
+
+       01  COBOL-STRUCTURE.
+           05  ACTION-PARAM         PIC X(01).
+           05  BOOK-PARAM           PIC X(01).
+           05  OUTPUT-VALUE         PIC X(12).
        PROCEDURE DIVISION.
            PERFORM UT-INITIALIZE
 
@@ -106,7 +111,27 @@
            SET UT-COMPARE-DEFAULT TO TRUE
            PERFORM UT-ASSERT-EQUAL
 
-
+           PERFORM UT-AFTER
+           MOVE 'Assert CALL argument linkage (qualified and plain)'
+               TO UT-TEST-CASE-NAME
+           PERFORM UT-BEFORE
+           PERFORM 4000-STRUCTURE-CALL
+           MOVE 5 TO UT-MOCK-FIND-CALL-TOKEN-COUNT
+           MOVE 'ACTION-PARAM'     TO UT-MOCK-FIND-CALL-TOKEN(1)
+           MOVE 'BOOK-PARAM'       TO UT-MOCK-FIND-CALL-TOKEN(2)
+           MOVE 'IN'               TO UT-MOCK-FIND-CALL-TOKEN(3)
+           MOVE 'COBOL-STRUCTURE'  TO UT-MOCK-FIND-CALL-TOKEN(4)
+           MOVE 'OUTPUT-VALUE'     TO UT-MOCK-FIND-CALL-TOKEN(5)
+           ADD 1 TO UT-TEST-CASE-COUNT
+           MOVE 'BOOK-PARAM' TO UT-ARG-NAME-TO-FIND
+           MOVE 'COBOL-STRUCTURE' TO UT-ARG-QUALIFIER-TO-FIND
+           MOVE 'BY REFERENCE' TO UT-EXPECTED
+           PERFORM UT-ASSERT-CALL-LINKAGE
+           ADD 1 TO UT-TEST-CASE-COUNT
+           MOVE 'OUTPUT-VALUE' TO UT-ARG-NAME-TO-FIND
+           MOVE SPACES TO UT-ARG-QUALIFIER-TO-FIND
+           MOVE 'BY REFERENCE' TO UT-EXPECTED
+           PERFORM UT-ASSERT-CALL-LINKAGE
 
            PERFORM UT-AFTER
             COPY ZUTZCPD     .
@@ -116,6 +141,12 @@
            .
        UT-AFTER.
 
+           .
+       UT-BEFORE-ALL.
+
+           .
+       UT-AFTER-ALL.
+
            .
        UT-INITIALIZE.
            MOVE SPACES TO UT-FILE-INFORMATION
@@ -159,6 +190,16 @@
 
 
 
+           .
+       4000-STRUCTURE-CALL.
+           MOVE "1" TO ACTION-PARAM
+           MOVE "2" TO BOOK-PARAM
+           MOVE "3" TO OUTPUT-VALUE
+      *    CALL 'MYCOBOL' USING ACTION-PARAM,
+      *                         BOOK-PARAM IN COBOL-STRUCTURE,
+      *                         OUTPUT-VALUE
+      *    END-CALL
+               MOVE "B" TO ACTION-PARAM
            .
        9999-END.
 
