@@ -0,0 +1,12 @@
+      * CCHECKCUMFD.CPY
+      * FD FOR THE CROSS-PROGRAM CUMULATIVE TEST-STATS FILE. A
+      * GENERATED TEST PROGRAM COPIES THIS INTO ITS FILE SECTION
+      * ALONGSIDE ITS OWN FD ENTRIES.
+       FD  UT-CUM-FILE.
+       01  UT-CUM-RECORD.
+           05  UT-CUM-PROGRAM-NAME        PIC X(08).
+           05  UT-CUM-TEST-CASE-COUNT     PIC 9(06).
+           05  UT-CUM-NUMBER-PASSED       PIC 9(06).
+           05  UT-CUM-NUMBER-FAILED       PIC 9(06).
+           05  FILLER                        PIC X(10).
+      * CCHECKCUMFD.CPY END
