@@ -0,0 +1,197 @@
+      **********************************************************************
+      * AUTHOR:    T. N. KRAMER
+      * DATE:      09 AUG 2026
+      * PURPOSE:   DEMONSTRATE UT-EXPECT-ABEND / UT-ASSERT-ABEND AGAINST
+      *            FILECOPY'S 9999-ABORT PATH, AND UT-ASSERT-FILE-OPENED /
+      *            UT-ASSERT-FILE-CLOSED AGAINST A REAL OPEN/CLOSE OF
+      *            FILECOPY'S INPUT-FILE.
+      **********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILECOPYT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO "INFILE"
+               ORGANIZATION SEQUENTIAL
+               ACCESS MODE SEQUENTIAL
+               FILE STATUS INPUT-FILE-STATUS.
+           COPY ZUTZCFILECONTROL.
+           COPY ZUTZCCUMFILECONTROL.
+           COPY ZUTZCBASEFILECONTROL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INPUT-FILE
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 40 CHARACTERS
+           RECORDING MODE F
+           DATA RECORD IS INPUT-RECORD.
+       01  INPUT-RECORD           PIC X(40).
+           COPY ZUTZCFD      .
+           COPY ZUTZCCUMFD   .
+           COPY ZUTZCBASEFD  .
+       WORKING-STORAGE SECTION.
+            COPY ZUTZCWS     .
+       01  FILLER.
+           05  INPUT-FILE-STATUS  PIC XX.
+               88  INPUT-OK       VALUE '00'.
+               88  END-OF-FILE    VALUE '10'.
+               88  FILE-NOT-FOUND VALUE '35'.
+           05  WS-ERROR-MESSAGE   PIC X(60).
+      *    SAMPLE RECORD SHAPED LIKE FILECOPY'S OUTPUT-RECORD (SEE
+      *    OUTREC.CPY), USED TO DEMONSTRATE UT-WHOLE-RECORD-COMPARE
+      *    AGAINST A CAPTURED BASELINE.
+       01  WS-SAMPLE-RECORD.
+           COPY OUTREC.
+       PROCEDURE DIVISION.
+           PERFORM UT-INITIALIZE
+
+           DISPLAY SPACE
+           DISPLAY "TEST SUITE:"
+           DISPLAY
+           'DEMONSTRATE UT-EXPECT-ABEND/UT-ASSERT-ABEND'
+           DISPLAY SPACE
+
+
+           MOVE 'Bad input file status routes to 9999-ABORT'
+               TO UT-TEST-CASE-NAME
+           PERFORM UT-BEFORE
+           MOVE '99' TO INPUT-FILE-STATUS
+           PERFORM UT-EXPECT-ABEND
+           PERFORM 1000-OPEN-INPUT-CHECK
+           ADD 1 TO UT-TEST-CASE-COUNT
+           PERFORM UT-ASSERT-ABEND
+
+           PERFORM UT-AFTER
+           MOVE 'Good input file status does not abort'
+               TO UT-TEST-CASE-NAME
+           PERFORM UT-BEFORE
+           MOVE '00' TO INPUT-FILE-STATUS
+           PERFORM 1000-OPEN-INPUT-CHECK
+           ADD 1 TO UT-TEST-CASE-COUNT
+           PERFORM UT-ASSERT-ABEND
+
+           PERFORM UT-AFTER
+           MOVE 'File-not-found input file status does not abort'
+               TO UT-TEST-CASE-NAME
+           PERFORM UT-BEFORE
+           MOVE '35' TO INPUT-FILE-STATUS
+           PERFORM 1000-OPEN-INPUT-CHECK
+           ADD 1 TO UT-TEST-CASE-COUNT
+           PERFORM UT-ASSERT-ABEND
+
+           PERFORM UT-AFTER
+           MOVE 'Opening and closing INPUT-FILE is tracked once each'
+               TO UT-TEST-CASE-NAME
+           PERFORM UT-BEFORE
+           PERFORM 2000-OPEN-CLOSE-INPUT-FILE
+           MOVE 'INPUT-FILE' TO UT-MOCK-FIND-FILENAME
+           MOVE 0001 TO UT-EXPECTED-ACCESSES
+           SET UT-VERIFY-EXACT TO TRUE
+           ADD 1 TO UT-TEST-CASE-COUNT
+           PERFORM UT-ASSERT-FILE-OPENED
+           MOVE 'INPUT-FILE' TO UT-MOCK-FIND-FILENAME
+           MOVE 0001 TO UT-EXPECTED-ACCESSES
+           SET UT-VERIFY-EXACT TO TRUE
+           ADD 1 TO UT-TEST-CASE-COUNT
+           PERFORM UT-ASSERT-FILE-CLOSED
+
+           PERFORM UT-AFTER
+           MOVE 'Whole-record compare passes an OUTPUT-RECORD'
+               TO UT-TEST-CASE-NAME
+           PERFORM UT-BEFORE
+           PERFORM 3000-BUILD-SAMPLE-RECORD
+           MOVE WS-SAMPLE-RECORD TO UT-ACTUAL
+           MOVE 'SAMPLE-OUTREC' TO UT-BASELINE-KEY
+           PERFORM UT-CAPTURE-BASELINE
+           PERFORM UT-LOAD-BASELINE
+           MOVE WS-SAMPLE-RECORD TO UT-ACTUAL
+           PERFORM 3100-DESCRIBE-SAMPLE-FIELDS
+           SET UT-NORMAL-COMPARE TO TRUE
+           SET UT-WHOLE-RECORD-COMPARE TO TRUE
+           SET UT-RELATION-EQ TO TRUE
+           ADD 1 TO UT-TEST-CASE-COUNT
+           PERFORM UT-CHECK-EXPECTATION
+
+           PERFORM UT-AFTER
+           COPY ZUTZCPD     .
+           .
+      *    BUILDS A SAMPLE OUTPUT-RECORD-SHAPED RECORD SO THE
+      *    WHOLE-RECORD-COMPARE DEMONSTRATION ABOVE HAS SOMETHING
+      *    REALISTIC TO CAPTURE AS A BASELINE.
+       3000-BUILD-SAMPLE-RECORD.
+           MOVE SPACES TO WS-SAMPLE-RECORD
+           MOVE 'ABC0001234' TO OUT-FIELD-1
+           MOVE 240115 TO OUT-TRANS-DATE
+           MOVE 19.99 TO OUT-TRANS-AMOUNT
+           MOVE 'Good' TO OUT-FIELD-3
+           .
+      *    DESCRIBES THE FIELDS OF WS-SAMPLE-RECORD (SEE OUTREC.CPY)
+      *    FOR UT-COMPARE-WHOLE-RECORD TO WALK, SKIPPING THE TRAILING
+      *    FILLER SO A CHANGE THERE WOULD NOT FAIL THIS COMPARE.
+       3100-DESCRIBE-SAMPLE-FIELDS.
+           MOVE 'OUT-FIELD-1' TO UT-SNAPSHOT-FIELD-NAME
+           MOVE 1 TO UT-SNAPSHOT-FIELD-START
+           MOVE 10 TO UT-SNAPSHOT-FIELD-LENGTH
+           PERFORM UT-SET-SNAPSHOT-FIELD
+           MOVE 'OUT-TRANS-DATE' TO UT-SNAPSHOT-FIELD-NAME
+           MOVE 11 TO UT-SNAPSHOT-FIELD-START
+           MOVE 6 TO UT-SNAPSHOT-FIELD-LENGTH
+           PERFORM UT-SET-SNAPSHOT-FIELD
+           MOVE 'OUT-TRANS-AMOUNT' TO UT-SNAPSHOT-FIELD-NAME
+           MOVE 17 TO UT-SNAPSHOT-FIELD-START
+           MOVE 4 TO UT-SNAPSHOT-FIELD-LENGTH
+           PERFORM UT-SET-SNAPSHOT-FIELD
+           MOVE 'OUT-FIELD-3' TO UT-SNAPSHOT-FIELD-NAME
+           MOVE 21 TO UT-SNAPSHOT-FIELD-START
+           MOVE 4 TO UT-SNAPSHOT-FIELD-LENGTH
+           PERFORM UT-SET-SNAPSHOT-FIELD
+           .
+       UT-BEFORE-ALL.
+           DISPLAY 'FILECOPYT SUITE STARTING'
+           .
+       UT-AFTER-ALL.
+           DISPLAY 'FILECOPYT SUITE COMPLETE'
+           .
+       UT-BEFORE.
+
+           .
+       UT-AFTER.
+
+           .
+      *    1000-INITIALIZE'S OPEN-INPUT STATUS CHECK, COPIED HERE
+      *    WITHOUT THE SURROUNDING OPEN STATEMENT SO THE TEST CAN
+      *    DRIVE INPUT-FILE-STATUS DIRECTLY.
+       1000-OPEN-INPUT-CHECK.
+           EVALUATE TRUE
+               WHEN INPUT-OK
+                   CONTINUE
+               WHEN FILE-NOT-FOUND
+                   MOVE 'Input file not found'
+                     TO WS-ERROR-MESSAGE
+               WHEN OTHER
+                   STRING "Unexpected input file status on open "
+                       DELIMITED BY SIZE
+                       INPUT-FILE-STATUS
+                       DELIMITED BY SIZE
+                     INTO WS-ERROR-MESSAGE
+                   PERFORM 9999-ABORT
+           END-EVALUATE
+           .
+      *    EXERCISES A REAL OPEN AND CLOSE OF INPUT-FILE, WITH
+      *    UT-RECORD-FILE-OPEN/UT-RECORD-FILE-CLOSE CALLED RIGHT AFTER
+      *    EACH, THE SAME AS A PROGRAM UNDER TEST WOULD BE INSTRUMENTED
+      *    SO UT-ASSERT-FILE-OPENED/UT-ASSERT-FILE-CLOSED CAN LATER
+      *    VERIFY THE OPEN/CLOSE COUNTS.
+       2000-OPEN-CLOSE-INPUT-FILE.
+           OPEN INPUT INPUT-FILE
+           MOVE 'INPUT-FILE' TO UT-MOCK-FIND-FILENAME
+           PERFORM UT-RECORD-FILE-OPEN
+           CLOSE INPUT-FILE
+           MOVE 'INPUT-FILE' TO UT-MOCK-FIND-FILENAME
+           PERFORM UT-RECORD-FILE-CLOSE
+           .
+       9999-ABORT.
+           DISPLAY WS-ERROR-MESSAGE
+      *    GOBACK
+           PERFORM UT-RECORD-ABEND
+           .
