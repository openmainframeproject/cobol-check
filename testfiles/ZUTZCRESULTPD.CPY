@@ -0,0 +1,29 @@
+      * CCHECKRESULTPD.CPY
+           PERFORM UT-AFTER-ALL
+           DISPLAY SPACE
+           MOVE UT-TEST-CASE-COUNT TO UT-TEST-CASE-NUMBER
+           DISPLAY UT-TEST-CASE-NUMBER ' TEST CASES WERE EXECUTED'
+           MOVE UT-NUMBER-PASSED TO UT-TEST-CASE-NUMBER
+           DISPLAY UT-TEST-CASE-NUMBER ' PASSED'
+           MOVE UT-NUMBER-FAILED TO UT-TEST-CASE-NUMBER
+           DISPLAY UT-TEST-CASE-NUMBER ' FAILED'
+           MOVE UT-NUMBER-UNMOCK-CALL TO UT-TEST-CASE-NUMBER
+           DISPLAY UT-TEST-CASE-NUMBER ' CALLS NOT MOCKED'
+           IF UT-NUMBER-UNMOCK-CALL IS GREATER THAN
+                   UT-MAX-UNMOCK-CALLS
+               DISPLAY '**** ' UT-TEST-CASE-NUMBER
+                   ' UNMOCKED CALLS EXCEEDS THE LIMIT OF '
+                   UT-MAX-UNMOCK-CALLS ' - FAILING SUITE ****'
+               MOVE 4 TO UT-RETCODE
+           END-IF
+           DISPLAY "================================================="
+           PERFORM UT-DISPLAY-COVERAGE
+           PERFORM UT-WRITE-XML-COVERAGE
+           MOVE '</testsuite>' TO UT-XML-REPORT-RECORD
+           WRITE UT-XML-REPORT-RECORD
+           CLOSE UT-XML-REPORT-FILE
+           PERFORM UT-WRITE-CUMULATIVE-RECORD
+           MOVE UT-RETCODE TO RETURN-CODE
+           GOBACK.
+
+      * CCHECKRESULTPD.CPY END
\ No newline at end of file
