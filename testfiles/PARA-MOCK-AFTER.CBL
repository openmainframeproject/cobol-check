@@ -135,6 +135,12 @@
            .
        UT-AFTER.
 
+           .
+       UT-BEFORE-ALL.
+
+           .
+       UT-AFTER-ALL.
+
            .
        UT-INITIALIZE.
            MOVE SPACES TO UT-FILE-INFORMATION
