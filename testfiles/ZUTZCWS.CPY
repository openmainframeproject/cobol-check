@@ -0,0 +1,254 @@
+      * CCHECKWS.CPY
+       01  FILLER PIC X(32) VALUE '******* COBOLCHECK 0.0.1 *******'.
+       01  UT-FIELDS.
+           05  UT-CONST-ES               PIC X(02) VALUE 'ES'.
+           05  UT-LABEL-EXPECTED-ACCESS.
+               10  FILLER                PIC X(06) VALUE 'ACCESS'.
+               10  UT-LABEL-EXPECTED-ACCESS-PL 
+                                         PIC X(02) VALUE SPACES.
+           05  UT-DISPLAY-MESSAGE     PIC X(256) VALUE SPACES.
+           05  FILLER                    PIC X(02) VALUE SPACES.
+               88  UT-RELATION-EQ               VALUE SPACES, 'EQ'.
+               88  UT-RELATION-GE               VALUE 'GE'.
+               88  UT-RELATION-GT               VALUE 'GT'.
+               88  UT-RELATION-LE               VALUE 'LE'.
+               88  UT-RELATION-LT               VALUE 'LT'.
+               88  UT-RELATION-TOLERANCE         VALUE 'TO'.
+           05  FILLER                    PIC X(01) VALUE SPACES.
+               88  UT-NORMAL-COMPARE            VALUE 'N'.
+               88  UT-REVERSE-COMPARE           VALUE 'Y'.
+           05  FILLER                    PIC X(01) VALUE '1'.
+               88  UT-VERIFY-EXACT              VALUE '1'.
+               88  UT-VERIFY-AT-LEAST           VALUE '2'.
+               88  UT-VERIFY-NO-MORE-THAN       VALUE '3'.
+           05  UT-VERIFY-EXACT-STRING    PIC X(13)
+                                             VALUE 'EXACTLY'.
+           05  UT-VERIFY-AT-LEAST-STRING PIC X(13)
+                                             VALUE 'AT LEAST'.
+           05  UT-VERIFY-NO-MORE-THAN-STRING PIC X(13)
+                                             VALUE 'NO MORE THAN'.
+           05  UT-LABEL-VERIFY-COMPARE   PIC X(13) VALUE SPACES.
+           05  FILLER                    PIC X(01) VALUE SPACES.
+               88  UT-VERIFY-PASSED      VALUE 'Y'.
+               88  UT-VERIFY-FAILED      VALUE SPACES.    
+           05  FILLER                    PIC X(01) VALUE SPACES.
+               88  UT-ALPHANUMERIC-COMPARE VALUE SPACE.
+               88  UT-COMPARE-DEFAULT    VALUE SPACE.
+               88  UT-NUMERIC-COMPARE    VALUE 'N'.
+               88  UT-COMPARE-88-LEVEL   VALUE '8'.
+               88  UT-DATE-COMPARE       VALUE 'D'.
+               88  UT-WHOLE-RECORD-COMPARE VALUE 'W'.
+           05  FILLER                    PIC X(01) VALUE SPACES.
+               88  UT-COMPARE-PASSED     VALUE 'Y'.
+               88  UT-COMPARE-FAILED     VALUE SPACES.
+      * UT-EXPECT-ABEND/UT-RECORD-ABEND/UT-ASSERT-ABEND SUPPORT.
+      * A GOBACK OR STOP RUN FOUND INSIDE A PARAGRAPH COPIED INTO A
+      * GENERATED TEST PROGRAM IS REWRITTEN TO PERFORM UT-RECORD-
+      * ABEND INSTEAD (THE SAME CONVENTION ALREADY USED TO SUBSTITUTE
+      * A MOCKED CALL OR EXEC CICS STATEMENT), SO THE ABNORMAL-
+      * TERMINATION PATH CAN BE REACHED AND ASSERTED ON WITHOUT ENDING
+      * THE TEST SUITE.
+           05  FILLER                    PIC X(01) VALUE SPACES.
+               88  UT-ABEND-EXPECTED     VALUE 'Y'.
+               88  UT-ABEND-NOT-EXPECTED VALUE SPACES.
+           05  FILLER                    PIC X(01) VALUE SPACES.
+               88  UT-ABEND-OCCURRED     VALUE 'Y'.
+               88  UT-ABEND-DID-NOT-OCCUR VALUE SPACES.
+           05  UT-EXPECTED               PIC X(256) VALUE SPACES.
+           05  UT-ACTUAL                 PIC X(256) VALUE SPACES.
+           05  UT-EXPECTED-NUMERIC-X.
+               10  UT-EXPECTED-NUMERIC   PIC S9(11)V9(7)
+                                            COMP-3 VALUE ZERO.
+           05  UT-ACTUAL-NUMERIC-X.
+               10  UT-ACTUAL-NUMERIC     PIC S9(11)V9(7)
+                                            COMP-3 VALUE ZERO.
+           05  UT-EXPECTED-TOLERANCE     PIC S9(11)V9(7)
+                                            COMP-3 VALUE ZERO.
+           05  UT-NUMERIC-DIFFERENCE     PIC S9(11)V9(7)
+                                            COMP-3 VALUE ZERO.
+           05  FILLER                    PIC X     VALUE 'F'.
+               88 UT-EXPECTED-88-VALUE             VALUE 'T', FALSE 'F'.
+           05  FILLER                    PIC X     VALUE 'F'.
+               88 UT-ACTUAL-88-VALUE               VALUE 'T', FALSE 'F'.
+           05  UT-EXPECTED-ACCESSES      PIC 9(04) VALUE ZERO.
+           05  UT-ACTUAL-ACCESSES        PIC 9(04) VALUE ZERO.
+           05  UT-EXPECTED-ACCESSES-FMT  PIC Z,ZZ9.
+           05  UT-ACTUAL-ACCESSES-FMT    PIC Z,ZZ9.
+           05  UT-EXPECTED-ACCESSES-DISP PIC X(05) VALUE SPACES.
+           05  UT-ACTUAL-ACCESSES-DISP   PIC X(05) VALUE SPACES.
+           05  UT-FAILED                 PIC X(11)  VALUE "**** FAIL: ".
+           05  UT-PASSED                 PIC X(11)  VALUE "     PASS: ".
+           05  UT-TEST-CASE-NAME         PIC X(80)  VALUE SPACES.
+           05  UT-TEST-CASE-NUMBER       PIC ZZ9.
+           05  UT-RETCODE                PIC 9(4)   VALUE ZERO.
+           05  UT-TEST-CASE-COUNT        PIC 9(4)   VALUE ZERO COMP.
+           05  UT-NUMBER-PASSED          PIC 9(4)   VALUE ZERO COMP.
+           05  UT-NUMBER-FAILED          PIC 9(4)   VALUE ZERO COMP.
+           05  UT-NUMBER-UNMOCK-CALL     PIC 9(4)   VALUE ZERO COMP.
+      * GATE ON UT-NUMBER-UNMOCK-CALL - UT-RESULT-SUMMARY FAILS
+      * THE SUITE (NONZERO UT-RETCODE) WHEN THE FINAL UNMOCKED-CALL
+      * COUNT EXCEEDS THIS. DEFAULTS HIGH ENOUGH THAT EXISTING SUITES
+      * KEEP TODAY'S BEHAVIOR UNLESS THEY MOVE A SMALLER VALUE IN
+      * (SAME MOVE-A-SMALLER-VALUE-BEFORE-USE CONVENTION AS THE MOCK
+      * TABLE OCCURS DEPENDING ON CEILINGS).
+           05  UT-MAX-UNMOCK-CALLS       PIC 9(4)   VALUE 9999 COMP.
+           05  UT-EXPECTED-TRIM          PIC S9(5) COMP-3 VALUE ZERO.
+           05  UT-ACTUAL-TRIM            PIC S9(5) COMP-3 VALUE ZERO.
+      * UT-DATE-COMPARE WORK FIELDS. UT-EXPECTED/UT-ACTUAL ARE
+      * EXPECTED TO HOLD A PIC X(10) YYYY-MM-DD VALUE IN THEIR FIRST
+      * 10 BYTES; THE HYPHENS ARE STRIPPED INTO AN 8-DIGIT YYYYMMDD
+      * NUMBER SO GT/LT/GE/LE COMPARE CHRONOLOGICALLY.
+           05  UT-EXPECTED-DATE-DISP     PIC X(08) VALUE SPACES.
+           05  UT-ACTUAL-DATE-DISP       PIC X(08) VALUE SPACES.
+           05  UT-EXPECTED-DATE-NUM      PIC 9(08) VALUE ZERO.
+           05  UT-ACTUAL-DATE-NUM        PIC 9(08) VALUE ZERO.
+      * UT-WHOLE-RECORD-COMPARE WORK FIELDS. UT-EXPECTED/
+      * UT-ACTUAL HOLD THE BASELINE AND CURRENT RECORD WHEN THIS
+      * MODE IS SET - THE CALLER MOVES EACH IN AS USUAL, OR LOADS THE
+      * BASELINE VIA UT-CAPTURE-BASELINE/UT-LOAD-BASELINE BELOW.
+      * WHEN UT-SNAPSHOT-FIELD-COUNT IS ZERO THE TWO ARE COMPARED AS
+      * ONE BYTE STRING; WHEN UT-SET-SNAPSHOT-FIELD HAS DESCRIBED
+      * ONE OR MORE FIELDS THEY ARE COMPARED FIELD BY FIELD INSTEAD, SO
+      * A CHANGE THAT SHIFTS ONE UNRELATED FIELD DOES NOT FAIL EVERY
+      * OTHER FIELD'S PORTION OF THE RECORD.
+           05  UT-BASELINE-KEY           PIC X(31) VALUE SPACES.
+           05  FILLER                    PIC X(01) VALUE SPACES.
+               88  UT-BASELINE-FOUND      VALUE 'Y'.
+               88  UT-BASELINE-NOT-FOUND  VALUE SPACES.
+           05  UT-BASELINE-FILE-STATUS   PIC XX    VALUE '00'.
+               88  UT-BASELINE-FILE-OK                VALUE '00'.
+               88  UT-BASELINE-FILE-NOT-FOUND          VALUE '35'.
+               88  UT-BASELINE-FILE-EOF                VALUE '10'.
+           05  UT-SNAPSHOT-FIELD-MAX     PIC 9(02) VALUE 25.
+           05  UT-SNAPSHOT-FIELD-COUNT   PIC 9(02) VALUE ZERO.
+           05  UT-SNAPSHOT-FIELD-NAME    PIC X(31) VALUE SPACES.
+           05  UT-SNAPSHOT-FIELD-START   PIC 9(03) VALUE ZERO.
+           05  UT-SNAPSHOT-FIELD-LENGTH  PIC 9(03) VALUE ZERO.
+           05  UT-SNAPSHOT-FIELD-TABLE.
+               10  FILLER OCCURS 25 INDEXED BY UT-SNAPSHOT-FIELD-IX.
+                   15  UT-SNAPSHOT-ENTRY-NAME   PIC X(31).
+                   15  UT-SNAPSHOT-ENTRY-START  PIC 9(03).
+                   15  UT-SNAPSHOT-ENTRY-LENGTH PIC 9(03).
+           05  UT-SNAPSHOT-DIFF-TEXT     PIC X(256) VALUE SPACES.
+           05  UT-SNAPSHOT-DIFF-PTR      PIC S9(4) COMP VALUE ZERO.
+      * CUMULATIVE-STATISTICS WORK FIELDS. A GENERATED TEST PROGRAM MAY
+      * MOVE ITS OWN NAME TO UT-PROGRAM-NAME BEFORE UT-INITIALIZE
+      * RUNS SO ITS RECORD IN UT-CUM-FILE (SEE CCHECKCUMFD.CPY) IS
+      * IDENTIFIABLE; THIS IS OPTIONAL AND DEFAULTS TO SPACES.
+           05  UT-PROGRAM-NAME           PIC X(08) VALUE SPACES.
+           05  UT-CUM-FILE-STATUS        PIC XX    VALUE '00'.
+               88  UT-CUM-FILE-OK                  VALUE '00'.
+               88  UT-CUM-FILE-NOT-FOUND            VALUE '35'.
+           05  UT-GRAND-TEST-CASE-COUNT  PIC 9(07) VALUE ZERO.
+           05  UT-GRAND-NUMBER-PASSED    PIC 9(07) VALUE ZERO.
+           05  UT-GRAND-NUMBER-FAILED    PIC 9(07) VALUE ZERO.
+           05  UT-GRAND-PROGRAM-COUNT    PIC 9(05) VALUE ZERO.
+       01  UT-XML-REPORT.
+      * WORK FIELDS FOR THE MACHINE-READABLE TEST REPORT WRITTEN TO
+      * UT-XML-REPORT-FILE (SEE CCHECKFILECONTROL.CPY/CCHECKFD.CPY)
+      * ALONGSIDE THE DISPLAY OUTPUT ABOVE.
+           05  UT-XML-FILE-STATUS        PIC XX     VALUE '00'.
+               88  UT-XML-FILE-OK                   VALUE '00'.
+           05  UT-XML-STATUS-TEXT        PIC X(04)  VALUE SPACES.
+           05  UT-XML-NAME-TRIM          PIC S9(5) COMP-3 VALUE ZERO.
+           05  UT-XML-EXPECTED-NUM-DISP  PIC -(11)9.9(7).
+           05  UT-XML-ACTUAL-NUM-DISP    PIC -(11)9.9(7).
+       01  UT-MOCKS.
+           05  FILLER                    PIC X(01) VALUE SPACES.
+               88  UT-MOCK-FOUND                   VALUE 'Y'.
+               88  UT-MOCK-NOT-FOUND               VALUE SPACES.
+           05  UT-MOCK-FIND-TYPE         PIC X(04).
+               88  UT-FIND-FILE-MOCK     VALUE 'FILE'.
+               88  UT-FIND-CALL-MOCK     VALUE 'CALL'.
+               88  UT-FIND-CICS-MOCK     VALUE 'CICS'.
+               88  UT-FIND-SQL-MOCK      VALUE 'SQL'.
+               88  UT-FIND-PARA-MOCK     VALUE 'PARA'.
+           05  UT-MOCK-FIND-FILENAME     PIC X(31).
+           05  UT-MOCK-FIND-PARA-NAME    PIC X(31).
+           05  UT-MOCK-FIND-OPERATION    PIC X(04).
+      * THE TWO TOKEN COUNTS BELOW DEFAULT TO THE FULL TABLE SIZE SO
+      * ANY EXISTING CALLER THAT NEVER SETS THEM (E.G. ONE THAT MOVES
+      * A WHOLE LITERAL INTO UT-MOCK-FIND-CALL-TOKENS RATHER THAN
+      * TOKEN BY TOKEN) SEES NO CHANGE IN BEHAVIOR. A GENERATED TEST
+      * PROGRAM THAT BUILDS THE TOKENS ONE AT A TIME MAY MOVE A
+      * SMALLER COUNT IN FIRST SO UT-MOCK-RECORD(UT-MOCK-IX)
+      * ONLY HAS TO HOLD AS MANY TOKENS AS THE MOCK ACTUALLY HAS.
+           05  UT-MOCK-FIND-CALL-TOKEN-COUNT PIC 9(02) VALUE 25
+                                                COMP.
+           05  UT-MOCK-FIND-CALL-TOKENS.
+               10  UT-MOCK-FIND-CALL-TOKEN PIC X(31)
+                       OCCURS 1 TO 25 TIMES
+                       DEPENDING ON UT-MOCK-FIND-CALL-TOKEN-COUNT.
+           05  UT-MOCK-FIND-CICS-KEYWORD-COUNT PIC 9(02) VALUE 25
+                                                  COMP.
+           05  UT-MOCK-FIND-CICS-KEYWORDS.
+               10  UT-MOCK-FIND-CICS-KEYWORD PIC X(31)
+                       OCCURS 1 TO 25 TIMES
+                       DEPENDING ON UT-MOCK-FIND-CICS-KEYWORD-COUNT.
+      * SAME TOKEN-TABLE SHAPE AS UT-MOCK-FIND-CICS-KEYWORDS ABOVE,
+      * USED TO MATCH A MOCKED EXEC SQL INSERT/UPDATE/DELETE STATEMENT
+      * BY ITS STATEMENT-TEXT TOKENS (E.G. 'INSERT' 'INTO' 'TEXE2').
+      * EXEC SQL SELECT/FETCH IS NOT MATCHED THIS WAY - SEE DB2PROG.
+           05  UT-MOCK-FIND-SQL-KEYWORD-COUNT PIC 9(02) VALUE 25
+                                                 COMP.
+           05  UT-MOCK-FIND-SQL-KEYWORDS.
+               10  UT-MOCK-FIND-SQL-KEYWORD  PIC X(31)
+                       OCCURS 1 TO 25 TIMES
+                       DEPENDING ON UT-MOCK-FIND-SQL-KEYWORD-COUNT.
+           05  UT-ARG-NAME-TO-FIND       PIC X(31) VALUE SPACES.
+           05  UT-ARG-QUALIFIER-TO-FIND  PIC X(31) VALUE SPACES.
+           05  UT-LINKAGE-TYPE-IX        PIC 9(02) VALUE ZERO COMP.
+           05  UT-LINKAGE-PREV-IX        PIC 9(02) VALUE ZERO COMP.
+           05  UT-LINKAGE-PREV2-IX       PIC 9(02) VALUE ZERO COMP.
+           05  UT-ARG-QUAL-IX1           PIC 9(02) VALUE ZERO COMP.
+           05  UT-ARG-QUAL-IX2           PIC 9(02) VALUE ZERO COMP.
+           05  FILLER                    PIC X(01) VALUE SPACES.
+               88  UT-ARG-FOUND                   VALUE 'Y'.
+               88  UT-ARG-NOT-FOUND               VALUE SPACES.
+           05  UT-MOCK-SET-RECORD        PIC X(2048).
+           05  UT-MOCK-SET-FILE-STATUS   PIC X(02).
+           05  UT-MOCK-MAX               PIC 9(02) VALUE 50.
+      * UT-MOCK-MAX DEFAULTS TO THE FULL TABLE SIZE BELOW, BUT A
+      * GENERATED TEST PROGRAM MAY MOVE A SMALLER VALUE INTO IT BEFORE
+      * THE FIRST UT-SET-MOCK TO CAP HOW MANY MOCKS THAT SUITE USES.
+           05  UT-MOCK-COUNT             PIC 9(02) VALUE ZERO.
+           05  UT-MOCK OCCURS 50 INDEXED BY UT-MOCK-IX.
+               10  UT-MOCK-TYPE          PIC X(04).
+                   88  UT-MOCK-FILE          VALUE 'FILE'.
+                   88  UT-MOCK-CALL          VALUE 'CALL'.
+                   88  UT-MOCK-CICS          VALUE 'CICS'.
+                   88  UT-MOCK-SQL           VALUE 'SQL'.
+                   88  UT-MOCK-PARA          VALUE 'PARA'.
+               10  UT-MOCK-ACCESS-COUNT    PIC 9(04) VALUE ZERO.
+               10  UT-MOCK-RECORD        PIC X(8192).    
+               10  UT-MOCK-DATA          PIC X(806).
+               10  UT-MOCK-FILE-DATA REDEFINES UT-MOCK-DATA.        
+                   15  UT-MOCK-FILENAME       PIC X(31).    
+                   15  UT-MOCK-OPERATION      PIC X(20).  
+                   15  UT-MOCK-FILE-STATUS    PIC X(02).
+                   15  FILLER                 PIC X(753).
+               10  UT-MOCK-CALL-DATA REDEFINES UT-MOCK-DATA.
+                   15  UT-MOCK-CALL-TOKENS-KEY PIC X(806).
+               10  UT-MOCK-CICS-DATA REDEFINES UT-MOCK-DATA.
+                   15  UT-MOCK-CICS-KEYWORDS-KEY PIC X(806).
+               10  UT-MOCK-PARA-DATA REDEFINES UT-MOCK-DATA.
+                   15  UT-MOCK-PARA-NAME  PIC X(31).
+                   15  FILLER             PIC X(775).    
+               10  UT-MOCK-SQL-DATA REDEFINES UT-MOCK-DATA.
+                   15  UT-MOCK-SQL-KEYWORDS-KEY PIC X(806).
+       01  UT-FILES.
+           05  UT-FILE-MAX                   PIC 9(02) VALUE 25.
+      * SAME CONVENTION AS UT-MOCK-MAX ABOVE: MOVE A SMALLER VALUE
+      * IN BEFORE USE TO CAP THE EFFECTIVE NUMBER OF FILES BELOW THE
+      * TABLE'S PHYSICAL SIZE.
+           05  UT-FILE-COUNT                 PIC 9(02) VALUE ZERO.
+           05  FILLER                        PIC X(01) VALUE SPACE.
+               88  UT-FILENAME-MATCHED       VALUE 'Y'.
+               88  UT-FILENAME-NOT-MATCHED   VALUE 'N'.
+           05  UT-FILE-INFORMATION.
+               10  FILLER OCCURS 25 INDEXED BY UT-FILE-IX.
+                   15  UT-INTERNAL-FILENAME      PIC X(31).
+                   15  UT-RECORD-FIELD-NAME      PIC X(31).
+                   15  UT-FILE-STATUS-FIELD-NAME PIC X(31).
+
+      * CCHECKWS.CPY END
