@@ -0,0 +1,12 @@
+      * CCHECKBASEFD.CPY
+      * FD FOR THE REGRESSION-BASELINE FILE USED BY UT-WHOLE-RECORD-
+      * COMPARE. UT-CAPTURE-BASELINE APPENDS ONE KNOWN-GOOD RECORD
+      * HERE, KEYED BY UT-BASELINE-KEY; UT-LOAD-BASELINE SCANS IT
+      * BACK INTO UT-EXPECTED BY THE SAME KEY ON A LATER RUN. A
+      * GENERATED TEST PROGRAM COPIES THIS INTO ITS FILE SECTION
+      * ALONGSIDE ITS OWN FD ENTRIES.
+       FD  UT-BASELINE-FILE.
+       01  UT-BASELINE-FILE-RECORD.
+           05  UT-BASELINE-FILE-KEY      PIC X(31).
+           05  UT-BASELINE-FILE-DATA     PIC X(256).
+      * CCHECKBASEFD.CPY END
