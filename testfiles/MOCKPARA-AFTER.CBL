@@ -0,0 +1,157 @@
+      **********************************************************************
+      * AUTHOR:    T. N. KRAMER
+      * DATE:      09 AUG 2026
+      * PURPOSE:   DEMONSTRATE MOCKING MOCKPARA'S 300-FETCH-CURRENT-NUMERIC
+      *            PARAGRAPH TO DRIVE 100-COMPUTE-VALUE'S ON SIZE ERROR
+      *            HANDLING ON NUMERIC-3. NUMERIC-1 AND NUMERIC-2 ARE BOTH
+      *            PIC S9(4) COMP, SO THEIR DIFFERENCE CAN NEVER EXCEED
+      *            NUMERIC-3'S PIC S9(9) CAPACITY UNDER ANY VALUE THOSE
+      *            FIELDS CAN LEGALLY HOLD - THE SECOND CASE BELOW DRIVES
+      *            BOTH FIELDS TO THEIR WIDEST LEGAL MAGNITUDE TO PROVE
+      *            THE GUARD STAYS QUIET ACROSS THE WHOLE REACHABLE RANGE,
+      *            WHICH IS THE POINT OF A GUARD AGAINST A FUTURE CHANGE
+      *            TO THE FORMULA RATHER THAN A FIX FOR A PRESENT DEFECT.
+      **********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MOCKPARAT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY ZUTZCFILECONTROL.
+           COPY ZUTZCCUMFILECONTROL.
+           COPY ZUTZCBASEFILECONTROL.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY ZUTZCFD      .
+           COPY ZUTZCCUMFD   .
+           COPY ZUTZCBASEFD  .
+       WORKING-STORAGE SECTION.
+            COPY ZUTZCWS     .
+       01  FILLER.
+                03 NUMERIC-FIELDS.
+                  05  NUMERIC-1            PIC s9(4) comp.
+                  05  NUMERIC-2            PIC s9(4) comp.
+                  05  NUMERIC-3            PIC s9(9) comp.
+                  05  NUMERIC-3-OVERFLOW   PIC X(01) VALUE 'N'.
+                      88  NUMERIC-3-SIZE-ERROR   VALUE 'Y'.
+                      88  NUMERIC-3-SIZE-OK      VALUE 'N'.
+                03 TEXT-FIELDS.
+                  05  TEXT-1               PIC X(12).
+                  05  TEXT-2               PIC X(12).
+                  05  TEXT-3               PIC X(12).
+       PROCEDURE DIVISION.
+           PERFORM UT-INITIALIZE
+
+           DISPLAY SPACE
+           DISPLAY "TEST SUITE:"
+           DISPLAY
+           'DEMONSTRATE ON SIZE ERROR HANDLING IN 100-COMPUTE-VALUE'
+           DISPLAY SPACE
+
+
+           MOVE 'Typical subtraction leaves overflow indicator clear'
+               TO UT-TEST-CASE-NAME
+           PERFORM UT-BEFORE
+           MOVE 600 TO NUMERIC-1
+           MOVE 100 TO NUMERIC-2
+           MOVE '300-FETCH-CURRENT-NUMERIC' TO UT-MOCK-FIND-PARA-NAME
+           SET UT-FIND-PARA-MOCK TO TRUE
+           PERFORM UT-SET-MOCK
+           PERFORM 100-COMPUTE-VALUE
+           ADD 1 TO UT-TEST-CASE-COUNT
+           MOVE NUMERIC-3 TO UT-ACTUAL-NUMERIC
+           MOVE 500       TO UT-EXPECTED-NUMERIC
+           SET UT-NORMAL-COMPARE TO TRUE
+           SET UT-NUMERIC-COMPARE TO TRUE
+           SET UT-RELATION-EQ TO TRUE
+           PERFORM UT-ASSERT-EQUAL
+           ADD 1 TO UT-TEST-CASE-COUNT
+           MOVE NUMERIC-3-OVERFLOW TO UT-ACTUAL
+           MOVE 'N'                TO UT-EXPECTED
+           SET UT-COMPARE-DEFAULT TO TRUE
+           SET UT-NORMAL-COMPARE TO TRUE
+           PERFORM UT-ASSERT-EQUAL
+
+           PERFORM UT-AFTER
+           MOVE 'Widest legal magnitudes still leave the guard quiet'
+               TO UT-TEST-CASE-NAME
+           PERFORM UT-BEFORE
+           MOVE 9999  TO NUMERIC-1
+           MOVE -9999 TO NUMERIC-2
+           MOVE '300-FETCH-CURRENT-NUMERIC' TO UT-MOCK-FIND-PARA-NAME
+           SET UT-FIND-PARA-MOCK TO TRUE
+           PERFORM UT-SET-MOCK
+           PERFORM 100-COMPUTE-VALUE
+           ADD 1 TO UT-TEST-CASE-COUNT
+           MOVE NUMERIC-3 TO UT-ACTUAL-NUMERIC
+           MOVE 19998     TO UT-EXPECTED-NUMERIC
+           SET UT-NORMAL-COMPARE TO TRUE
+           SET UT-NUMERIC-COMPARE TO TRUE
+           SET UT-RELATION-EQ TO TRUE
+           PERFORM UT-ASSERT-EQUAL
+           ADD 1 TO UT-TEST-CASE-COUNT
+           MOVE NUMERIC-3-OVERFLOW TO UT-ACTUAL
+           MOVE 'N'                TO UT-EXPECTED
+           SET UT-COMPARE-DEFAULT TO TRUE
+           SET UT-NORMAL-COMPARE TO TRUE
+           PERFORM UT-ASSERT-EQUAL
+
+           PERFORM UT-AFTER
+           MOVE 'Mocked fetch is looked up exactly once per call'
+               TO UT-TEST-CASE-NAME
+           PERFORM UT-BEFORE
+           MOVE ZERO TO NUMERIC-1
+           MOVE ZERO TO NUMERIC-2
+           MOVE '300-FETCH-CURRENT-NUMERIC' TO UT-MOCK-FIND-PARA-NAME
+           SET UT-FIND-PARA-MOCK TO TRUE
+           PERFORM UT-SET-MOCK
+           PERFORM 100-COMPUTE-VALUE
+           SET UT-FIND-PARA-MOCK TO TRUE
+           MOVE '300-FETCH-CURRENT-NUMERIC' TO UT-MOCK-FIND-PARA-NAME
+           PERFORM UT-LOOKUP-MOCK
+           IF UT-MOCK-FOUND
+               MOVE 0001
+                   TO UT-EXPECTED-ACCESSES
+               MOVE UT-MOCK-ACCESS-COUNT(UT-MOCK-IX)
+                   TO UT-ACTUAL-ACCESSES
+               ADD 1 TO UT-TEST-CASE-COUNT
+               SET UT-VERIFY-EXACT TO TRUE
+               PERFORM UT-ASSERT-ACCESSES
+           END-IF
+
+           PERFORM UT-AFTER
+           COPY ZUTZCPD     .
+           .
+       UT-BEFORE-ALL.
+           DISPLAY 'MOCKPARAT SUITE STARTING'
+           .
+       UT-AFTER-ALL.
+           DISPLAY 'MOCKPARAT SUITE COMPLETE'
+           .
+       UT-BEFORE.
+           MOVE ZERO  TO NUMERIC-1
+           MOVE ZERO  TO NUMERIC-2
+           MOVE ZERO  TO NUMERIC-3
+           SET NUMERIC-3-SIZE-OK TO TRUE
+           .
+       UT-AFTER.
+
+           .
+      *-----------------------------------------------------------------
+       100-COMPUTE-VALUE SECTION.
+      *-----------------------------------------------------------------
+           PERFORM 300-FETCH-CURRENT-NUMERIC
+
+           SET NUMERIC-3-SIZE-OK TO TRUE
+           COMPUTE NUMERIC-3 = NUMERIC-1 - NUMERIC-2
+               ON SIZE ERROR
+                   SET NUMERIC-3-SIZE-ERROR TO TRUE
+           end-compute
+           .
+      *    MOCKED SO THE TEST CAN DRIVE NUMERIC-2 DIRECTLY; NUMERIC-2 IS
+      *    SET BY THE TEST CASE BEFORE 100-COMPUTE-VALUE RUNS, SO THE
+      *    MOCK ONLY NEEDS TO RECORD THE ACCESS.
+       300-FETCH-CURRENT-NUMERIC.
+      *    move 500 to NUMERIC-2
+           ADD 1 TO UT-MOCK-ACCESS-COUNT(UT-MOCK-IX)
+           .
