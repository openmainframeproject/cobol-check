@@ -8,70 +8,53 @@
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       77  WS-OMEGA                PIC X.
-       77  WS-GAMMA                PIC X.
-       77  UT-OMEGA                PIC X.
-       77  UT-GAMMA                PIC X.
-       77  WS-SUBPROGRAM-NAME      PIC X(08).
-       77 UT-COMPARE-DEFAULT        PIC X VALUE 'N'.
-       77 UT-NORMAL-COMPARE         PIC X VALUE 'N'.
-       77 UT-ACTUAL                 PIC X.
-       77 UT-EXPECTED               PIC X.
-       77 UT-TEST-CASE-COUNT   PIC 9(4) VALUE 0.
-       77 UT-TEST-CASE-COUNT  PIC 9(4) VALUE 0.
-
-       REPLACE TRAILING ==ACTUAL== BY ==EXPECTED==.
+       77  WS-GAMMA                PIC X           VALUE SPACE.
+       77  WS-CAITLIN              PIC X(06)       VALUE SPACES.
+       77  WS-PHIL                 PIC X(06)       VALUE SPACES.
+       77  WS-TEST-CASE-COUNT      PIC 9(04)       VALUE ZERO.
 
        PROCEDURE DIVISION.
 
-           SET UT-COMPARE-DEFAULT TO TRUE
-           PERFORM UT-ASSERT-EQUAL
-           ADD 1 TO UT-TEST-CASE-COUNT
-           SET UT-NORMAL-COMPARE TO TRUE
-           MOVE WS-OMEGA TO UT-ACTUAL
-           MOVE 'Y' TO UT-EXPECTED
-           .
-       3000-DYNAMIC-CALL.
+      *    REPLACE TRAILING TURNS THE TRAILING PORTION OF A WORD INTO
+      *    SOMETHING ELSE WHEREVER IT MATCHES, SO THE STATEMENT BELOW
+      *    ACTUALLY COMPILES AGAINST WS-GAMMA, EVEN THOUGH IT IS
+      *    WRITTEN AGAINST WS-ALPHA.
+           REPLACE TRAILING ==ALPHA== BY ==GAMMA==.
+       1000-TRAILING-REPLACE-DEMO.
            MOVE 'A' TO WS-ALPHA
-           MOVE 'Z' TO WS-OMEGA
-      *    CALL WS-SUBPROGRAM-NAME
-      *        USING WS-ALPHA WS-OMEGA
-               MOVE "B" TO WS-ALPHA
-               MOVE "Y" TO WS-OMEGA
-            .
-       REPLACE TRAILING ==ALPHA== BY ==GAMMA==.
-
-
+           ADD 1 TO WS-TEST-CASE-COUNT
+           .
 
-       3001-DYNAMIC-CALL
-           MOVE 'A' TO WS-ALPHA
-           MOVE 'Z' TO WS-OMEGA
-      *    CALL WS-SUBPROGRAM-NAME
-      *        USING WS-ALPHA WS-OMEGA
-               MOVE "B" TO WS-ALPHA
-               MOVE "Y" TO WS-OMEGA
-                 .
-       REPLACE LEADING ==:WS:== BY ==UT==.
-       3002-DYNAMIC-CALL
-           MOVE 'A' TO WS-ALPHA
-           MOVE 'Z' TO WS-OMEGA
-      *    CALL WS-SUBPROGRAM-NAME
-      *        USING WS-ALPHA WS-OMEGA
-               MOVE "B" TO :WS:-EXPECTED
-               MOVE "Y" TO :WS:-OMEGA
-                       .
-         REPLACE ==Bruce== BY ==CAITLIN==
-                ==PETER== BY ==Phil==.
-       3002-DYNAMIC-CALL
-               MOVE 'PETER' TO WS-ALPHA
-               MOVE 'BRUCE' TO WS-OMEGA
+      *    A REPLACE STATEMENT WITH NO LEADING/TRAILING PHRASE MATCHES
+      *    A WHOLE WORD, SO BOTH PAIRS BELOW MUST SPELL OUT THE ENTIRE
+      *    DATA NAME ON EACH SIDE. THE NEW REPLACE SUPERSEDES THE ONE
+      *    ABOVE FOR ALL TEXT THAT FOLLOWS.
+           REPLACE ==WS-PETER== BY ==WS-CAITLIN==
+                   ==WS-BRUCE== BY ==WS-PHIL==.
+       2000-MULTI-PAIR-REPLACE-DEMO.
+           MOVE 'CAITLIN' TO WS-PETER
+           MOVE 'PHIL'    TO WS-BRUCE
+           ADD 1 TO WS-TEST-CASE-COUNT
+           .
 
-               PERFORM INC-:XXXX:-SKRIV
+      *    REPLACE LEADING MATCHES THE FRONT PORTION OF A WORD, SO THE
+      *    PARAGRAPH NAME ITSELF IS RENAMED AT COMPILE TIME FROM
+      *    OMEGA-SECTION-DEMO TO ZETA-SECTION-DEMO.
+           REPLACE LEADING ==OMEGA== BY ==ZETA==.
+       OMEGA-SECTION-DEMO.
+           MOVE 'Z' TO WS-GAMMA
+           ADD 1 TO WS-TEST-CASE-COUNT
+           .
 
-               REPLACE ==:XXXX:== BY ==FI01==.
-       INC-:XXXX:-SKRIV SECTION.
-           ADD 1 TO UT-TEST-CASE-COUNT
-      *  do some writing
-              .
+      *    TURN REPLACEMENT BACK OFF BEFORE THE MAINLINE SO THE
+      *    PARAGRAPH NAMES AND DATA NAMES BELOW ARE USED LITERALLY.
+           REPLACE OFF.
+       0000-MAINLINE.
+           PERFORM 1000-TRAILING-REPLACE-DEMO
+           PERFORM 2000-MULTI-PAIR-REPLACE-DEMO
+           PERFORM ZETA-SECTION-DEMO
+           DISPLAY 'REPLDEMO TEST CASES RUN: ' WS-TEST-CASE-COUNT
+           GOBACK
+           .
        9999-END.
-           .
\ No newline at end of file
+           .
