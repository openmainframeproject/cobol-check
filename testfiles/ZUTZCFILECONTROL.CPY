@@ -0,0 +1,8 @@
+      * CCHECKFILECONTROL.CPY
+      * FILE-CONTROL ENTRY FOR THE MACHINE-READABLE (JUNIT-STYLE XML)
+      * TEST REPORT. A GENERATED TEST PROGRAM COPIES THIS INTO ITS
+      * FILE-CONTROL PARAGRAPH ALONGSIDE ITS OWN SELECT ENTRIES.
+           SELECT UT-XML-REPORT-FILE ASSIGN TO "UTXMLRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS UT-XML-FILE-STATUS.
+      * CCHECKFILECONTROL.CPY END
