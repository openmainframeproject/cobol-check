@@ -0,0 +1,68 @@
+//CCNITE01 JOB (ACCTNO),'CCHECK NIGHTLY UNIT TESTS',
+//             CLASS=A,MSGCLASS=H,NOTIFY=&SYSUID,REGION=0M
+//*********************************************************************
+//* COMPILES AND RUNS EACH CCHECK-GENERATED *-AFTER TEST DRIVER AND
+//* CAPTURES CCHECKRESULTPD.CPY'S RETURN CODE AS THE STEP'S CONDITION
+//* CODE, SO A FAILING UNIT TEST SHOWS UP AS A NONZERO STEP RC INSTEAD
+//* OF SOMETHING SOMEONE HAS TO NOTICE BY READING SYSOUT.
+//*
+//* THE BATCH PROMOTION JOB STREAM SHOULD CODE COND=(4,LT,CCNITE01)
+//* ON ITS FIRST STEP, SO PROMOTION IS BYPASSED WHENEVER ANY TEST
+//* STEP BELOW COMPLETES WITH RETURN CODE 4 OR HIGHER.
+//*********************************************************************
+//CCHKRUN  PROC MEM=
+//*--------------------------------------------------------------
+//* COMPILE, LINK-EDIT AND EXECUTE ONE *-AFTER TEST DRIVER NAMED
+//* BY &MEM IN CCHECK.TEST.SOURCE, AGAINST THE FRAMEWORK COPYBOOKS
+//* IN CCHECK.TEST.COPYLIB.
+//*--------------------------------------------------------------
+//COMPILE  EXEC PGM=IGYCRCTL,PARM='LIB,NODYNAM,RENT'
+//STEPLIB  DD DISP=SHR,DSN=IGY.SIGYCOMP
+//SYSLIB   DD DISP=SHR,DSN=CCHECK.TEST.SOURCE
+//         DD DISP=SHR,DSN=CCHECK.TEST.COPYLIB
+//SYSIN    DD DISP=SHR,DSN=CCHECK.TEST.SOURCE(&MEM)
+//SYSLIN   DD DSN=&&OBJSET,DISP=(MOD,PASS),UNIT=SYSDA,
+//            SPACE=(CYL,(1,1)),
+//            DCB=(BLKSIZE=3200,LRECL=80,RECFM=FB)
+//SYSPRINT DD SYSOUT=*
+//LKED     EXEC PGM=HEWL,PARM='LIST,LET',
+//            COND=(4,LT,COMPILE)
+//SYSLIB   DD DISP=SHR,DSN=CEE.SCEELKED
+//SYSLIN   DD DSN=&&OBJSET,DISP=(OLD,DELETE)
+//SYSLMOD  DD DSN=&&GOSET,DISP=(MOD,PASS),UNIT=SYSDA,
+//            SPACE=(CYL,(1,1))
+//SYSPRINT DD SYSOUT=*
+//GO       EXEC PGM=*.LKED.SYSLMOD,
+//            COND=((4,LT,COMPILE),(4,LT,LKED))
+//UTXMLRPT DD DSN=CCHECK.NIGHTLY.REPORT.&MEM,
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=512,BLKSIZE=0)
+//* EACH TEST PROGRAM APPENDS ITS OWN TOTALS TO THE SAME CATALOGUED
+//* DATASET SO CCCONSOL CAN ADD THEM ALL UP BELOW ONCE THE LAST TEST
+//* STEP COMPLETES. DISP=MOD CREATES IT ON THE FIRST EXEC CCHKRUN AND
+//* APPENDS ON EVERY ONE AFTER.
+//UTCUMFL  DD DSN=CCHECK.NIGHTLY.CUMSTATS,
+//            DISP=(MOD,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=36,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//         PEND
+//*
+//CALLTEST EXEC CCHKRUN,MEM=CALLMOCK
+//CICSTEST EXEC CCHKRUN,MEM=CICSMOCK
+//PARATEST EXEC CCHKRUN,MEM=PARAMOCK
+//SUBPTEST EXEC CCHKRUN,MEM=SUBPMOCK
+//BIPMTEST EXEC CCHKRUN,MEM=BIPM012T
+//DB2TEST  EXEC CCHKRUN,MEM=DB2PROGT
+//FILCTEST EXEC CCHKRUN,MEM=FILECOPT
+//MPARTEST EXEC CCHKRUN,MEM=MOCKPART
+//DATETEST EXEC CCHKRUN,MEM=DATEUTIL
+//*
+//* CONSOLIDATE EVERY TEST STEP'S TOTALS ABOVE INTO ONE REPORT, THEN
+//* SCRATCH THE CUMULATIVE FILE SO TOMORROW NIGHT'S RUN STARTS CLEAN.
+//CONSOL   EXEC PGM=CCCONSOL
+//STEPLIB  DD DISP=SHR,DSN=CCHECK.LOADLIB
+//UTCUMFL  DD DSN=CCHECK.NIGHTLY.CUMSTATS,DISP=(OLD,DELETE)
+//SYSOUT   DD SYSOUT=*
+//
