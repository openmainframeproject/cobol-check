@@ -0,0 +1,62 @@
+//CCBATCH1 JOB (ACCTNO),'FILECOPY/DB2PROG/BIPM012 WINDOW',
+//             CLASS=A,MSGCLASS=H,NOTIFY=&SYSUID,REGION=0M
+//*********************************************************************
+//* NIGHTLY BATCH WINDOW RUN-BOOK FOR THE CUSTOMER EXTRACT/REPORT
+//* CHAIN. FILECOPY BUILDS THE SEQUENTIAL EXTRACT THAT DB2PROG'S
+//* NAME-CUR/WALLET-CUR PROCESSING FEEDS FROM, AND BIPM012 APPLIES
+//* THE BALANCE MOVEMENTS THAT DEPEND ON THE DAY'S WALLET REPORT.
+//* EACH STEP IS CONDITIONAL ON THE PRIOR STEP COMPLETING CLEAN, SO
+//* OPERATIONS NO LONGER HAS TO WATCH EACH STEP FINISH BEFORE KICKING
+//* OFF THE NEXT ONE BY HAND.
+//*********************************************************************
+//*
+//FILECOPY EXEC PGM=FILECOPY
+//STEPLIB  DD DISP=SHR,DSN=PROD.BATCH.LOADLIB
+//INFILE   DD DISP=SHR,DSN=PROD.CUSTOMER.MASTER
+//OUTFILE  DD DSN=PROD.CUSTOMER.EXTRACT,
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(50,50),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CHKPTFL  DD DSN=PROD.CUSTOMER.CHKPT,
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//REJECTFL DD DSN=PROD.CUSTOMER.REJECTS,
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//OUTFLVSM DD DUMMY
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+N
+
+
+S
+000000000
+/*
+//*
+//DB2PROG  EXEC PGM=IKJEFT01,DYNAMNBR=20,COND=(4,LT,FILECOPY)
+//STEPLIB  DD DISP=SHR,DSN=PROD.BATCH.LOADLIB
+//         DD DISP=SHR,DSN=DSN910.SDSNEXIT
+//         DD DISP=SHR,DSN=DSN910.SDSNLOAD
+//SYSTSPRT DD SYSOUT=*
+//NAMERPT  DD SYSOUT=*
+//WALRPT   DD SYSOUT=*
+//SYSTSIN  DD *
+  DSN SYSTEM(DSN1)
+  RUN  PROGRAM(DB2PROG) PLAN(DB2PROG) LIB('PROD.BATCH.LOADLIB') -
+       PARMS('/')
+  END
+/*
+//*
+//BIPM012  EXEC PGM=BIPM012,COND=(4,LT,DB2PROG)
+//STEPLIB  DD DISP=SHR,DSN=PROD.BATCH.LOADLIB
+//BIPMLIMS DD DSN=PROD.BIPM012.LIMITS,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+101
+00000010000
+0000001
+00000050000
+/*
+//
