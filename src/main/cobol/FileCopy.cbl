@@ -17,20 +17,49 @@
                ACCESS MODE SEQUENTIAL
                FILE STATUS IS
                    OUTPUT-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPTFL"
+               ORGANIZATION SEQUENTIAL
+               ACCESS MODE SEQUENTIAL
+               FILE STATUS WS-CHECKPOINT-STATUS.
+           SELECT REJECT-FILE ASSIGN TO "REJECTFL"
+               ORGANIZATION SEQUENTIAL
+               ACCESS MODE SEQUENTIAL
+               FILE STATUS WS-REJECT-STATUS.
+      * Alternative to OUTPUT-FILE for jobs that need OUTPUT-FILE
+      * randomly accessible by key afterwards. Selected at run time
+      * by WS-OUTPUT-MODE instead of OUTPUT-FILE's plain sequential.
+           SELECT OUTPUT-FILE-VSAM ASSIGN TO "OUTFLVSM"
+               ORGANIZATION INDEXED
+               ACCESS MODE SEQUENTIAL
+               RECORD KEY IS VSAM-FIELD-1
+               FILE STATUS WS-OUTPUT-VSAM-STATUS.
        DATA DIVISION.
        FILE SECTION.
       * This defines our input file
        FD  INPUT-FILE
            BLOCK CONTAINS 0 RECORDS
-           RECORD CONTAINS 40 CHARACTERS
+           RECORD CONTAINS 41 CHARACTERS
            RECORDING MODE F
            DATA RECORD IS INPUT-RECORD.
-      * Layout of an input record
+      * Layout of an input record. IN-RECORD-TYPE at the front tells
+      * 5000-PROCESS whether this is a detail record to be copied
+      * through in the usual way, or a header/trailer record to be
+      * counted and summarized on its own instead of being treated
+      * as data.
        01  INPUT-RECORD.
+           05  IN-RECORD-TYPE     PIC X(01).
+               88  DETAIL-RECORD      VALUE 'D'.
+               88  HEADER-RECORD      VALUE 'H'.
+               88  TRAILER-RECORD     VALUE 'T'.
            05  IN-FIELD-1         PIC X(10).
            05  FILLER             PIC X(20).
            05  IN-FIELD-2.
                COPY FSTEST.
+      * Alternative view of INPUT-RECORD used when IN-RECORD-TYPE
+      * shows a header or trailer record rather than a detail record.
+       01  IN-HEADER-TRAILER-RECORD REDEFINES INPUT-RECORD.
+           05  IN-HT-TYPE         PIC X(01).
+           05  IN-HT-TEXT         PIC X(40).
       * This defines our output file
        FD  OUTPUT-FILE
            BLOCK CONTAINS 0 RECORDS
@@ -40,6 +69,38 @@
        01  OUTPUT-RECORD.
            COPY
               OUTREC.
+      * Checkpoint file holds only the most recently committed count,
+      * rewritten every WS-CHECKPOINT-INTERVAL records so a restart
+      * can reposition INPUT-FILE instead of reprocessing from record 1.
+       FD  CHECKPOINT-FILE
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 9 CHARACTERS
+           RECORDING MODE F
+           DATA RECORD IS CHECKPOINT-RECORD.
+       01  CHECKPOINT-RECORD.
+           05  CHKPT-COUNT        PIC 9(9).
+      * Records that failed the write to OUTPUT-FILE are routed here,
+      * with the failing status and record number, so one bad record
+      * no longer takes down the whole run.
+       FD  REJECT-FILE
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 51 CHARACTERS
+           RECORDING MODE F
+           DATA RECORD IS REJECT-RECORD.
+       01  REJECT-RECORD.
+           05  REJ-COUNT          PIC 9(9).
+           05  REJ-STATUS         PIC XX.
+           05  REJ-RECORD-IMAGE   PIC X(40).
+       FD  OUTPUT-FILE-VSAM
+           RECORD CONTAINS 40 CHARACTERS
+           RECORDING MODE F
+           DATA RECORD IS OUTPUT-VSAM-RECORD.
+       01  OUTPUT-VSAM-RECORD.
+           COPY OUTREC REPLACING OUT-FIELD-1 BY VSAM-FIELD-1
+                                 OUT-FIELD-2 BY VSAM-FIELD-2
+                                 OUT-TRANS-DATE BY VSAM-TRANS-DATE
+                                 OUT-TRANS-AMOUNT BY VSAM-TRANS-AMOUNT
+                                 OUT-FIELD-3 BY VSAM-FIELD-3.
        WORKING-STORAGE SECTION.
        01  FILLER.
            05  INPUT-FILE-STATUS  PIC XX.
@@ -48,85 +109,342 @@
                88  FILE-NOT-FOUND VALUE '35'.
            05  OUTPUT-FILE-STATUS PIC XX.
                88  OUTPUT-OK      VALUE '00'.
+           05  WS-CHECKPOINT-STATUS PIC XX.
+               88  CHECKPOINT-OK      VALUE '00'.
+               88  CHECKPOINT-NOT-FOUND VALUE '35'.
            05  WS-COUNT           PIC S9(5) COMP-3.
            05  WS-COUNT-FORMATTED PIC ZZ,ZZ9.
            05  WS-ERROR-MESSAGE   PIC X(60).
+           05  WS-RESTART-PARM    PIC X(01) VALUE 'N'.
+               88  RESTART-THIS-RUN   VALUE 'Y'.
+           05  WS-RESTART-COUNT   PIC S9(9) COMP-3 VALUE ZERO.
+           05  WS-SKIP-COUNT      PIC S9(9) COMP-3.
+           05  WS-CHECKPOINT-INTERVAL PIC S9(5) COMP-3 VALUE 1000.
+           05  WS-CHECKPOINT-DUE  PIC S9(5) COMP-3 VALUE ZERO.
+           05  WS-REJECT-STATUS   PIC XX.
+               88  REJECT-OK      VALUE '00'.
+           05  WS-REJECT-COUNT    PIC S9(5) COMP-3 VALUE ZERO.
+           05  WS-REJECT-COUNT-FORMATTED PIC ZZ,ZZ9.
+           05  WS-SELECT-LOW      PIC X(10) VALUE SPACES.
+           05  WS-SELECT-HIGH     PIC X(10) VALUE SPACES.
+           05  WS-SELECTED-SW     PIC X(01).
+               88  RECORD-SELECTED    VALUE 'Y'.
+           05  WS-FIRST-RECORD-SW PIC X(01) VALUE 'Y'.
+               88  FIRST-RECORD       VALUE 'Y'.
+           05  WS-BREAK-KEY       PIC X(10) VALUE SPACES.
+           05  WS-BREAK-COUNT     PIC S9(5) COMP-3 VALUE ZERO.
+           05  WS-BREAK-COUNT-FORMATTED PIC ZZ,ZZ9.
+           05  WS-OUTPUT-VSAM-STATUS PIC XX.
+               88  OUTPUT-VSAM-OK     VALUE '00'.
+           05  WS-OUTPUT-MODE     PIC X(01) VALUE 'S'.
+               88  VSAM-OUTPUT        VALUE 'V'.
+           05  WS-EXPECTED-COUNT  PIC 9(9) VALUE ZERO.
+           05  WS-HEADER-COUNT    PIC S9(5) COMP-3 VALUE ZERO.
+           05  WS-HEADER-COUNT-FORMATTED PIC ZZ,ZZ9.
+           05  WS-TRAILER-COUNT   PIC S9(5) COMP-3 VALUE ZERO.
+           05  WS-TRAILER-COUNT-FORMATTED PIC ZZ,ZZ9.
+      * Standard return-code/message-text registry shared with DB2PROG
+      * and BIPM012, so operations sees one consistent set of codes
+      * and wording instead of this program's own free text.
+           COPY ERRCODES.
        PROCEDURE DIVISION.
            PERFORM 1000-INITIALIZE
+           PERFORM 1500-CHECK-FOR-RESTART
            PERFORM 5000-PROCESS
            PERFORM 8000-HOUSEKEEPING
            GOBACK
            .
        1000-INITIALIZE.
+           ACCEPT WS-RESTART-PARM
+           ACCEPT WS-SELECT-LOW
+           ACCEPT WS-SELECT-HIGH
+           ACCEPT WS-OUTPUT-MODE
+           ACCEPT WS-EXPECTED-COUNT
+
+           MOVE ZERO TO RETURN-CODE
+
            OPEN INPUT INPUT-FILE
            EVALUATE TRUE
                WHEN INPUT-OK
                    CONTINUE
                WHEN FILE-NOT-FOUND
-                   MOVE 'Input file not found'
-                     TO WS-ERROR-MESSAGE
+                   MOVE 'IFNF' TO WS-ERRCODE-LOOKUP-CODE
+                   PERFORM 9500-LOOKUP-ERROR-CODE
+                   MOVE WS-ERRCODE-LOOKUP-TEXT TO WS-ERROR-MESSAGE
                WHEN OTHER
-                   STRING "Unexpected input file status on open "
-                       DELIMITED BY SIZE
+                   MOVE 'IOER' TO WS-ERRCODE-LOOKUP-CODE
+                   PERFORM 9500-LOOKUP-ERROR-CODE
+                   MOVE WS-ERRCODE-LOOKUP-TEXT TO WS-ERROR-MESSAGE
+                   DISPLAY "FILECOPY: INPUT FILE STATUS "
                        INPUT-FILE-STATUS
-                       DELIMITED BY SIZE
-                     INTO WS-ERROR-MESSAGE
                    PERFORM 9999-ABORT
            END-EVALUATE
 
-           OPEN OUTPUT OUTPUT-FILE
+           IF VSAM-OUTPUT
+               OPEN OUTPUT OUTPUT-FILE-VSAM
+               EVALUATE TRUE
+                   WHEN OUTPUT-VSAM-OK
+                       CONTINUE
+                   WHEN OTHER
+                       MOVE 'IOER' TO WS-ERRCODE-LOOKUP-CODE
+                       PERFORM 9500-LOOKUP-ERROR-CODE
+                       MOVE WS-ERRCODE-LOOKUP-TEXT TO WS-ERROR-MESSAGE
+                       DISPLAY "FILECOPY: VSAM OUTPUT STATUS "
+                           WS-OUTPUT-VSAM-STATUS
+                       PERFORM 9999-ABORT
+               END-EVALUATE
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+               EVALUATE TRUE
+                   WHEN OUTPUT-OK
+                       CONTINUE
+                   WHEN OTHER
+                       MOVE 'IOER' TO WS-ERRCODE-LOOKUP-CODE
+                       PERFORM 9500-LOOKUP-ERROR-CODE
+                       MOVE WS-ERRCODE-LOOKUP-TEXT TO WS-ERROR-MESSAGE
+                       DISPLAY "FILECOPY: OUTPUT FILE STATUS "
+                           OUTPUT-FILE-STATUS
+                       PERFORM 9999-ABORT
+               END-EVALUATE
+           END-IF
+
+           OPEN OUTPUT REJECT-FILE
            EVALUATE TRUE
-               WHEN OUTPUT-OK
+               WHEN REJECT-OK
                    CONTINUE
                WHEN OTHER
-                   STRING "Unexpected output file status on open "
-                       DELIMITED BY SIZE
-                       OUTPUT-FILE-STATUS
-                       DELIMITED BY SIZE
-                     INTO WS-ERROR-MESSAGE
+                   MOVE 'IOER' TO WS-ERRCODE-LOOKUP-CODE
+                   PERFORM 9500-LOOKUP-ERROR-CODE
+                   MOVE WS-ERRCODE-LOOKUP-TEXT TO WS-ERROR-MESSAGE
+                   DISPLAY "FILECOPY: REJECT FILE STATUS "
+                       WS-REJECT-STATUS
                    PERFORM 9999-ABORT
            END-EVALUATE
 
            MOVE ZERO TO WS-COUNT
            .
 
+       1500-CHECK-FOR-RESTART.
+      * Reposition INPUT-FILE past the last committed OUTPUT-FILE
+      * record so a rerun does not reprocess the whole file.
+           IF RESTART-THIS-RUN
+               OPEN INPUT CHECKPOINT-FILE
+               EVALUATE TRUE
+                   WHEN CHECKPOINT-OK
+                       READ CHECKPOINT-FILE
+                       IF CHECKPOINT-OK
+                           MOVE CHKPT-COUNT TO WS-RESTART-COUNT
+                       END-IF
+                       CLOSE CHECKPOINT-FILE
+                   WHEN CHECKPOINT-NOT-FOUND
+                       CONTINUE
+                   WHEN OTHER
+                       MOVE 'IOER' TO WS-ERRCODE-LOOKUP-CODE
+                       PERFORM 9500-LOOKUP-ERROR-CODE
+                       MOVE WS-ERRCODE-LOOKUP-TEXT TO WS-ERROR-MESSAGE
+                       DISPLAY "FILECOPY: CHECKPOINT FILE STATUS "
+                           WS-CHECKPOINT-STATUS
+                       PERFORM 9999-ABORT
+               END-EVALUATE
+
+               MOVE WS-RESTART-COUNT TO WS-COUNT
+               PERFORM WS-RESTART-COUNT TIMES
+                   READ INPUT-FILE
+               END-PERFORM
+           END-IF
+           .
+
        5000-PROCESS.
            READ INPUT-FILE
            PERFORM WITH TEST BEFORE
                    UNTIL END-OF-FILE
-               PERFORM 5200-PREPARE-OUTPUT-RECORD
-               PERFORM 5400-WRITE-OUTPUT-RECORD
+               EVALUATE TRUE
+                   WHEN HEADER-RECORD
+                       PERFORM 5010-SUMMARIZE-HEADER-RECORD
+                   WHEN TRAILER-RECORD
+                       PERFORM 5020-SUMMARIZE-TRAILER-RECORD
+                   WHEN OTHER
+                       PERFORM 5100-CHECK-SELECTION
+                       IF RECORD-SELECTED
+                           PERFORM 5200-PREPARE-OUTPUT-RECORD
+                           PERFORM 5400-WRITE-OUTPUT-RECORD
+                           PERFORM 5300-CONTROL-BREAK
+                       END-IF
+               END-EVALUATE
                READ INPUT-FILE
            END-PERFORM
            .
 
+       5010-SUMMARIZE-HEADER-RECORD.
+      * A header record is counted and displayed for the run log, but
+      * otherwise takes no further part in the copy - it is not
+      * selected, broken on, or written to OUTPUT-FILE.
+           ADD 1 TO WS-HEADER-COUNT
+           DISPLAY "Header record: " IN-HT-TEXT
+           .
+
+       5020-SUMMARIZE-TRAILER-RECORD.
+      * As 5010-SUMMARIZE-HEADER-RECORD, but for a trailer record.
+           ADD 1 TO WS-TRAILER-COUNT
+           DISPLAY "Trailer record: " IN-HT-TEXT
+           .
+
+       5300-CONTROL-BREAK.
+      * Assumes INPUT-FILE arrives in IN-FIELD-1 key sequence. A change
+      * in key flushes the count accumulated for the prior group.
+           IF FIRST-RECORD
+               MOVE IN-FIELD-1 TO WS-BREAK-KEY
+               MOVE 'N' TO WS-FIRST-RECORD-SW
+           END-IF
+
+           IF IN-FIELD-1 NOT = WS-BREAK-KEY
+               PERFORM 5350-DISPLAY-BREAK-LINE
+               MOVE IN-FIELD-1 TO WS-BREAK-KEY
+               MOVE ZERO TO WS-BREAK-COUNT
+           END-IF
+
+           ADD 1 TO WS-BREAK-COUNT
+           .
+
+       5350-DISPLAY-BREAK-LINE.
+           MOVE WS-BREAK-COUNT TO WS-BREAK-COUNT-FORMATTED
+           DISPLAY "  " WS-BREAK-KEY ": " WS-BREAK-COUNT-FORMATTED
+           .
+
+       5100-CHECK-SELECTION.
+      * A record is selected when no criteria were supplied, or when
+      * IN-FIELD-1 falls within the WS-SELECT-LOW/WS-SELECT-HIGH range
+      * (a single value is selected by supplying the same low and high).
+           MOVE 'Y' TO WS-SELECTED-SW
+           IF WS-SELECT-LOW NOT = SPACES OR WS-SELECT-HIGH NOT = SPACES
+               IF IN-FIELD-1 < WS-SELECT-LOW
+                  OR IN-FIELD-1 > WS-SELECT-HIGH
+                   MOVE 'N' TO WS-SELECTED-SW
+               END-IF
+           END-IF
+           .
+
        5200-PREPARE-OUTPUT-RECORD.
            MOVE SPACES TO OUTPUT-RECORD
            MOVE IN-FIELD-1 TO OUT-FIELD-1
            MOVE IN-FIELD-2 TO OUT-FIELD-2
-           MOVE "Good" TO OUT-FIELD-3
+           PERFORM 5250-SET-STATUS-CODE
            .
 
-       5400-WRITE-OUTPUT-RECORD.
-           WRITE OUTPUT-RECORD
-           IF NOT OUTPUT-OK
-               STRING "Unexpected output file status on write "
-                   DELIMITED BY SIZE
-                   OUTPUT-FILE-STATUS
-                   DELIMITED BY SIZE
-                 INTO WS-ERROR-MESSAGE
-               PERFORM 9999-ABORT
+       5250-SET-STATUS-CODE.
+      * OUT-FIELD-3 reflects whether the transaction carried a usable
+      * amount instead of always reporting the same hardcoded literal.
+           IF IN-TRANS-AMOUNT > ZERO
+               MOVE "Good" TO OUT-FIELD-3
+           ELSE
+               MOVE "Bad " TO OUT-FIELD-3
            END-IF
+           .
+
+       5400-WRITE-OUTPUT-RECORD.
            ADD 1 TO WS-COUNT
+           IF VSAM-OUTPUT
+               MOVE OUTPUT-RECORD TO OUTPUT-VSAM-RECORD
+               WRITE OUTPUT-VSAM-RECORD
+               IF OUTPUT-VSAM-OK
+                   PERFORM 5450-ADVANCE-CHECKPOINT
+               ELSE
+                   MOVE WS-OUTPUT-VSAM-STATUS TO OUTPUT-FILE-STATUS
+                   PERFORM 5500-WRITE-REJECT-RECORD
+               END-IF
+           ELSE
+               WRITE OUTPUT-RECORD
+               IF OUTPUT-OK
+                   PERFORM 5450-ADVANCE-CHECKPOINT
+               ELSE
+                   PERFORM 5500-WRITE-REJECT-RECORD
+               END-IF
+           END-IF
+           .
+
+       5450-ADVANCE-CHECKPOINT.
+           ADD 1 TO WS-CHECKPOINT-DUE
+           IF WS-CHECKPOINT-DUE >= WS-CHECKPOINT-INTERVAL
+               PERFORM 5600-WRITE-CHECKPOINT
+               MOVE ZERO TO WS-CHECKPOINT-DUE
+           END-IF
+           .
+
+       5500-WRITE-REJECT-RECORD.
+      * A bad write to OUTPUT-FILE no longer aborts the run - the
+      * record is logged to REJECT-FILE with its status and number
+      * and processing carries on with the next INPUT-FILE record.
+           MOVE WS-COUNT TO REJ-COUNT
+           MOVE OUTPUT-FILE-STATUS TO REJ-STATUS
+           MOVE OUTPUT-RECORD TO REJ-RECORD-IMAGE
+           WRITE REJECT-RECORD
+           ADD 1 TO WS-REJECT-COUNT
+           .
+
+       5600-WRITE-CHECKPOINT.
+           MOVE WS-COUNT TO CHKPT-COUNT
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
            .
 
        8000-HOUSEKEEPING.
-           CLOSE OUTPUT-FILE.
+           IF VSAM-OUTPUT
+               CLOSE OUTPUT-FILE-VSAM
+           ELSE
+               CLOSE OUTPUT-FILE
+           END-IF
            CLOSE INPUT-FILE
+           CLOSE REJECT-FILE
+
+           DISPLAY "Control-break report by IN-FIELD-1:"
+           IF NOT FIRST-RECORD
+               PERFORM 5350-DISPLAY-BREAK-LINE
+           END-IF
+
            MOVE WS-COUNT TO WS-COUNT-FORMATTED
            DISPLAY "Records processed: " WS-COUNT-FORMATTED
+           MOVE WS-REJECT-COUNT TO WS-REJECT-COUNT-FORMATTED
+           DISPLAY "Records rejected: " WS-REJECT-COUNT-FORMATTED
+           MOVE WS-HEADER-COUNT TO WS-HEADER-COUNT-FORMATTED
+           DISPLAY "Header records: " WS-HEADER-COUNT-FORMATTED
+           MOVE WS-TRAILER-COUNT TO WS-TRAILER-COUNT-FORMATTED
+           DISPLAY "Trailer records: " WS-TRAILER-COUNT-FORMATTED
+
+           PERFORM 8500-CHECK-CONTROL-TOTAL
+           .
+
+       8500-CHECK-CONTROL-TOTAL.
+      * WS-EXPECTED-COUNT of zero means no control total was supplied,
+      * so there is nothing to reconcile against.
+           IF WS-EXPECTED-COUNT NOT = ZERO
+               IF WS-COUNT NOT = WS-EXPECTED-COUNT
+                   MOVE 'CTOT' TO WS-ERRCODE-LOOKUP-CODE
+                   PERFORM 9500-LOOKUP-ERROR-CODE
+                   DISPLAY WS-ERRCODE-LOOKUP-TEXT " - EXPECTED "
+                       WS-EXPECTED-COUNT " GOT " WS-COUNT
+                   MOVE WS-ERRCODE-LOOKUP-RC TO RETURN-CODE
+               END-IF
+           END-IF
+           .
+       9500-LOOKUP-ERROR-CODE.
+      * Search the shared ERRCODES registry for WS-ERRCODE-LOOKUP-CODE
+      * and return its return code and message text.
+           MOVE 'N' TO WS-ERRCODE-LOOKUP-SW
+           PERFORM VARYING WS-ERRCODE-LOOKUP-IX FROM 1 BY 1
+               UNTIL WS-ERRCODE-LOOKUP-IX > WS-ERRCODE-TABLE-COUNT
+               IF WS-ERRCODE-CODE (WS-ERRCODE-LOOKUP-IX)
+                     = WS-ERRCODE-LOOKUP-CODE
+                   MOVE WS-ERRCODE-RC (WS-ERRCODE-LOOKUP-IX)
+                     TO WS-ERRCODE-LOOKUP-RC
+                   MOVE WS-ERRCODE-TEXT (WS-ERRCODE-LOOKUP-IX)
+                     TO WS-ERRCODE-LOOKUP-TEXT
+                   SET ERRCODE-FOUND TO TRUE
+               END-IF
+           END-PERFORM
            .
        9999-ABORT.
            DISPLAY WS-ERROR-MESSAGE
+           MOVE WS-ERRCODE-LOOKUP-RC TO RETURN-CODE
            GOBACK
            .
