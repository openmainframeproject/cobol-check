@@ -0,0 +1,274 @@
+       ID DIVISION.
+       PROGRAM-ID.         DATEUTIL.
+       AUTHOR.             (TNP).
+       DATE-WRITTEN.       09.08.2026.
+      *--------------+------+-------------------------------------------
+      *
+      *     SHARED DATE-ARITHMETIC UTILITY. CALLED WITH A PIC X(10)
+      *     YYYY-MM-DD DATE AND A FUNCTION CODE; RETURNS A PIC X(10)
+      *     YYYY-MM-DD RESULT AND A RETURN CODE. ANY PROGRAM NEEDING
+      *     DATE MATH SHOULD CALL THIS RATHER THAN REINVENT ITS OWN.
+      *
+      *     FUNCTIONS SUPPORTED (DU-FUNCTION):
+      *        'VAL '  -  VALIDATE DU-INPUT-DATE ONLY
+      *        'ADD '  -  ADD DU-DAYS-TO-ADD DAYS (NEGATIVE SUBTRACTS)
+      *        'NBD '  -  ROLL FORWARD TO THE NEXT BUSINESS DAY (SKIPS
+      *                   SATURDAY/SUNDAY) STARTING FROM DU-INPUT-DATE
+      *
+      *--------------+------+-------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  WORK-FIELDS-1.
+          03 WS-YEAR                PIC 9(04).
+          03 WS-MONTH                PIC 9(02).
+          03 WS-DAY                  PIC 9(02).
+          03 WS-DAYS-REMAINING       PIC S9(05) COMP-3.
+
+          03 WS-LEAP-YEAR-SW         PIC X(01) VALUE 'N'.
+              88 LEAP-YEAR           VALUE 'Y'.
+              88 NOT-LEAP-YEAR       VALUE 'N'.
+          03 WS-REM-4                PIC S9(05) COMP-3.
+          03 WS-REM-100              PIC S9(05) COMP-3.
+          03 WS-REM-400              PIC S9(05) COMP-3.
+          03 WS-QUOTIENT             PIC S9(05) COMP-3.
+
+          03 WS-DAYS-IN-MONTH        PIC 9(02).
+
+          03 WS-ZM                   PIC S9(05) COMP-3.
+          03 WS-ZY                   PIC S9(05) COMP-3.
+          03 WS-ZY-DIV-4             PIC S9(05) COMP-3.
+          03 WS-ZY-DIV-100           PIC S9(05) COMP-3.
+          03 WS-ZY-DIV-400           PIC S9(05) COMP-3.
+          03 WS-ZTERM                PIC S9(05) COMP-3.
+          03 WS-DOW-SUM              PIC S9(05) COMP-3.
+          03 WS-DOW-QUOTIENT         PIC S9(05) COMP-3.
+          03 WS-DOW-NUM              PIC S9(05) COMP-3.
+      *-----------------------------------------------------------------
+      *    DAYS-PER-MONTH (NON-LEAP), LOADED BY FILLER THE SAME WAY
+      *    MOCK.CBL'S CALL-TARGET ALLOW-LIST IS - SEE 1550-LOAD-DAYS.
+      *-----------------------------------------------------------------
+       01  WS-DAYS-IN-MONTH-TABLE.
+           05 FILLER                 PIC 9(02) VALUE 31.
+           05 FILLER                 PIC 9(02) VALUE 28.
+           05 FILLER                 PIC 9(02) VALUE 31.
+           05 FILLER                 PIC 9(02) VALUE 30.
+           05 FILLER                 PIC 9(02) VALUE 31.
+           05 FILLER                 PIC 9(02) VALUE 30.
+           05 FILLER                 PIC 9(02) VALUE 31.
+           05 FILLER                 PIC 9(02) VALUE 31.
+           05 FILLER                 PIC 9(02) VALUE 30.
+           05 FILLER                 PIC 9(02) VALUE 31.
+           05 FILLER                 PIC 9(02) VALUE 30.
+           05 FILLER                 PIC 9(02) VALUE 31.
+       01  WS-DAYS-IN-MONTH-R REDEFINES WS-DAYS-IN-MONTH-TABLE.
+           05 WS-DAYS-IN-MONTH-OF OCCURS 12 TIMES
+                                  PIC 9(02).
+
+       LINKAGE SECTION.
+       01  DATEUTIL-PARM.
+           05 DU-FUNCTION             PIC X(04).
+               88 DU-ADD-DAYS            VALUE 'ADD '.
+               88 DU-VALIDATE            VALUE 'VAL '.
+               88 DU-NEXT-BUS-DAY        VALUE 'NBD '.
+           05 DU-INPUT-DATE           PIC X(10).
+           05 DU-DAYS-TO-ADD          PIC S9(05).
+           05 DU-OUTPUT-DATE          PIC X(10).
+           05 DU-RETURN-CODE          PIC 9(02).
+               88 DU-OK                  VALUE 00.
+               88 DU-INVALID-DATE        VALUE 04.
+               88 DU-INVALID-FUNCTION    VALUE 08.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING DATEUTIL-PARM.
+      *-----------------------------------------------------------------
+       0000-MAIN SECTION.
+      *-----------------------------------------------------------------
+           MOVE ZERO TO DU-RETURN-CODE
+           MOVE SPACES TO DU-OUTPUT-DATE
+
+           PERFORM 1000-PARSE-AND-VALIDATE-DATE
+
+           IF DU-OK
+               EVALUATE TRUE
+                   WHEN DU-VALIDATE
+                       MOVE DU-INPUT-DATE TO DU-OUTPUT-DATE
+                   WHEN DU-ADD-DAYS
+                       PERFORM 2000-ADD-DAYS
+                   WHEN DU-NEXT-BUS-DAY
+                       PERFORM 3000-NEXT-BUSINESS-DAY
+                   WHEN OTHER
+                       SET DU-INVALID-FUNCTION TO TRUE
+               END-EVALUATE
+           END-IF
+           GOBACK
+           .
+
+       1000-PARSE-AND-VALIDATE-DATE SECTION.
+      *-----------------------------------------------------------------
+      *    PIC X(10) YYYY-MM-DD IN - HYPHENS AT POSITION 5 AND 8, THE
+      *    REMAINING NINE CHARACTERS NUMERIC, MONTH 01-12 AND DAY
+      *    WITHIN THAT MONTH'S LIMIT FOR THE GIVEN YEAR.
+      *-----------------------------------------------------------------
+           SET DU-OK TO TRUE
+
+           IF DU-INPUT-DATE(5:1) NOT = '-'
+              OR DU-INPUT-DATE(8:1) NOT = '-'
+               SET DU-INVALID-DATE TO TRUE
+           END-IF
+
+           IF DU-OK
+               IF DU-INPUT-DATE(1:4) NOT NUMERIC
+                  OR DU-INPUT-DATE(6:2) NOT NUMERIC
+                  OR DU-INPUT-DATE(9:2) NOT NUMERIC
+                   SET DU-INVALID-DATE TO TRUE
+               END-IF
+           END-IF
+
+           IF DU-OK
+               MOVE DU-INPUT-DATE(1:4) TO WS-YEAR
+               MOVE DU-INPUT-DATE(6:2) TO WS-MONTH
+               MOVE DU-INPUT-DATE(9:2) TO WS-DAY
+
+               IF WS-MONTH < 1 OR WS-MONTH > 12
+                   SET DU-INVALID-DATE TO TRUE
+               END-IF
+           END-IF
+
+           IF DU-OK
+               PERFORM 1100-CHECK-LEAP-YEAR
+               PERFORM 1200-LOAD-DAYS-IN-MONTH
+               IF WS-DAY < 1 OR WS-DAY > WS-DAYS-IN-MONTH
+                   SET DU-INVALID-DATE TO TRUE
+               END-IF
+           END-IF
+           .
+
+       1100-CHECK-LEAP-YEAR SECTION.
+      *-----------------------------------------------------------------
+      *    A LEAP YEAR DIVIDES BY 4, AND IF IT ALSO DIVIDES BY 100 IT
+      *    HAS TO DIVIDE BY 400 TOO.
+      *-----------------------------------------------------------------
+           DIVIDE WS-YEAR BY 4 GIVING WS-QUOTIENT REMAINDER WS-REM-4
+           DIVIDE WS-YEAR BY 100 GIVING WS-QUOTIENT REMAINDER WS-REM-100
+           DIVIDE WS-YEAR BY 400 GIVING WS-QUOTIENT REMAINDER WS-REM-400
+
+           IF WS-REM-4 = 0 AND (WS-REM-100 NOT = 0 OR WS-REM-400 = 0)
+               SET LEAP-YEAR TO TRUE
+           ELSE
+               SET NOT-LEAP-YEAR TO TRUE
+           END-IF
+           .
+
+       1200-LOAD-DAYS-IN-MONTH SECTION.
+      *-----------------------------------------------------------------
+           MOVE WS-DAYS-IN-MONTH-OF(WS-MONTH) TO WS-DAYS-IN-MONTH
+           IF WS-MONTH = 2 AND LEAP-YEAR
+               MOVE 29 TO WS-DAYS-IN-MONTH
+           END-IF
+           .
+
+       2000-ADD-DAYS SECTION.
+      *-----------------------------------------------------------------
+           MOVE DU-DAYS-TO-ADD TO WS-DAYS-REMAINING
+
+           IF WS-DAYS-REMAINING > 0
+               PERFORM 2100-ADD-ONE-DAY WS-DAYS-REMAINING TIMES
+           END-IF
+
+           IF WS-DAYS-REMAINING < 0
+               COMPUTE WS-DAYS-REMAINING = ZERO - WS-DAYS-REMAINING
+               PERFORM 2200-SUBTRACT-ONE-DAY WS-DAYS-REMAINING TIMES
+           END-IF
+
+           PERFORM 2900-FORMAT-OUTPUT-DATE
+           .
+
+       2100-ADD-ONE-DAY SECTION.
+      *-----------------------------------------------------------------
+           ADD 1 TO WS-DAY
+           PERFORM 1100-CHECK-LEAP-YEAR
+           PERFORM 1200-LOAD-DAYS-IN-MONTH
+
+           IF WS-DAY > WS-DAYS-IN-MONTH
+               MOVE 1 TO WS-DAY
+               ADD 1 TO WS-MONTH
+               IF WS-MONTH > 12
+                   MOVE 1 TO WS-MONTH
+                   ADD 1 TO WS-YEAR
+               END-IF
+           END-IF
+           .
+
+       2200-SUBTRACT-ONE-DAY SECTION.
+      *-----------------------------------------------------------------
+           SUBTRACT 1 FROM WS-DAY
+           IF WS-DAY < 1
+               SUBTRACT 1 FROM WS-MONTH
+               IF WS-MONTH < 1
+                   MOVE 12 TO WS-MONTH
+                   SUBTRACT 1 FROM WS-YEAR
+               END-IF
+               PERFORM 1100-CHECK-LEAP-YEAR
+               PERFORM 1200-LOAD-DAYS-IN-MONTH
+               MOVE WS-DAYS-IN-MONTH TO WS-DAY
+           END-IF
+           .
+
+       2900-FORMAT-OUTPUT-DATE SECTION.
+      *-----------------------------------------------------------------
+           MOVE WS-YEAR  TO DU-OUTPUT-DATE(1:4)
+           MOVE '-'      TO DU-OUTPUT-DATE(5:1)
+           MOVE WS-MONTH TO DU-OUTPUT-DATE(6:2)
+           MOVE '-'      TO DU-OUTPUT-DATE(8:1)
+           MOVE WS-DAY   TO DU-OUTPUT-DATE(9:2)
+           .
+
+       3000-NEXT-BUSINESS-DAY SECTION.
+      *-----------------------------------------------------------------
+      *    ROLL FORWARD ONE DAY AT A TIME UNTIL THE DAY-OF-WEEK IS NOT
+      *    SATURDAY OR SUNDAY.
+      *-----------------------------------------------------------------
+           PERFORM 2100-ADD-ONE-DAY
+           PERFORM 3100-COMPUTE-DAY-OF-WEEK
+           PERFORM 3200-SKIP-WEEKEND-DAY
+               UNTIL WS-DOW-NUM NOT = 0 AND WS-DOW-NUM NOT = 1
+
+           PERFORM 2900-FORMAT-OUTPUT-DATE
+           .
+
+       3100-COMPUTE-DAY-OF-WEEK SECTION.
+      *-----------------------------------------------------------------
+      *    ZELLER'S CONGRUENCE. WS-DOW-NUM: 0=SATURDAY, 1=SUNDAY,
+      *    2=MONDAY, 3=TUESDAY, 4=WEDNESDAY, 5=THURSDAY, 6=FRIDAY.
+      *    JANUARY/FEBRUARY COUNT AS MONTHS 13/14 OF THE PRIOR YEAR.
+      *-----------------------------------------------------------------
+           IF WS-MONTH < 3
+               COMPUTE WS-ZM = WS-MONTH + 12
+               COMPUTE WS-ZY = WS-YEAR - 1
+           ELSE
+               MOVE WS-MONTH TO WS-ZM
+               MOVE WS-YEAR TO WS-ZY
+           END-IF
+
+           COMPUTE WS-ZY-DIV-4   = WS-ZY / 4
+           COMPUTE WS-ZY-DIV-100 = WS-ZY / 100
+           COMPUTE WS-ZY-DIV-400 = WS-ZY / 400
+           COMPUTE WS-ZTERM = (13 * (WS-ZM + 1)) / 5
+
+           COMPUTE WS-DOW-SUM =
+               WS-DAY + WS-ZTERM + WS-ZY + WS-ZY-DIV-4
+               - WS-ZY-DIV-100 + WS-ZY-DIV-400
+
+           DIVIDE WS-DOW-SUM BY 7
+               GIVING WS-DOW-QUOTIENT REMAINDER WS-DOW-NUM
+           .
+
+       3200-SKIP-WEEKEND-DAY SECTION.
+      *-----------------------------------------------------------------
+           PERFORM 2100-ADD-ONE-DAY
+           PERFORM 3100-COMPUTE-DAY-OF-WEEK
+           .
