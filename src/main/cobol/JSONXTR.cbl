@@ -0,0 +1,272 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  JSONXTR.
+      *****************************************************************
+      * Batch extract feeding TEXEM/TEXE2 customer and wallet data to
+      * a JSON Lines file, so the web team can build against a file
+      * drop instead of needing DB2 client access to our tables.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JSON-EXTRACT-FILE ASSIGN TO "JSONOUT"
+               ORGANIZATION LINE SEQUENTIAL
+               ACCESS MODE SEQUENTIAL
+               FILE STATUS WS-JSON-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+      * One JSON object per TEXEM customer, wallet included when the
+      * customer also has a matching TEXE2 row.
+       FD  JSON-EXTRACT-FILE
+           DATA RECORD IS JSON-EXTRACT-RECORD.
+       01  JSON-EXTRACT-RECORD         PIC X(200).
+
+       WORKING-STORAGE SECTION.
+
+       01  FILLER.
+           05  WS-JSON-STATUS       PIC XX.
+               88  JSON-OK          VALUE '00'.
+           05  WS-ROW-COUNT         PIC S9(9) COMP-3 VALUE ZERO.
+           05  WS-PGM-NAME          PIC X(08) VALUE 'JSONXTR'.
+           05  WS-MAX-RETRIES       PIC S9(3) COMP-3 VALUE 3.
+           05  WS-RETRY-COUNT       PIC S9(3) COMP-3 VALUE ZERO.
+           05  WS-RETRY-DELAY-SECS  PIC S9(3) COMP-3 VALUE ZERO.
+           05  WS-JSON-PTR          PIC S9(4) COMP.
+           05  WS-CUSTOMER-ID-DISPLAY PIC 9(9).
+           05  WS-WALLET-DISPLAY    PIC 9(8).99.
+           05  WS-WALLET-FOUND-SW   PIC X(01) VALUE 'N'.
+               88  WALLET-FOUND     VALUE 'Y'.
+
+      * Standard return-code/message-text registry shared with
+      * FILECOPY, DB2PROG and BIPM012, so operations sees one
+      * consistent set of codes and wording instead of this program's
+      * own free text.
+           COPY ERRCODES.
+
+       EXEC SQL INCLUDE SQLCA  END-EXEC.
+       EXEC SQL INCLUDE TEXEM  END-EXEC.
+       EXEC SQL INCLUDE TEXE2  END-EXEC.
+
+           EXEC SQL
+              DECLARE CUST-CUR CURSOR FOR
+              SELECT CUSTOMER_ID, FIRST_NAME, LAST_NAME FROM TEXEM
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-JSON-FILE
+           PERFORM 2000-OPEN-CURSOR
+           PERFORM 3000-FETCH-AND-EXTRACT
+              UNTIL SQLCODE = 100
+
+           PERFORM 4000-CLOSE-CURSOR
+           PERFORM 8000-HOUSEKEEPING
+           GOBACK.
+
+       1000-OPEN-JSON-FILE.
+           OPEN OUTPUT JSON-EXTRACT-FILE
+           IF NOT JSON-OK
+              DISPLAY 'JSONXTR: UNEXPECTED JSON-EXTRACT-FILE STATUS '
+                  'ON OPEN ' WS-JSON-STATUS
+              MOVE 16 TO RETURN-CODE
+              GOBACK
+           END-IF.
+
+       2000-OPEN-CURSOR.
+           MOVE ZERO TO WS-RETRY-COUNT
+           PERFORM 2010-TRY-OPEN
+              WITH TEST AFTER
+              UNTIL NOT SQLCODE-DEADLOCK-OR-TIMEOUT
+              OR WS-RETRY-COUNT > WS-MAX-RETRIES
+           IF SQLCODE NOT = ZERO
+              MOVE 'SQER' TO WS-ERRCODE-LOOKUP-CODE
+              PERFORM 9500-LOOKUP-ERROR-CODE
+              DISPLAY WS-ERRCODE-LOOKUP-TEXT
+              PERFORM 9999-ABORT
+           END-IF.
+
+       2010-TRY-OPEN.
+           IF WS-RETRY-COUNT > ZERO
+              PERFORM 9100-RETRY-BACKOFF
+           END-IF
+           EXEC SQL
+              OPEN CUST-CUR
+           END-EXEC
+           IF SQLCODE-DEADLOCK-OR-TIMEOUT
+              ADD 1 TO WS-RETRY-COUNT
+           END-IF.
+
+       3000-FETCH-AND-EXTRACT.
+           MOVE ZERO TO WS-RETRY-COUNT
+           PERFORM 3010-TRY-FETCH
+              WITH TEST AFTER
+              UNTIL NOT SQLCODE-DEADLOCK-OR-TIMEOUT
+              OR WS-RETRY-COUNT > WS-MAX-RETRIES
+           EVALUATE SQLCODE
+             WHEN ZEROES
+                ADD 1 TO WS-ROW-COUNT
+                PERFORM 3100-LOOKUP-WALLET
+                PERFORM 3200-WRITE-JSON-LINE
+
+             WHEN -100
+                CONTINUE
+
+             WHEN 100
+      *          CURSOR EXHAUSTED - NORMAL LOOP-EXIT CONDITION, NOT AN
+      *          ERROR.
+                CONTINUE
+
+             WHEN OTHER
+                MOVE 'SQER' TO WS-ERRCODE-LOOKUP-CODE
+                PERFORM 9500-LOOKUP-ERROR-CODE
+                DISPLAY WS-ERRCODE-LOOKUP-TEXT
+                PERFORM 9999-ABORT
+           END-EVALUATE.
+
+       3010-TRY-FETCH.
+           IF WS-RETRY-COUNT > ZERO
+              PERFORM 9100-RETRY-BACKOFF
+           END-IF
+           EXEC SQL
+              FETCH CUST-CUR
+              INTO :CUSTOMER-ID, :FIRST-NAME OF TEXEM,
+                   :LAST-NAME OF TEXEM
+           END-EXEC
+           IF SQLCODE-DEADLOCK-OR-TIMEOUT
+              ADD 1 TO WS-RETRY-COUNT
+           END-IF.
+
+       3100-LOOKUP-WALLET.
+      * A customer may exist in TEXEM with no matching TEXE2 row yet -
+      * WALLET-FOUND tells 3200-WRITE-JSON-LINE whether to report a
+      * real balance or report the customer with a null wallet.
+           MOVE 'N' TO WS-WALLET-FOUND-SW
+           MOVE ZERO TO WS-RETRY-COUNT
+           PERFORM 3110-TRY-SELECT-WALLET
+              WITH TEST AFTER
+              UNTIL NOT SQLCODE-DEADLOCK-OR-TIMEOUT
+              OR WS-RETRY-COUNT > WS-MAX-RETRIES
+           EVALUATE SQLCODE
+             WHEN ZEROES
+                SET WALLET-FOUND TO TRUE
+
+             WHEN 100
+                CONTINUE
+
+             WHEN OTHER
+                MOVE 'SQER' TO WS-ERRCODE-LOOKUP-CODE
+                PERFORM 9500-LOOKUP-ERROR-CODE
+                DISPLAY WS-ERRCODE-LOOKUP-TEXT
+                PERFORM 9999-ABORT
+           END-EVALUATE.
+
+       3110-TRY-SELECT-WALLET.
+           IF WS-RETRY-COUNT > ZERO
+              PERFORM 9100-RETRY-BACKOFF
+           END-IF
+           EXEC SQL
+                SELECT WALLET
+                INTO :WALLET OF TEXE2
+                FROM TEXE2
+                WHERE FIRST_NAME = :FIRST-NAME OF TEXEM
+                  AND LAST_NAME  = :LAST-NAME OF TEXEM
+           END-EXEC
+           IF SQLCODE-DEADLOCK-OR-TIMEOUT
+              ADD 1 TO WS-RETRY-COUNT
+           END-IF.
+
+       3200-WRITE-JSON-LINE.
+      * Every field is written as a JSON string, including the
+      * numeric ones - this keeps the bridge simple (no de-editing of
+      * a COMP-3 amount or de-zero-padding of CUSTOMER-ID is needed)
+      * and leaves it to the consumer to cast what it needs.
+           MOVE CUSTOMER-ID TO WS-CUSTOMER-ID-DISPLAY
+           MOVE SPACES TO JSON-EXTRACT-RECORD
+           MOVE 1 TO WS-JSON-PTR
+           STRING '{"customer_id":"' DELIMITED BY SIZE
+                  WS-CUSTOMER-ID-DISPLAY DELIMITED BY SIZE
+                  '","first_name":"' DELIMITED BY SIZE
+                  FIRST-NAME OF TEXEM DELIMITED BY SPACE
+                  '","last_name":"' DELIMITED BY SIZE
+                  LAST-NAME OF TEXEM DELIMITED BY SPACE
+                  '","wallet":' DELIMITED BY SIZE
+               INTO JSON-EXTRACT-RECORD
+               WITH POINTER WS-JSON-PTR
+
+           IF WALLET-FOUND
+               MOVE WALLET OF TEXE2 TO WS-WALLET-DISPLAY
+               STRING '"' DELIMITED BY SIZE
+                      WS-WALLET-DISPLAY DELIMITED BY SIZE
+                      '"}' DELIMITED BY SIZE
+                  INTO JSON-EXTRACT-RECORD
+                  WITH POINTER WS-JSON-PTR
+           ELSE
+               STRING 'null}' DELIMITED BY SIZE
+                  INTO JSON-EXTRACT-RECORD
+                  WITH POINTER WS-JSON-PTR
+           END-IF
+
+           WRITE JSON-EXTRACT-RECORD.
+
+       4000-CLOSE-CURSOR.
+           MOVE ZERO TO WS-RETRY-COUNT
+           PERFORM 4010-TRY-CLOSE
+              WITH TEST AFTER
+              UNTIL NOT SQLCODE-DEADLOCK-OR-TIMEOUT
+              OR WS-RETRY-COUNT > WS-MAX-RETRIES
+           IF SQLCODE NOT = ZERO
+              MOVE 'SQER' TO WS-ERRCODE-LOOKUP-CODE
+              PERFORM 9500-LOOKUP-ERROR-CODE
+              DISPLAY WS-ERRCODE-LOOKUP-TEXT
+              PERFORM 9999-ABORT
+           END-IF.
+
+       4010-TRY-CLOSE.
+           IF WS-RETRY-COUNT > ZERO
+              PERFORM 9100-RETRY-BACKOFF
+           END-IF
+           EXEC SQL
+              CLOSE CUST-CUR
+           END-EXEC
+           IF SQLCODE-DEADLOCK-OR-TIMEOUT
+              ADD 1 TO WS-RETRY-COUNT
+           END-IF.
+
+       8000-HOUSEKEEPING.
+           CLOSE JSON-EXTRACT-FILE
+           DISPLAY 'JSONXTR: CUSTOMER RECORDS EXTRACTED: ' WS-ROW-COUNT.
+
+       9100-RETRY-BACKOFF.
+      *    SIMPLE LINEAR BACKOFF - WAIT LONGER ON EACH SUCCESSIVE RETRY
+           COMPUTE WS-RETRY-DELAY-SECS = WS-RETRY-COUNT * 2
+           DISPLAY 'JSONXTR: SQLCODE ' SQLCODE
+               ' - DEADLOCK/TIMEOUT, RETRY ' WS-RETRY-COUNT
+               ' OF ' WS-MAX-RETRIES ' IN ' WS-RETRY-DELAY-SECS
+               ' SECONDS'
+           CALL 'C$SLEEP' USING WS-RETRY-DELAY-SECS
+           .
+
+       9500-LOOKUP-ERROR-CODE.
+      * Search the shared ERRCODES registry for WS-ERRCODE-LOOKUP-CODE
+      * and return its return code and message text.
+           MOVE 'N' TO WS-ERRCODE-LOOKUP-SW
+           PERFORM VARYING WS-ERRCODE-LOOKUP-IX FROM 1 BY 1
+               UNTIL WS-ERRCODE-LOOKUP-IX > WS-ERRCODE-TABLE-COUNT
+               IF WS-ERRCODE-CODE (WS-ERRCODE-LOOKUP-IX)
+                     = WS-ERRCODE-LOOKUP-CODE
+                   MOVE WS-ERRCODE-RC (WS-ERRCODE-LOOKUP-IX)
+                     TO WS-ERRCODE-LOOKUP-RC
+                   MOVE WS-ERRCODE-TEXT (WS-ERRCODE-LOOKUP-IX)
+                     TO WS-ERRCODE-LOOKUP-TEXT
+                   SET ERRCODE-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           .
+
+       9999-ABORT.
+           EXEC SQL
+              ROLLBACK
+           END-EXEC.
+           DISPLAY 'JSONXTR: UNEXPECTED SQLCODE ' SQLCODE
+               ' - ABORTING'
+           MOVE 16 TO RETURN-CODE
+           GOBACK.
