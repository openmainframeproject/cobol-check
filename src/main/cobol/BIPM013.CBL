@@ -0,0 +1,282 @@
+       ID DIVISION.
+       PROGRAM-ID.         BIPM013.
+       AUTHOR.             (TNP).
+       DATE-WRITTEN.       09.08.2026.
+      *--------------+------+-------------------------------------------
+      *
+      *     MAINTENANCE TRANSACTION FOR THE BIPM012-PARM LIMITS
+      *     (MAX-HEIGHT, MAX-LENGTH). BATCH, PARAMETER-CARD DRIVEN -
+      *     VIEWS OR UPDATES THE PERSISTED LIMITS AND, ON AN UPDATE,
+      *     WRITES THE SAME AUDIT-TRAIL RECORD BIPM012 WRITES FOR A
+      *     LIMIT CHANGE.
+      *
+      *--------------+------+-------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Persisted MAX-HEIGHT/MAX-LENGTH. BIPM012-PARM's OUTPUT-DATA
+      * group has no maintenance path of its own today, so this file
+      * is where an operator-entered limit lives between runs.
+           SELECT BIPM012-LIMITS ASSIGN TO "BIPMLIMS"
+               ORGANIZATION SEQUENTIAL
+               ACCESS MODE SEQUENTIAL
+               FILE STATUS WS-LIMITS-STATUS.
+           SELECT BIPM012-HISTORY ASSIGN TO "BIPMHIST"
+               ORGANIZATION SEQUENTIAL
+               ACCESS MODE SEQUENTIAL
+               FILE STATUS WS-HISTORY-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BIPM012-LIMITS
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 7 CHARACTERS
+           RECORDING MODE F
+           DATA RECORD IS BIPM012-LIMITS-RECORD.
+       01  BIPM012-LIMITS-RECORD.
+           05 LIM-MAX-HEIGHT     PIC S9(5) COMP-3.
+           05 LIM-MAX-LENGTH     PIC S9(07) COMP-3.
+      * Same audit trail BIPM012 writes to - a limit change is a limit
+      * change whether it came from BIPM012 or from this maintenance
+      * run, so both land in one history.
+       FD  BIPM012-HISTORY
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 40 CHARACTERS
+           RECORDING MODE F
+           DATA RECORD IS BIPM012-HISTORY-RECORD.
+       01  BIPM012-HISTORY-RECORD.
+           05 HIST-DATE         PIC X(10).
+           05 HIST-FIELD-NAME   PIC X(10).
+           05 HIST-OLD-VALUE    PIC S9(07)V9(02).
+           05 HIST-NEW-VALUE    PIC S9(07)V9(02).
+           05 HIST-USERNO       PIC 9(03).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  WORK-FIELDS-1.
+          03 WS-LIMITS-STATUS       PIC X(02).
+              88 LIMITS-OK          VALUE '00'.
+              88 LIMITS-NOT-FOUND   VALUE '35'.
+          03 WS-HISTORY-STATUS      PIC X(02).
+              88 HISTORY-OK         VALUE '00'.
+          03 WS-ERROR-MESSAGE       PIC X(60).
+
+          03 WS-DATE-RAW            PIC 9(08).
+          03 WS-DATE-AFTER          PIC X(10).
+
+          03 WS-CURRENT-MAX-HEIGHT  PIC S9(5) COMP-3 VALUE ZERO.
+          03 WS-CURRENT-MAX-LENGTH  PIC S9(07) COMP-3 VALUE ZERO.
+
+          03 WS-EDITS-SW            PIC X(01) VALUE 'Y'.
+              88 EDITS-OK           VALUE 'Y'.
+              88 EDITS-NOT-OK       VALUE 'N'.
+
+          03 WS-USERNO-SW           PIC X(01) VALUE 'N'.
+              88 VALID-USERNO       VALUE 'Y'.
+          03 USERNO-IDX             PIC S9(4) COMP.
+          03 WS-VALID-USERNO-COUNT  PIC S9(4) COMP VALUE 5.
+      *-----------------------------------------------------------------
+      *    SAME STATIC TABLE OF AUTHORISED USER NUMBERS BIPM012 USES -
+      *    KEPT IN-LINE HERE TOO SINCE THERE IS NO USER MASTER FILE
+      *    AND NO SHARED COPYBOOK FOR IT YET.
+      *-----------------------------------------------------------------
+       01  WS-VALID-USERNO-TABLE.
+           05 FILLER                PIC 9(03) VALUE 101.
+           05 FILLER                PIC 9(03) VALUE 102.
+           05 FILLER                PIC 9(03) VALUE 150.
+           05 FILLER                PIC 9(03) VALUE 200.
+           05 FILLER                PIC 9(03) VALUE 999.
+       01  WS-VALID-USERNO-R REDEFINES WS-VALID-USERNO-TABLE.
+           05 WS-VALID-USERNO       PIC 9(03) OCCURS 5 TIMES.
+      *-----------------------------------------------------------------
+      *    PARAMETER CARD - ONE FIELD PER ACCEPT, SAME AS FILECOPY'S
+      *    BATCH PARAMETERS.
+      *-----------------------------------------------------------------
+       01  BIPM013-PARM.
+           07 MAINT-USERNO           PIC 9(03).
+           07 MAINT-ACTION           PIC X(01).
+               88 MAINT-ACTION-VIEW     VALUE 'V'.
+               88 MAINT-ACTION-UPDATE   VALUE 'U'.
+           07 MAINT-NEW-MAX-HEIGHT   PIC S9(5).
+           07 MAINT-NEW-MAX-LENGTH   PIC S9(07).
+      *-----------------------------------------------------------------
+      *    CALL PARAMETER BLOCK FOR DATEUTIL, THE SHARED DATE-ARITHMETIC
+      *    UTILITY - VALIDATES WS-DATE-AFTER BEFORE IT GOES ON THE
+      *    AUDIT-TRAIL RECORD, SAME FIELD LAYOUT AS DATEUTIL'S OWN
+      *    LINKAGE SECTION.
+      *-----------------------------------------------------------------
+       01  WS-DATEUTIL-PARM.
+           05 WS-DU-FUNCTION         PIC X(04) VALUE 'VAL '.
+           05 WS-DU-INPUT-DATE       PIC X(10).
+           05 WS-DU-DAYS-TO-ADD      PIC S9(05) VALUE ZERO.
+           05 WS-DU-OUTPUT-DATE      PIC X(10).
+           05 WS-DU-RETURN-CODE      PIC 9(02).
+               88 WS-DU-OK              VALUE 00.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       0000-MAIN SECTION.
+      *-----------------------------------------------------------------
+           MOVE ZERO TO RETURN-CODE
+
+           PERFORM 1000-INITIALIZE
+           PERFORM 050-VALIDATE-USERNO
+
+           IF VALID-USERNO
+               PERFORM 2000-LOAD-CURRENT-LIMITS
+               PERFORM 2500-DISPLAY-CURRENT-LIMITS
+
+               IF MAINT-ACTION-UPDATE
+                   PERFORM 3000-EDIT-NEW-LIMITS
+                   IF EDITS-OK
+                       PERFORM 4000-APPLY-CHANGES
+                   ELSE
+                       MOVE 4 TO RETURN-CODE
+                   END-IF
+               END-IF
+           END-IF
+           GOBACK
+           .
+
+       1000-INITIALIZE.
+           ACCEPT MAINT-USERNO
+           ACCEPT MAINT-ACTION
+           ACCEPT MAINT-NEW-MAX-HEIGHT
+           ACCEPT MAINT-NEW-MAX-LENGTH
+           ACCEPT WS-DATE-RAW FROM DATE YYYYMMDD
+
+           MOVE WS-DATE-RAW(1:4) TO WS-DU-INPUT-DATE(1:4)
+           MOVE '-'              TO WS-DU-INPUT-DATE(5:1)
+           MOVE WS-DATE-RAW(5:2) TO WS-DU-INPUT-DATE(6:2)
+           MOVE '-'              TO WS-DU-INPUT-DATE(8:1)
+           MOVE WS-DATE-RAW(7:2) TO WS-DU-INPUT-DATE(9:2)
+
+           CALL 'DATEUTIL' USING WS-DATEUTIL-PARM
+           IF WS-DU-OK
+               MOVE WS-DU-OUTPUT-DATE TO WS-DATE-AFTER
+           ELSE
+               MOVE WS-DU-INPUT-DATE TO WS-DATE-AFTER
+               DISPLAY "BIPM013: DATEUTIL REJECTED TODAY'S DATE "
+                   WS-DU-INPUT-DATE
+           END-IF
+           .
+
+       050-VALIDATE-USERNO SECTION.
+      *-----------------------------------------------------------------
+      *    REJECT A ZERO USERNO OR ONE NOT FOUND IN THE TABLE OF
+      *    AUTHORISED USER NUMBERS, THE SAME RULE BIPM012 APPLIES
+      *    BEFORE IT WILL TOUCH A LIMIT.
+      *-----------------------------------------------------------------
+           MOVE 'N' TO WS-USERNO-SW
+
+           IF MAINT-USERNO NOT = ZERO
+               PERFORM VARYING USERNO-IDX FROM 1 BY 1
+                   UNTIL USERNO-IDX > WS-VALID-USERNO-COUNT
+                   IF MAINT-USERNO = WS-VALID-USERNO (USERNO-IDX)
+                       MOVE 'Y' TO WS-USERNO-SW
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           IF NOT VALID-USERNO
+               DISPLAY "BIPM013: REJECTED - UNKNOWN USERNO"
+               MOVE 8 TO RETURN-CODE
+           END-IF
+           .
+
+       2000-LOAD-CURRENT-LIMITS SECTION.
+      *-----------------------------------------------------------------
+           OPEN INPUT BIPM012-LIMITS
+           EVALUATE TRUE
+               WHEN LIMITS-OK
+                   READ BIPM012-LIMITS
+                   IF LIMITS-OK
+                       MOVE LIM-MAX-HEIGHT TO WS-CURRENT-MAX-HEIGHT
+                       MOVE LIM-MAX-LENGTH TO WS-CURRENT-MAX-LENGTH
+                   END-IF
+                   CLOSE BIPM012-LIMITS
+               WHEN LIMITS-NOT-FOUND
+      *    FIRST MAINTENANCE RUN - NOTHING PERSISTED YET.
+                   CONTINUE
+               WHEN OTHER
+                   STRING "Unexpected limits file status on open "
+                       DELIMITED BY SIZE
+                       WS-LIMITS-STATUS
+                       DELIMITED BY SIZE
+                     INTO WS-ERROR-MESSAGE
+                   DISPLAY WS-ERROR-MESSAGE
+                   MOVE 12 TO RETURN-CODE
+           END-EVALUATE
+           .
+
+       2500-DISPLAY-CURRENT-LIMITS SECTION.
+      *-----------------------------------------------------------------
+           DISPLAY "BIPM013: CURRENT MAX-HEIGHT IS "
+               WS-CURRENT-MAX-HEIGHT
+           DISPLAY "BIPM013: CURRENT MAX-LENGTH IS "
+               WS-CURRENT-MAX-LENGTH
+           .
+
+       3000-EDIT-NEW-LIMITS SECTION.
+      *-----------------------------------------------------------------
+      *    A REPLACEMENT LIMIT HAS TO BE A POSITIVE VALUE - THE SAME
+      *    EDIT A LIMIT GETS NOWHERE ELSE TODAY.
+      *-----------------------------------------------------------------
+           SET EDITS-OK TO TRUE
+
+           IF MAINT-NEW-MAX-HEIGHT NOT > ZERO
+               DISPLAY "BIPM013: REJECTED - MAX-HEIGHT MUST BE POSITIVE"
+               SET EDITS-NOT-OK TO TRUE
+           END-IF
+
+           IF MAINT-NEW-MAX-LENGTH NOT > ZERO
+               DISPLAY "BIPM013: REJECTED - MAX-LENGTH MUST BE POSITIVE"
+               SET EDITS-NOT-OK TO TRUE
+           END-IF
+           .
+
+       4000-APPLY-CHANGES SECTION.
+      *-----------------------------------------------------------------
+           IF MAINT-NEW-MAX-HEIGHT NOT EQUAL WS-CURRENT-MAX-HEIGHT
+               MOVE 'MAX-HEIGHT' TO HIST-FIELD-NAME
+               MOVE WS-CURRENT-MAX-HEIGHT TO HIST-OLD-VALUE
+               MOVE MAINT-NEW-MAX-HEIGHT TO HIST-NEW-VALUE
+               PERFORM 4900-WRITE-HISTORY-RECORD
+           END-IF
+
+           IF MAINT-NEW-MAX-LENGTH NOT EQUAL WS-CURRENT-MAX-LENGTH
+               MOVE 'MAX-LENGTH' TO HIST-FIELD-NAME
+               MOVE WS-CURRENT-MAX-LENGTH TO HIST-OLD-VALUE
+               MOVE MAINT-NEW-MAX-LENGTH TO HIST-NEW-VALUE
+               PERFORM 4900-WRITE-HISTORY-RECORD
+           END-IF
+
+           MOVE MAINT-NEW-MAX-HEIGHT TO LIM-MAX-HEIGHT
+           MOVE MAINT-NEW-MAX-LENGTH TO LIM-MAX-LENGTH
+           OPEN OUTPUT BIPM012-LIMITS
+           WRITE BIPM012-LIMITS-RECORD
+           CLOSE BIPM012-LIMITS
+
+           DISPLAY "BIPM013: MAX-HEIGHT IS NOW "
+               MAINT-NEW-MAX-HEIGHT
+           DISPLAY "BIPM013: MAX-LENGTH IS NOW "
+               MAINT-NEW-MAX-LENGTH
+           .
+
+       4900-WRITE-HISTORY-RECORD SECTION.
+      *-----------------------------------------------------------------
+           MOVE WS-DATE-AFTER TO HIST-DATE
+           MOVE MAINT-USERNO TO HIST-USERNO
+
+           OPEN EXTEND BIPM012-HISTORY
+           IF NOT HISTORY-OK
+               OPEN OUTPUT BIPM012-HISTORY
+           END-IF
+
+           WRITE BIPM012-HISTORY-RECORD
+
+           CLOSE BIPM012-HISTORY
+           .
