@@ -0,0 +1,75 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CCCONSOL.
+      *****************************************************************
+      * Consolidate CCHECK's cumulative test-stats file (built up one
+      * record per test program across a regression run, see
+      * CCHECKCUMFD.CPY/CCHECKPARAGRAPHSPD.CPY's UT-WRITE-CUMULATIVE-
+      * RECORD) into one "X of Y total test cases passed across N
+      * programs" report for the whole batch.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUM-FILE ASSIGN TO "UTCUMFL"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-CUM-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUM-FILE.
+       01  CUM-RECORD.
+           05  CUM-PROGRAM-NAME        PIC X(08).
+           05  CUM-TEST-CASE-COUNT     PIC 9(06).
+           05  CUM-NUMBER-PASSED       PIC 9(06).
+           05  CUM-NUMBER-FAILED       PIC 9(06).
+           05  FILLER                  PIC X(10).
+       WORKING-STORAGE SECTION.
+       01  FILLER.
+           05  WS-CUM-FILE-STATUS      PIC XX.
+               88  CUM-FILE-OK         VALUE '00'.
+               88  CUM-FILE-EOF        VALUE '10'.
+           05  WS-GRAND-TEST-CASE-COUNT PIC 9(07) VALUE ZERO.
+           05  WS-GRAND-NUMBER-PASSED   PIC 9(07) VALUE ZERO.
+           05  WS-GRAND-NUMBER-FAILED   PIC 9(07) VALUE ZERO.
+           05  WS-GRAND-PROGRAM-COUNT   PIC 9(05) VALUE ZERO.
+           05  WS-GRAND-TEST-CASE-COUNT-FMT PIC Z(6)9.
+           05  WS-GRAND-NUMBER-PASSED-FMT   PIC Z(6)9.
+           05  WS-GRAND-PROGRAM-COUNT-FMT   PIC Z(4)9.
+       PROCEDURE DIVISION.
+           PERFORM 1000-ACCUMULATE-TOTALS
+           PERFORM 2000-REPORT-TOTALS
+           GOBACK
+           .
+       1000-ACCUMULATE-TOTALS.
+           OPEN INPUT CUM-FILE
+           IF CUM-FILE-OK
+               PERFORM UNTIL CUM-FILE-EOF
+                   READ CUM-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           ADD 1 TO WS-GRAND-PROGRAM-COUNT
+                           ADD CUM-TEST-CASE-COUNT
+                               TO WS-GRAND-TEST-CASE-COUNT
+                           ADD CUM-NUMBER-PASSED
+                               TO WS-GRAND-NUMBER-PASSED
+                           ADD CUM-NUMBER-FAILED
+                               TO WS-GRAND-NUMBER-FAILED
+                   END-READ
+               END-PERFORM
+               CLOSE CUM-FILE
+           END-IF
+           .
+       2000-REPORT-TOTALS.
+           MOVE WS-GRAND-NUMBER-PASSED TO WS-GRAND-NUMBER-PASSED-FMT
+           MOVE WS-GRAND-TEST-CASE-COUNT TO WS-GRAND-TEST-CASE-COUNT-FMT
+           MOVE WS-GRAND-PROGRAM-COUNT TO WS-GRAND-PROGRAM-COUNT-FMT
+           DISPLAY "================================================="
+           DISPLAY WS-GRAND-NUMBER-PASSED-FMT
+               ' OF ' WS-GRAND-TEST-CASE-COUNT-FMT
+               ' TOTAL TEST CASES PASSED ACROSS '
+               WS-GRAND-PROGRAM-COUNT-FMT ' PROGRAMS'
+           DISPLAY "================================================="
+           IF WS-GRAND-NUMBER-FAILED GREATER ZERO
+               MOVE 4 TO RETURN-CODE
+           END-IF
+           .
