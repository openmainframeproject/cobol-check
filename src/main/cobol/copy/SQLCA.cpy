@@ -2,6 +2,7 @@
            03  SQLCAID         PIC X(8)          VALUE "SQLCA   ".
            03  SQLCABC         PIC S9(9) USAGE BINARY VALUE 136.
            03  SQLCODE         PIC S9(9) USAGE BINARY VALUE 0.
+               88  SQLCODE-DEADLOCK-OR-TIMEOUT   VALUE -911 -913.
            03  SQLERRM.
                05  SQLERRML    PIC S9(4) USAGE BINARY.
                05  SQLERRMC    PIC X(70).
