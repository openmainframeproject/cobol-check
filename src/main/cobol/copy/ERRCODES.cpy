@@ -0,0 +1,74 @@
+      *****************************************************************
+      * SHARED REGISTRY OF STANDARD BATCH RETURN CODES AND MESSAGE
+      * TEXT, KEYED BY A SHORT CODE. INCLUDED BY ANY PROGRAM THAT
+      * NEEDS TO REPORT ONE OF THESE CONDITIONS, SO OPERATIONS SEES
+      * ONE CONSISTENT, DOCUMENTED SET OF CODES AND WORDING ACROSS
+      * THE BATCH SUITE INSTEAD OF EVERY PROGRAM INVENTING ITS OWN.
+      *
+      * A PROGRAM LOOKS UP A CODE BY MOVING IT TO WS-ERRCODE-LOOKUP-
+      * CODE AND SEARCHING WS-ERRCODE-ENTRY FOR A MATCH, THEN USES
+      * THE RETURN CODE AND TEXT FOUND AT THAT OCCURRENCE.
+      *****************************************************************
+       01  WS-ERRCODE-TABLE-COUNT     PIC S9(4) COMP VALUE 10.
+       01  WS-ERRCODE-TABLE.
+           05 FILLER.
+              10 FILLER PIC X(04) VALUE 'IFNF'.
+              10 FILLER PIC 9(02) VALUE 04.
+              10 FILLER PIC X(50) VALUE
+                 'INPUT FILE NOT FOUND'.
+           05 FILLER.
+              10 FILLER PIC X(04) VALUE 'IOER'.
+              10 FILLER PIC 9(02) VALUE 12.
+              10 FILLER PIC X(50) VALUE
+                 'UNEXPECTED FILE STATUS ON OPEN'.
+           05 FILLER.
+              10 FILLER PIC X(04) VALUE 'CTOT'.
+              10 FILLER PIC 9(02) VALUE 12.
+              10 FILLER PIC X(50) VALUE
+                 'CONTROL TOTAL DID NOT RECONCILE'.
+           05 FILLER.
+              10 FILLER PIC X(04) VALUE 'USNO'.
+              10 FILLER PIC 9(02) VALUE 08.
+              10 FILLER PIC X(50) VALUE
+                 'USERNO NOT ON THE AUTHORISED LIST'.
+           05 FILLER.
+              10 FILLER PIC X(04) VALUE 'LMED'.
+              10 FILLER PIC 9(02) VALUE 04.
+              10 FILLER PIC X(50) VALUE
+                 'LIMIT VALUE MUST BE POSITIVE'.
+           05 FILLER.
+              10 FILLER PIC X(04) VALUE 'ODFT'.
+              10 FILLER PIC 9(02) VALUE 12.
+              10 FILLER PIC X(50) VALUE
+                 'MOVEMENT WOULD BREACH OVERDRAFT LIMIT'.
+           05 FILLER.
+              10 FILLER PIC X(04) VALUE 'SQOK'.
+              10 FILLER PIC 9(02) VALUE 00.
+              10 FILLER PIC X(50) VALUE
+                 'SQL COMPLETED NORMALLY'.
+           05 FILLER.
+              10 FILLER PIC X(04) VALUE 'SQNF'.
+              10 FILLER PIC 9(02) VALUE 04.
+              10 FILLER PIC X(50) VALUE
+                 'SQL ROW NOT FOUND'.
+           05 FILLER.
+              10 FILLER PIC X(04) VALUE 'SQER'.
+              10 FILLER PIC 9(02) VALUE 16.
+              10 FILLER PIC X(50) VALUE
+                 'UNEXPECTED SQLCODE - UNIT OF WORK ROLLED BACK'.
+           05 FILLER.
+              10 FILLER PIC X(04) VALUE 'SLCT'.
+              10 FILLER PIC 9(02) VALUE 16.
+              10 FILLER PIC X(50) VALUE
+                 'SLICE COUNT PARAMETER MUST BE POSITIVE'.
+       01  WS-ERRCODE-R REDEFINES WS-ERRCODE-TABLE.
+           05 WS-ERRCODE-ENTRY OCCURS 10 TIMES.
+              10 WS-ERRCODE-CODE        PIC X(04).
+              10 WS-ERRCODE-RC          PIC 9(02).
+              10 WS-ERRCODE-TEXT        PIC X(50).
+       01  WS-ERRCODE-LOOKUP-CODE     PIC X(04).
+       01  WS-ERRCODE-LOOKUP-RC       PIC 9(02).
+       01  WS-ERRCODE-LOOKUP-TEXT     PIC X(50).
+       01  WS-ERRCODE-LOOKUP-IX       PIC S9(4) COMP.
+       01  WS-ERRCODE-LOOKUP-SW       PIC X(01) VALUE 'N'.
+           88  ERRCODE-FOUND          VALUE 'Y'.
