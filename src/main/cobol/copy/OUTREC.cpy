@@ -0,0 +1,7 @@
+      * Layout of OUTPUT-RECORD.
+           05  OUT-FIELD-1              PIC X(10).
+           05  OUT-FIELD-2.
+               10  OUT-TRANS-DATE       PIC 9(06).
+               10  OUT-TRANS-AMOUNT     PIC 9(02)V99.
+           05  OUT-FIELD-3              PIC X(04).
+           05  FILLER                   PIC X(16).
