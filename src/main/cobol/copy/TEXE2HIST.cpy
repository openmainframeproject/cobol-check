@@ -0,0 +1,20 @@
+           EXEC SQL DECLARE TEXE2HIST TABLE
+           ( FIRST_NAME                  CHAR(10) NOT NULL,
+             LAST_NAME                   CHAR(10) NOT NULL,
+             OLD_WALLET                  INT(10) NOT NULL,
+             NEW_WALLET                  INT(10) NOT NULL,
+             TMS_CREA                    TIMESTAMP NOT NULL,
+             PGM_NAME                    CHAR(8) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE TEXE2HIST - ONE ROW PER WALLET     *
+      * BALANCE CHANGE ON TEXE2, SO BALANCE MOVEMENTS CAN BE           *
+      * RECONCILED AFTER THE FACT, NOT JUST THE CURRENT SNAPSHOT.      *
+      ******************************************************************
+       01  TEXE2HIST.
+           10 FIRST-NAME           PIC X(10).
+           10 LAST-NAME            PIC X(10).
+           10 OLD-WALLET           PIC 9(8)V99 COMP-3.
+           10 NEW-WALLET           PIC 9(8)V99 COMP-3.
+           10 TMS-CREA             PIC X(26).
+           10 PGM-NAME             PIC X(08).
