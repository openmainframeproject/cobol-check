@@ -0,0 +1,4 @@
+      * Subordinate layout of INPUT-RECORD's IN-FIELD-2 group: the
+      * transaction date and amount carried on every detail record.
+           10  IN-TRANS-DATE           PIC 9(06).
+           10  IN-TRANS-AMOUNT         PIC 9(02)V99.
