@@ -1,5 +1,6 @@
            EXEC SQL DECLARE TEXEM TABLE
-           ( FIRST_NAME                  CHAR(10) NOT NULL,
+           ( CUSTOMER_ID                 INTEGER NOT NULL,
+             FIRST_NAME                  CHAR(10) NOT NULL,
              LAST_NAME                   CHAR(10) NOT NULL,
              TMS_CREA                    TIMESTAMP NOT NULL
            ) END-EXEC.
@@ -7,6 +8,7 @@
       * COBOL DECLARATION FOR TABLE TEXEMP                             *
       ******************************************************************
        01  TEXEM.
+           10 CUSTOMER-ID          PIC 9(9).
            10 FIRST-NAME           PIC X(10).
            10 LAST-NAME            PIC X(10).
            10 TMS-CREA             PIC X(26).
\ No newline at end of file
