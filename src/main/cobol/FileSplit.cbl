@@ -0,0 +1,210 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  FILESPLIT.
+      *****************************************************************
+      * Partition INPUT-FILE into WS-SLICE-COUNT sequential slices by
+      * record count, so the nightly FILECOPY extract can be run as
+      * several parallel job steps instead of one long serial pass.
+      * Each slice is written to its own file, named SLICE01, SLICE02,
+      * and so on up to WS-SLICE-COUNT, one record layout per slice -
+      * a later job step runs FILECOPY against each SLICEnn in place
+      * of INFILE, and FILEMERGE reassembles the results afterwards.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO "INFILE"
+               ORGANIZATION SEQUENTIAL
+               ACCESS MODE SEQUENTIAL
+               FILE STATUS INPUT-FILE-STATUS.
+      * Reused for every slice in turn - the filename is changed in
+      * WS-SLICE-FILENAME and the file reopened before each slice is
+      * written, rather than declaring WS-SLICE-COUNT separate SELECTs.
+           SELECT SLICE-FILE ASSIGN TO WS-SLICE-FILENAME
+               ORGANIZATION SEQUENTIAL
+               ACCESS MODE SEQUENTIAL
+               FILE STATUS WS-SLICE-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+      * Same record length as FILECOPY's INPUT-FILE - this utility
+      * copies records through unchanged, so it does not need to know
+      * about detail/header/trailer record types.
+       FD  INPUT-FILE
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 41 CHARACTERS
+           RECORDING MODE F
+           DATA RECORD IS INPUT-RECORD.
+       01  INPUT-RECORD               PIC X(41).
+       FD  SLICE-FILE
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 41 CHARACTERS
+           RECORDING MODE F
+           DATA RECORD IS SLICE-RECORD.
+       01  SLICE-RECORD                PIC X(41).
+       WORKING-STORAGE SECTION.
+       01  FILLER.
+           05  INPUT-FILE-STATUS      PIC XX.
+               88  INPUT-OK           VALUE '00'.
+               88  END-OF-FILE        VALUE '10'.
+               88  FILE-NOT-FOUND     VALUE '35'.
+           05  WS-SLICE-FILE-STATUS   PIC XX.
+               88  SLICE-FILE-OK      VALUE '00'.
+           05  WS-ERROR-MESSAGE       PIC X(60).
+           05  WS-SLICE-COUNT         PIC S9(4) COMP.
+           05  WS-SLICE-IX            PIC S9(4) COMP.
+           05  WS-TOTAL-RECORDS       PIC S9(9) COMP-3 VALUE ZERO.
+           05  WS-RECORDS-PER-SLICE   PIC S9(9) COMP-3 VALUE ZERO.
+           05  WS-SLICE-REMAINDER     PIC S9(9) COMP-3 VALUE ZERO.
+           05  WS-SLICE-RECORD-COUNT  PIC S9(9) COMP-3 VALUE ZERO.
+           05  WS-SLICE-COUNT-FORMATTED PIC ZZ,ZZ9.
+           05  WS-SLICE-FILENAME.
+               10  WS-SLICE-FILENAME-PREFIX  PIC X(05) VALUE 'SLICE'.
+               10  WS-SLICE-FILENAME-NUM     PIC 99.
+      * Standard return-code/message-text registry shared with
+      * FILECOPY, DB2PROG and BIPM012, so operations sees one
+      * consistent set of codes and wording instead of this program's
+      * own free text.
+           COPY ERRCODES.
+       PROCEDURE DIVISION.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-COUNT-INPUT-RECORDS
+           PERFORM 3000-CALCULATE-SLICE-SIZE
+           PERFORM 4000-WRITE-SLICES
+           GOBACK
+           .
+       1000-INITIALIZE.
+           ACCEPT WS-SLICE-COUNT
+
+           MOVE ZERO TO RETURN-CODE
+
+           IF WS-SLICE-COUNT NOT > ZERO
+               MOVE 'SLCT' TO WS-ERRCODE-LOOKUP-CODE
+               PERFORM 9500-LOOKUP-ERROR-CODE
+               MOVE WS-ERRCODE-LOOKUP-TEXT TO WS-ERROR-MESSAGE
+               PERFORM 9999-ABORT
+           END-IF
+           .
+
+       2000-COUNT-INPUT-RECORDS.
+      * First pass - count INPUT-FILE so 3000-CALCULATE-SLICE-SIZE can
+      * work out how many records each of the WS-SLICE-COUNT slices
+      * should hold.
+           OPEN INPUT INPUT-FILE
+           EVALUATE TRUE
+               WHEN INPUT-OK
+                   CONTINUE
+               WHEN FILE-NOT-FOUND
+                   MOVE 'IFNF' TO WS-ERRCODE-LOOKUP-CODE
+                   PERFORM 9500-LOOKUP-ERROR-CODE
+                   MOVE WS-ERRCODE-LOOKUP-TEXT TO WS-ERROR-MESSAGE
+                   PERFORM 9999-ABORT
+               WHEN OTHER
+                   MOVE 'IOER' TO WS-ERRCODE-LOOKUP-CODE
+                   PERFORM 9500-LOOKUP-ERROR-CODE
+                   MOVE WS-ERRCODE-LOOKUP-TEXT TO WS-ERROR-MESSAGE
+                   DISPLAY "FILESPLIT: INPUT FILE STATUS "
+                       INPUT-FILE-STATUS
+                   PERFORM 9999-ABORT
+           END-EVALUATE
+
+           READ INPUT-FILE
+           PERFORM WITH TEST BEFORE UNTIL END-OF-FILE
+               ADD 1 TO WS-TOTAL-RECORDS
+               READ INPUT-FILE
+           END-PERFORM
+           CLOSE INPUT-FILE
+           .
+
+       3000-CALCULATE-SLICE-SIZE.
+      * Records per slice is the total divided evenly across
+      * WS-SLICE-COUNT slices, rounded up, so every record lands in
+      * some slice and no slice needs more than one extra record's
+      * worth of headroom over another.
+           DIVIDE WS-TOTAL-RECORDS BY WS-SLICE-COUNT
+               GIVING WS-RECORDS-PER-SLICE
+               REMAINDER WS-SLICE-REMAINDER
+           IF WS-SLICE-REMAINDER > ZERO
+               ADD 1 TO WS-RECORDS-PER-SLICE
+           END-IF
+           .
+
+       4000-WRITE-SLICES.
+      * Second pass - reread INPUT-FILE from the top and fan its
+      * records out across WS-SLICE-COUNT slice files, WS-RECORDS-
+      * PER-SLICE at a time. The READ cursor is shared across slices
+      * so a record is written to exactly one of them.
+           OPEN INPUT INPUT-FILE
+           EVALUATE TRUE
+               WHEN INPUT-OK
+                   CONTINUE
+               WHEN OTHER
+                   MOVE 'IOER' TO WS-ERRCODE-LOOKUP-CODE
+                   PERFORM 9500-LOOKUP-ERROR-CODE
+                   MOVE WS-ERRCODE-LOOKUP-TEXT TO WS-ERROR-MESSAGE
+                   DISPLAY "FILESPLIT: INPUT FILE STATUS "
+                       INPUT-FILE-STATUS
+                   PERFORM 9999-ABORT
+           END-EVALUATE
+
+           READ INPUT-FILE
+           PERFORM VARYING WS-SLICE-IX FROM 1 BY 1
+                   UNTIL WS-SLICE-IX > WS-SLICE-COUNT
+               PERFORM 4100-BUILD-SLICE-FILENAME
+               PERFORM 4200-OPEN-SLICE-FILE
+               MOVE ZERO TO WS-SLICE-RECORD-COUNT
+               PERFORM WITH TEST BEFORE
+                       UNTIL END-OF-FILE
+                          OR WS-SLICE-RECORD-COUNT
+                             NOT LESS THAN WS-RECORDS-PER-SLICE
+                   MOVE INPUT-RECORD TO SLICE-RECORD
+                   WRITE SLICE-RECORD
+                   ADD 1 TO WS-SLICE-RECORD-COUNT
+                   READ INPUT-FILE
+               END-PERFORM
+               CLOSE SLICE-FILE
+               MOVE WS-SLICE-RECORD-COUNT TO WS-SLICE-COUNT-FORMATTED
+               DISPLAY "  " WS-SLICE-FILENAME ": "
+                   WS-SLICE-COUNT-FORMATTED " RECORDS"
+           END-PERFORM
+           CLOSE INPUT-FILE
+           .
+
+       4100-BUILD-SLICE-FILENAME.
+           MOVE WS-SLICE-IX TO WS-SLICE-FILENAME-NUM
+           .
+
+       4200-OPEN-SLICE-FILE.
+           OPEN OUTPUT SLICE-FILE
+           EVALUATE TRUE
+               WHEN SLICE-FILE-OK
+                   CONTINUE
+               WHEN OTHER
+                   MOVE 'IOER' TO WS-ERRCODE-LOOKUP-CODE
+                   PERFORM 9500-LOOKUP-ERROR-CODE
+                   MOVE WS-ERRCODE-LOOKUP-TEXT TO WS-ERROR-MESSAGE
+                   DISPLAY "FILESPLIT: SLICE FILE STATUS "
+                       WS-SLICE-FILE-STATUS
+                   PERFORM 9999-ABORT
+           END-EVALUATE
+           .
+
+       9500-LOOKUP-ERROR-CODE.
+      * Search the shared ERRCODES registry for WS-ERRCODE-LOOKUP-CODE
+      * and return its return code and message text.
+           MOVE 'N' TO WS-ERRCODE-LOOKUP-SW
+           PERFORM VARYING WS-ERRCODE-LOOKUP-IX FROM 1 BY 1
+               UNTIL WS-ERRCODE-LOOKUP-IX > WS-ERRCODE-TABLE-COUNT
+               IF WS-ERRCODE-CODE (WS-ERRCODE-LOOKUP-IX)
+                     = WS-ERRCODE-LOOKUP-CODE
+                   MOVE WS-ERRCODE-RC (WS-ERRCODE-LOOKUP-IX)
+                     TO WS-ERRCODE-LOOKUP-RC
+                   MOVE WS-ERRCODE-TEXT (WS-ERRCODE-LOOKUP-IX)
+                     TO WS-ERRCODE-LOOKUP-TEXT
+                   SET ERRCODE-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           .
+       9999-ABORT.
+           DISPLAY WS-ERROR-MESSAGE
+           MOVE WS-ERRCODE-LOOKUP-RC TO RETURN-CODE
+           GOBACK
+           .
