@@ -13,6 +13,9 @@
                   05  NUMERIC-1            PIC s9(4) comp.
                   05  NUMERIC-2            PIC s9(4) comp.
                   05  NUMERIC-3            PIC s9(9) comp.
+                  05  NUMERIC-3-OVERFLOW   PIC X(01) VALUE 'N'.
+                      88  NUMERIC-3-SIZE-ERROR   VALUE 'Y'.
+                      88  NUMERIC-3-SIZE-OK      VALUE 'N'.
                 03 TEXT-FIELDS.
                   05  TEXT-1               PIC X(12).
                   05  TEXT-2               PIC X(12).
@@ -25,7 +28,10 @@
       *-----------------------------------------------------------------
            PERFORM 300-FETCH-CURRENT-NUMERIC
 
+           SET NUMERIC-3-SIZE-OK TO TRUE
            COMPUTE NUMERIC-3 = NUMERIC-1 - NUMERIC-2
+               ON SIZE ERROR
+                   SET NUMERIC-3-SIZE-ERROR TO TRUE
            end-compute
            .
 
