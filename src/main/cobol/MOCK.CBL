@@ -19,6 +19,21 @@
             05 book-PARAM       pic x(1).
             05 output-value     pic x(12).
 
+       01  WS-AUTHORIZED-CALL-TARGET-LIST.
+           05  FILLER                    PIC X(08) VALUE 'PROG1'.
+           05  FILLER                    PIC X(08) VALUE 'PROG2'.
+           05  FILLER                    PIC X(08) VALUE 'PROG3'.
+           05  FILLER                    PIC X(08) VALUE 'MYCOBOL'.
+       01  WS-CALL-VALIDATION REDEFINES WS-AUTHORIZED-CALL-TARGET-LIST.
+           05  WS-AUTHORIZED-CALL-TARGET OCCURS 4 TIMES
+                                          PIC X(08).
+       01  WS-CALL-VALIDATION-CONTROLS.
+           05  WS-AUTHORIZED-CALL-TARGET-COUNT PIC 9(02) VALUE 4.
+           05  WS-CALL-TARGET-IX         PIC 9(02).
+           05  WS-CALL-TARGET-STATUS     PIC X(01) VALUE 'N'.
+               88  CALL-TARGET-VALID         VALUE 'Y'.
+               88  CALL-TARGET-INVALID        VALUE 'N'.
+
        PROCEDURE DIVISION.
 
        000-START SECTION.
@@ -101,28 +116,40 @@
            MOVE "3" to OUTPUT-VALUE
            CALL 'MYCOBOL' USING ACTION-PARAM,
                                 BOOK-PARAM IN COBOL-STRUCTURE,
-                                output-value 
+                                output-value
            END-CALL
            MOVE output-value  TO VALUE-1
            .
 
-       611-CALL-WITH-STRUCTURE.
-           MOVE "1" to ACTION-PARAM
-           MOVE "2" to BOOK-PARAM
-           MOVE "3" to OUTPUT-VALUE
-           CALL 'MYCOBOL' USING ACTION-PARAM,
-                                BOOK-PARAM IN COBOL-STRUCTURE,
-                                OUTPUT-VALUE IN COBOL-STRUCTURE
-           END-CALL
-           MOVE OUTPUT-VALUE IN COBOL-STRUCTURE TO VALUE-1
+       690-VALIDATE-CALL-TARGET.
+           SET CALL-TARGET-INVALID TO TRUE
+           PERFORM 695-CHECK-ALLOW-LIST-ENTRY
+               VARYING WS-CALL-TARGET-IX FROM 1 BY 1
+               UNTIL WS-CALL-TARGET-IX > WS-AUTHORIZED-CALL-TARGET-COUNT
+                  OR CALL-TARGET-VALID
+           IF CALL-TARGET-INVALID
+               DISPLAY "MOCK: REJECTED UNAUTHORIZED CALL TARGET: "
+                   VALUE-2(1:8)
+           END-IF
+           .
+
+       695-CHECK-ALLOW-LIST-ENTRY.
+           IF VALUE-2(1:8) =
+                   WS-AUTHORIZED-CALL-TARGET(WS-CALL-TARGET-IX)
+               SET CALL-TARGET-VALID TO TRUE
+           END-IF
            .
 
        700-MAKE-CALL.
            MOVE "arg1" to VALUE-1
            MOVE "arg2" to VALUE-2
-           CALL VALUE-2 USING VALUE-1
-           CALL VALUE-2
-           END-CALL.
+           PERFORM 690-VALIDATE-CALL-TARGET
+           IF CALL-TARGET-VALID
+               CALL VALUE-2 USING VALUE-1
+               CALL VALUE-2
+               END-CALL
+           END-IF
+           .
 
        800-MAKE-CALL.
            MOVE "arg1" to VALUE-1
