@@ -0,0 +1,172 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  FILEMERGE.
+      *****************************************************************
+      * Companion to FILESPLIT. Reassembles OUTPUT-FILE from the
+      * results of WS-SLICE-COUNT parallel FILECOPY job steps, each of
+      * which ran against one SLICEnn produced by FILESPLIT and wrote
+      * its own result file, named RSLT01, RSLT02, and so on up to
+      * WS-SLICE-COUNT. The slices are read back in order, so the
+      * merged OUTPUT-FILE ends up in the same record order the
+      * original unsplit extract would have produced.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Reused for every slice in turn - the filename is changed in
+      * WS-SLICE-FILENAME and the file reopened before each slice is
+      * read, rather than declaring WS-SLICE-COUNT separate SELECTs.
+           SELECT SLICE-FILE ASSIGN TO WS-SLICE-FILENAME
+               ORGANIZATION SEQUENTIAL
+               ACCESS MODE SEQUENTIAL
+               FILE STATUS WS-SLICE-FILE-STATUS.
+           SELECT OUTPUT-FILE ASSIGN TO "OUTFILE"
+               ORGANIZATION SEQUENTIAL
+               ACCESS MODE SEQUENTIAL
+               FILE STATUS OUTPUT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+      * A slice result file is already OUTPUT-RECORD shaped - FILECOPY
+      * wrote it that way - so it is copied through as a flat buffer
+      * rather than broken down field by field.
+       FD  SLICE-FILE
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 40 CHARACTERS
+           RECORDING MODE F
+           DATA RECORD IS SLICE-RECORD.
+       01  SLICE-RECORD                PIC X(40).
+       FD  OUTPUT-FILE
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 40 CHARACTERS
+           RECORDING MODE F
+           DATA RECORD IS OUTPUT-RECORD.
+       01  OUTPUT-RECORD.
+           COPY OUTREC.
+       WORKING-STORAGE SECTION.
+       01  FILLER.
+           05  WS-SLICE-FILE-STATUS   PIC XX.
+               88  SLICE-FILE-OK      VALUE '00'.
+               88  SLICE-FILE-EOF     VALUE '10'.
+               88  SLICE-FILE-NOT-FOUND VALUE '35'.
+           05  OUTPUT-FILE-STATUS     PIC XX.
+               88  OUTPUT-OK          VALUE '00'.
+           05  WS-ERROR-MESSAGE       PIC X(60).
+           05  WS-SLICE-COUNT         PIC S9(4) COMP.
+           05  WS-SLICE-IX            PIC S9(4) COMP.
+           05  WS-COUNT               PIC S9(9) COMP-3 VALUE ZERO.
+           05  WS-COUNT-FORMATTED     PIC ZZZ,ZZ9.
+           05  WS-SLICE-RECORD-COUNT  PIC S9(9) COMP-3 VALUE ZERO.
+           05  WS-SLICE-COUNT-FORMATTED PIC ZZ,ZZ9.
+           05  WS-SLICE-FILENAME.
+               10  WS-SLICE-FILENAME-PREFIX  PIC X(05) VALUE 'RSLT'.
+               10  WS-SLICE-FILENAME-NUM     PIC 99.
+      * Standard return-code/message-text registry shared with
+      * FILECOPY, FILESPLIT, DB2PROG and BIPM012, so operations sees
+      * one consistent set of codes and wording instead of this
+      * program's own free text.
+           COPY ERRCODES.
+       PROCEDURE DIVISION.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-MERGE-SLICES
+           PERFORM 8000-HOUSEKEEPING
+           GOBACK
+           .
+       1000-INITIALIZE.
+           ACCEPT WS-SLICE-COUNT
+
+           MOVE ZERO TO RETURN-CODE
+
+           IF WS-SLICE-COUNT NOT > ZERO
+               MOVE 'SLCT' TO WS-ERRCODE-LOOKUP-CODE
+               PERFORM 9500-LOOKUP-ERROR-CODE
+               MOVE WS-ERRCODE-LOOKUP-TEXT TO WS-ERROR-MESSAGE
+               PERFORM 9999-ABORT
+           END-IF
+
+           OPEN OUTPUT OUTPUT-FILE
+           EVALUATE TRUE
+               WHEN OUTPUT-OK
+                   CONTINUE
+               WHEN OTHER
+                   MOVE 'IOER' TO WS-ERRCODE-LOOKUP-CODE
+                   PERFORM 9500-LOOKUP-ERROR-CODE
+                   MOVE WS-ERRCODE-LOOKUP-TEXT TO WS-ERROR-MESSAGE
+                   DISPLAY "FILEMERGE: OUTPUT FILE STATUS "
+                       OUTPUT-FILE-STATUS
+                   PERFORM 9999-ABORT
+           END-EVALUATE
+           .
+
+       2000-MERGE-SLICES.
+      * Each result slice is opened, copied through to OUTPUT-FILE in
+      * full, and closed before the next slice is opened, so the
+      * slices appear in OUTPUT-FILE in ascending slice-number order.
+           PERFORM VARYING WS-SLICE-IX FROM 1 BY 1
+                   UNTIL WS-SLICE-IX > WS-SLICE-COUNT
+               MOVE WS-SLICE-IX TO WS-SLICE-FILENAME-NUM
+               PERFORM 2100-OPEN-SLICE-FILE
+               MOVE ZERO TO WS-SLICE-RECORD-COUNT
+               IF SLICE-FILE-OK
+                   READ SLICE-FILE
+                   PERFORM WITH TEST BEFORE UNTIL SLICE-FILE-EOF
+                       MOVE SLICE-RECORD TO OUTPUT-RECORD
+                       WRITE OUTPUT-RECORD
+                       ADD 1 TO WS-SLICE-RECORD-COUNT
+                       ADD 1 TO WS-COUNT
+                       READ SLICE-FILE
+                   END-PERFORM
+                   CLOSE SLICE-FILE
+               END-IF
+               MOVE WS-SLICE-RECORD-COUNT TO WS-SLICE-COUNT-FORMATTED
+               DISPLAY "  " WS-SLICE-FILENAME ": "
+                   WS-SLICE-COUNT-FORMATTED " RECORDS MERGED"
+           END-PERFORM
+           .
+
+       2100-OPEN-SLICE-FILE.
+           OPEN INPUT SLICE-FILE
+           EVALUATE TRUE
+               WHEN SLICE-FILE-OK
+                   CONTINUE
+               WHEN SLICE-FILE-NOT-FOUND
+      * A slice with no records of its own (WS-SLICE-COUNT larger
+      * than the number of slices FILESPLIT actually wrote data to)
+      * never had a result file created for it - treat it as empty
+      * rather than aborting the merge.
+                   CONTINUE
+               WHEN OTHER
+                   MOVE 'IOER' TO WS-ERRCODE-LOOKUP-CODE
+                   PERFORM 9500-LOOKUP-ERROR-CODE
+                   MOVE WS-ERRCODE-LOOKUP-TEXT TO WS-ERROR-MESSAGE
+                   DISPLAY "FILEMERGE: SLICE FILE STATUS "
+                       WS-SLICE-FILE-STATUS
+                   PERFORM 9999-ABORT
+           END-EVALUATE
+           .
+
+       8000-HOUSEKEEPING.
+           CLOSE OUTPUT-FILE
+           MOVE WS-COUNT TO WS-COUNT-FORMATTED
+           DISPLAY "Total records merged: " WS-COUNT-FORMATTED
+           .
+
+       9500-LOOKUP-ERROR-CODE.
+      * Search the shared ERRCODES registry for WS-ERRCODE-LOOKUP-CODE
+      * and return its return code and message text.
+           MOVE 'N' TO WS-ERRCODE-LOOKUP-SW
+           PERFORM VARYING WS-ERRCODE-LOOKUP-IX FROM 1 BY 1
+               UNTIL WS-ERRCODE-LOOKUP-IX > WS-ERRCODE-TABLE-COUNT
+               IF WS-ERRCODE-CODE (WS-ERRCODE-LOOKUP-IX)
+                     = WS-ERRCODE-LOOKUP-CODE
+                   MOVE WS-ERRCODE-RC (WS-ERRCODE-LOOKUP-IX)
+                     TO WS-ERRCODE-LOOKUP-RC
+                   MOVE WS-ERRCODE-TEXT (WS-ERRCODE-LOOKUP-IX)
+                     TO WS-ERRCODE-LOOKUP-TEXT
+                   SET ERRCODE-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           .
+       9999-ABORT.
+           DISPLAY WS-ERROR-MESSAGE
+           MOVE WS-ERRCODE-LOOKUP-RC TO RETURN-CODE
+           GOBACK
+           .
