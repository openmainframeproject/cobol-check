@@ -12,8 +12,17 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01  FILLER.
-           05  VALUE-1           PIC Z.ZZ9,99.
-           05  VALUE-2           PIC ZZ.ZZZ,ZZ.
+           05  VALUE-1           PIC -Z.ZZ9,99.
+           05  VALUE-2           PIC -ZZ.ZZZ,ZZ.
+      *    FLOATING CURRENCY SIGN, TRAILING CR FOR A NEGATIVE AMOUNT -
+      *    SEE 300-ASSIGN-CURRENCY BELOW FOR WHY THE SIGN ISN'T A
+      *    LEADING '-' LIKE VALUE-1/VALUE-2 USE.
+           05  VALUE-3           PIC $$$.$$9,99CR.
+
+       01  WS-SOURCE-AMOUNTS.
+           05  WS-AMOUNT-1       PIC S9(3)V9(3) COMP-3.
+           05  WS-AMOUNT-2       PIC S9(5)V9(4) COMP-3.
+           05  WS-AMOUNT-3       PIC S9(5)V9(2) COMP-3.
 
        PROCEDURE DIVISION.
 
@@ -21,5 +30,30 @@
            MOVE 10 TO VALUE-1
            .
 
+       200-ASSIGN-NEGATIVE-ROUNDED.
+      *-----------------------------------------------------------------
+      *    DEMONSTRATE NEGATIVE-NUMBER EDITING AND ROUNDING INTO BOTH
+      *    COMMA-DECIMAL FIELDS, SO THE REST OF THE SHOP HAS A WORKING
+      *    REFERENCE FOR EUROPEAN-FORMAT AMOUNTS THAT CAN GO NEGATIVE.
+      *-----------------------------------------------------------------
+           MOVE -12,345 TO WS-AMOUNT-1
+           COMPUTE VALUE-1 ROUNDED = WS-AMOUNT-1
+
+           MOVE -1234,5678 TO WS-AMOUNT-2
+           COMPUTE VALUE-2 ROUNDED = WS-AMOUNT-2
+           .
+
+       300-ASSIGN-CURRENCY.
+      *-----------------------------------------------------------------
+      *    DEMONSTRATE A CURRENCY-MARKED AMOUNT FOR REPORTS THAT NEED TO
+      *    SHOW THE AMOUNT IS MONEY WITHOUT CONCATENATING A LITERAL ONTO
+      *    VALUE-1/VALUE-2 BY HAND. A LEADING '-' CANNOT SHARE A
+      *    FLOATING $ STRING, SO THE SIGN IS A TRAILING CR INSTEAD, THE
+      *    SAME WAY A PRINTED STATEMENT MARKS A CREDIT AMOUNT.
+      *-----------------------------------------------------------------
+           MOVE -1234,56 TO WS-AMOUNT-3
+           COMPUTE VALUE-3 ROUNDED = WS-AMOUNT-3
+           .
+
        999-END.
-           GOBACK.
\ No newline at end of file
+           GOBACK.
