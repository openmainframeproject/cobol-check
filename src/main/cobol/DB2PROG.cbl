@@ -2,28 +2,105 @@
        PROGRAM-ID.  DB2PROG.
       *****************************************************************
       * Program to exercise DB2 instructions
-      ***************************************************************** 
+      *****************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT NAME-REPORT ASSIGN TO "NAMERPT"
+               ORGANIZATION SEQUENTIAL
+               ACCESS MODE SEQUENTIAL
+               FILE STATUS WS-REPORT-STATUS.
+           SELECT WALLET-REPORT ASSIGN TO "WALRPT"
+               ORGANIZATION SEQUENTIAL
+               ACCESS MODE SEQUENTIAL
+               FILE STATUS WS-WALLET-RPT-STATUS.
+           SELECT WALLET-ADJ-FILE ASSIGN TO "WALADJ"
+               ORGANIZATION SEQUENTIAL
+               ACCESS MODE SEQUENTIAL
+               FILE STATUS WS-WALLET-ADJ-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+      * Customer name extract produced from the NAME-CUR cursor
+       FD  NAME-REPORT
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 20 CHARACTERS
+           RECORDING MODE F
+           DATA RECORD IS NAME-REPORT-RECORD.
+       01  NAME-REPORT-RECORD.
+           05  RPT-CUSTOMER-ID     PIC 9(9).
+           05  RPT-FIRST-NAME      PIC X(10).
+           05  RPT-LAST-NAME       PIC X(10).
+      * Wallet balance report produced from the WALLET-CUR cursor
+       FD  WALLET-REPORT
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 40 CHARACTERS
+           RECORDING MODE F
+           DATA RECORD IS WALLET-REPORT-RECORD.
+       01  WALLET-REPORT-RECORD.
+           05  WRPT-FIRST-NAME     PIC X(10).
+           05  WRPT-LAST-NAME      PIC X(10).
+           05  WRPT-WALLET         PIC Z,ZZZ,ZZ9.99.
+           05  FILLER              PIC X(11).
+      * Wallet balance adjustments to apply this run - one record per
+      * customer whose WALLET is to be changed. Every adjustment gets
+      * a TEXE2HIST audit row alongside the TEXE2 update so balance
+      * movements can be reconciled after the fact.
+       FD  WALLET-ADJ-FILE
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 30 CHARACTERS
+           RECORDING MODE F
+           DATA RECORD IS WALLET-ADJ-RECORD.
+       01  WALLET-ADJ-RECORD.
+           05  WADJ-FIRST-NAME     PIC X(10).
+           05  WADJ-LAST-NAME      PIC X(10).
+           05  WADJ-NEW-WALLET     PIC 9(8)V99.
+
        WORKING-STORAGE SECTION.
 
        01  FILLER.
            05  WS-FIELD-1           PIC X(80).
            05  ws-Field-2           PIC X(80).
-       
-       
+           05  WS-REPORT-STATUS     PIC XX.
+               88  REPORT-OK        VALUE '00'.
+           05  WS-WALLET-RPT-STATUS PIC XX.
+               88  WALLET-RPT-OK    VALUE '00'.
+           05  WS-WALLET-ADJ-STATUS PIC XX.
+               88  WALLET-ADJ-OK       VALUE '00'.
+               88  WALLET-ADJ-EOF      VALUE '10'.
+               88  WALLET-ADJ-NOT-FOUND VALUE '35'.
+           05  WS-ROW-COUNT         PIC S9(9) COMP-3 VALUE ZERO.
+           05  WS-WALLET-ROW-COUNT  PIC S9(9) COMP-3 VALUE ZERO.
+           05  WS-WALLET-ADJ-COUNT  PIC S9(9) COMP-3 VALUE ZERO.
+           05  WS-OLD-WALLET        PIC 9(8)V99 COMP-3 VALUE ZERO.
+           05  WS-PGM-NAME          PIC X(08) VALUE 'DB2PROG'.
+           05  WS-COMMIT-INTERVAL   PIC S9(5) COMP-3 VALUE 1000.
+           05  WS-COMMIT-COUNT      PIC S9(5) COMP-3 VALUE ZERO.
+           05  WS-MAX-RETRIES       PIC S9(3) COMP-3 VALUE 3.
+           05  WS-RETRY-COUNT       PIC S9(3) COMP-3 VALUE ZERO.
+           05  WS-RETRY-DELAY-SECS  PIC S9(3) COMP-3 VALUE ZERO.
+
+      * Standard return-code/message-text registry shared with
+      * FILECOPY and BIPM012, so operations sees one consistent set
+      * of codes and wording instead of this program's own free text.
+           COPY ERRCODES.
+
        EXEC SQL INCLUDE SQLCA  END-EXEC.
        EXEC SQL INCLUDE TEXEM  END-EXEC.
+       EXEC SQL INCLUDE TEXE2  END-EXEC.
+       EXEC SQL INCLUDE TEXE2HIST END-EXEC.
 
-           EXEC SQL  
-              DECLARE NAME-CUR CURSOR FOR  
-              SELECT FIRST_NAME, LAST_NAME FROM TEXEM
+           EXEC SQL
+              DECLARE NAME-CUR CURSOR FOR
+              SELECT CUSTOMER_ID, FIRST_NAME, LAST_NAME FROM TEXEM
+           END-EXEC.
+
+           EXEC SQL
+              DECLARE WALLET-CUR CURSOR FOR
+              SELECT FIRST_NAME, LAST_NAME, WALLET FROM TEXE2
            END-EXEC.
 
        LINKAGE SECTION.
-       
+
        COPY COPY002.
 
        PROCEDURE DIVISION.
@@ -31,70 +108,500 @@
 
            PERFORM 1000-SELECT
            PERFORM 2000-OPEN-CURSOR.
+           OPEN OUTPUT NAME-REPORT
            PERFORM 3000-FETCH-SQL
               UNTIL SQLCODE = 100.
 
-           PERFORM 4000-CLOSE-CURSOR. 
+           CLOSE NAME-REPORT
+           PERFORM 4000-CLOSE-CURSOR.
+
+           PERFORM 5000-OPEN-WALLET-CURSOR.
+           OPEN OUTPUT WALLET-REPORT
+           PERFORM 6000-FETCH-WALLET
+              UNTIL SQLCODE = 100.
+
+           CLOSE WALLET-REPORT
+           PERFORM 7000-CLOSE-WALLET-CURSOR.
+
+           PERFORM 8000-OPEN-WALLET-ADJ.
+           IF WALLET-ADJ-OK
+              PERFORM 8010-PROCESS-WALLET-ADJ
+                 UNTIL WALLET-ADJ-EOF
+              PERFORM 8060-CLOSE-WALLET-ADJ
+           END-IF.
            GOBACK.
 
        1000-SELECT.
+           MOVE ZERO TO WS-RETRY-COUNT
+           PERFORM 1010-TRY-SELECT
+              WITH TEST AFTER
+              UNTIL NOT SQLCODE-DEADLOCK-OR-TIMEOUT
+              OR WS-RETRY-COUNT > WS-MAX-RETRIES
+           EVALUATE SQLCODE
+             WHEN ZEROES
+                MOVE 'SQOK' TO WS-ERRCODE-LOOKUP-CODE
+                PERFORM 9500-LOOKUP-ERROR-CODE
+                MOVE WS-ERRCODE-LOOKUP-TEXT TO WS-FIELD-1
+                PERFORM 1020-CHECK-SQLWARN
+
+             WHEN 100
+                MOVE 'SQNF' TO WS-ERRCODE-LOOKUP-CODE
+                PERFORM 9500-LOOKUP-ERROR-CODE
+                MOVE WS-ERRCODE-LOOKUP-TEXT TO WS-FIELD-1
+
+             WHEN OTHER
+                MOVE 'SQER' TO WS-ERRCODE-LOOKUP-CODE
+                PERFORM 9500-LOOKUP-ERROR-CODE
+                MOVE WS-ERRCODE-LOOKUP-TEXT TO WS-FIELD-1
+                PERFORM 9999-ROLLBACK-AND-ABEND
+           END-EVALUATE.
+
+       1020-CHECK-SQLWARN.
+      *    SQLWARN1 - ONE OR MORE HOST VARIABLES TRUNCATED ON FETCH
+      *    SQLWARN4 - THE SELECT HAD A NONSTANDARD CLAUSE (E.G. NO
+      *    WHERE ON AN UPDATE/DELETE)
+           IF SQLWARN1 = 'W'
+              DISPLAY 'DB2PROG WARNING: SQLWARN1 SET - FIRST-NAME OR '
+                  'LAST-NAME MAY HAVE BEEN TRUNCATED ON SELECT'
+           END-IF
+           IF SQLWARN4 = 'W'
+              DISPLAY 'DB2PROG WARNING: SQLWARN4 SET - SELECT ON '
+                  'TEXEM USED A NONSTANDARD CLAUSE'
+           END-IF
+           .
+
+       1010-TRY-SELECT.
+           IF WS-RETRY-COUNT > ZERO
+              PERFORM 9100-RETRY-BACKOFF
+           END-IF
            EXEC SQL
-                SELECT FIRST_NAME,
+                SELECT CUSTOMER_ID,
+                   FIRST_NAME,
                    LAST_NAME,
                    TMS_CREA
                 INTO
-                   :FIRST-NAME,
-                   :LAST-NAME,
+                   :CUSTOMER-ID,
+                   :FIRST-NAME OF TEXEM,
+                   :LAST-NAME OF TEXEM,
                    :TMS-CREA
                 FROM TEXEM
-           END-EXEC.
+           END-EXEC
+           IF SQLCODE-DEADLOCK-OR-TIMEOUT
+              ADD 1 TO WS-RETRY-COUNT
+           END-IF.
+
+       2000-OPEN-CURSOR.
+           MOVE ZERO TO WS-RETRY-COUNT
+           PERFORM 2010-TRY-OPEN
+              WITH TEST AFTER
+              UNTIL NOT SQLCODE-DEADLOCK-OR-TIMEOUT
+              OR WS-RETRY-COUNT > WS-MAX-RETRIES
            EVALUATE SQLCODE
-             WHEN ZEROES 
-                MOVE 'GOOD JOB' TO WS-FIELD-1
-           
-             WHEN -100
-                MOVE 'NOT FOUND' TO WS-FIELD-1
-           
+             WHEN ZEROES
+                MOVE 'CURS OPENED' TO WS-FIELD-1
+
              WHEN OTHER
-                MOVE 'THIS IS BAD' TO WS-FIELD-1
+                MOVE 'SQER' TO WS-ERRCODE-LOOKUP-CODE
+                PERFORM 9500-LOOKUP-ERROR-CODE
+                MOVE WS-ERRCODE-LOOKUP-TEXT TO WS-FIELD-1
+                PERFORM 9999-ROLLBACK-AND-ABEND
            END-EVALUATE.
-           
 
-       2000-OPEN-CURSOR.
+       2010-TRY-OPEN.
+           IF WS-RETRY-COUNT > ZERO
+              PERFORM 9100-RETRY-BACKOFF
+           END-IF
            EXEC SQL
               OPEN NAME-CUR
-           END-EXEC.
+           END-EXEC
+           IF SQLCODE-DEADLOCK-OR-TIMEOUT
+              ADD 1 TO WS-RETRY-COUNT
+           END-IF.
+
+       3000-FETCH-SQL.
+           MOVE ZERO TO WS-RETRY-COUNT
+           PERFORM 3010-TRY-FETCH
+              WITH TEST AFTER
+              UNTIL NOT SQLCODE-DEADLOCK-OR-TIMEOUT
+              OR WS-RETRY-COUNT > WS-MAX-RETRIES
+           EVALUATE SQLCODE
+             WHEN ZEROES
+                MOVE 'SQOK' TO WS-ERRCODE-LOOKUP-CODE
+                PERFORM 9500-LOOKUP-ERROR-CODE
+                MOVE WS-ERRCODE-LOOKUP-TEXT TO WS-FIELD-1
+                ADD 1 TO WS-ROW-COUNT
+                MOVE CUSTOMER-ID TO RPT-CUSTOMER-ID
+                MOVE FIRST-NAME OF TEXEM TO RPT-FIRST-NAME
+                MOVE LAST-NAME OF TEXEM TO RPT-LAST-NAME
+                WRITE NAME-REPORT-RECORD
+                ADD 1 TO WS-COMMIT-COUNT
+                IF WS-COMMIT-COUNT >= WS-COMMIT-INTERVAL
+                   EXEC SQL
+                      COMMIT
+                   END-EXEC
+                   MOVE ZERO TO WS-COMMIT-COUNT
+                END-IF
+
+             WHEN -100
+                MOVE 'SQNF' TO WS-ERRCODE-LOOKUP-CODE
+                PERFORM 9500-LOOKUP-ERROR-CODE
+                MOVE WS-ERRCODE-LOOKUP-TEXT TO WS-FIELD-1
+
+             WHEN 100
+      *          CURSOR EXHAUSTED - NORMAL LOOP-EXIT CONDITION, NOT AN
+      *          ERROR.
+                CONTINUE
+
+             WHEN OTHER
+                MOVE 'SQER' TO WS-ERRCODE-LOOKUP-CODE
+                PERFORM 9500-LOOKUP-ERROR-CODE
+                MOVE WS-ERRCODE-LOOKUP-TEXT TO WS-FIELD-1
+                PERFORM 9999-ROLLBACK-AND-ABEND
+           END-EVALUATE.
+
+       3010-TRY-FETCH.
+           IF WS-RETRY-COUNT > ZERO
+              PERFORM 9100-RETRY-BACKOFF
+           END-IF
+           EXEC SQL
+              FETCH NAME-CUR
+              INTO :CUSTOMER-ID, :FIRST-NAME OF TEXEM,
+                   :LAST-NAME OF TEXEM
+           END-EXEC
+           IF SQLCODE-DEADLOCK-OR-TIMEOUT
+              ADD 1 TO WS-RETRY-COUNT
+           END-IF.
+
+       4000-CLOSE-CURSOR.
+           MOVE ZERO TO WS-RETRY-COUNT
+           PERFORM 4010-TRY-CLOSE
+              WITH TEST AFTER
+              UNTIL NOT SQLCODE-DEADLOCK-OR-TIMEOUT
+              OR WS-RETRY-COUNT > WS-MAX-RETRIES
+           EVALUATE SQLCODE
+             WHEN ZEROES
+                MOVE 'CURS CLOSED' TO WS-FIELD-1
+                EXEC SQL
+                   COMMIT
+                END-EXEC
+
+             WHEN OTHER
+                MOVE 'SQER' TO WS-ERRCODE-LOOKUP-CODE
+                PERFORM 9500-LOOKUP-ERROR-CODE
+                MOVE WS-ERRCODE-LOOKUP-TEXT TO WS-FIELD-1
+                PERFORM 9999-ROLLBACK-AND-ABEND
+           END-EVALUATE.
+
+       4010-TRY-CLOSE.
+           IF WS-RETRY-COUNT > ZERO
+              PERFORM 9100-RETRY-BACKOFF
+           END-IF
+           EXEC SQL
+              CLOSE NAME-CUR
+           END-EXEC
+           IF SQLCODE-DEADLOCK-OR-TIMEOUT
+              ADD 1 TO WS-RETRY-COUNT
+           END-IF.
+
+       5000-OPEN-WALLET-CURSOR.
+           MOVE ZERO TO WS-RETRY-COUNT
+           PERFORM 5010-TRY-OPEN-WALLET
+              WITH TEST AFTER
+              UNTIL NOT SQLCODE-DEADLOCK-OR-TIMEOUT
+              OR WS-RETRY-COUNT > WS-MAX-RETRIES
            EVALUATE SQLCODE
-             WHEN ZEROES 
+             WHEN ZEROES
                 MOVE 'CURS OPENED' TO WS-FIELD-1
-           
+
              WHEN OTHER
-                MOVE 'THIS IS BAD' TO WS-FIELD-1
+                MOVE 'SQER' TO WS-ERRCODE-LOOKUP-CODE
+                PERFORM 9500-LOOKUP-ERROR-CODE
+                MOVE WS-ERRCODE-LOOKUP-TEXT TO WS-FIELD-1
+                PERFORM 9999-ROLLBACK-AND-ABEND
            END-EVALUATE.
 
-       3000-FETCH-SQL.
+       5010-TRY-OPEN-WALLET.
+           IF WS-RETRY-COUNT > ZERO
+              PERFORM 9100-RETRY-BACKOFF
+           END-IF
            EXEC SQL
-              CLOSE NAME-CUR 
-           END-EXEC.
+              OPEN WALLET-CUR
+           END-EXEC
+           IF SQLCODE-DEADLOCK-OR-TIMEOUT
+              ADD 1 TO WS-RETRY-COUNT
+           END-IF.
+
+       6000-FETCH-WALLET.
+           MOVE ZERO TO WS-RETRY-COUNT
+           PERFORM 6010-TRY-FETCH-WALLET
+              WITH TEST AFTER
+              UNTIL NOT SQLCODE-DEADLOCK-OR-TIMEOUT
+              OR WS-RETRY-COUNT > WS-MAX-RETRIES
            EVALUATE SQLCODE
-             WHEN ZEROES 
-                MOVE 'GOOD JOB' TO WS-FIELD-1
-           
+             WHEN ZEROES
+                MOVE 'SQOK' TO WS-ERRCODE-LOOKUP-CODE
+                PERFORM 9500-LOOKUP-ERROR-CODE
+                MOVE WS-ERRCODE-LOOKUP-TEXT TO WS-FIELD-1
+                ADD 1 TO WS-WALLET-ROW-COUNT
+                MOVE FIRST-NAME OF TEXE2 TO WRPT-FIRST-NAME
+                MOVE LAST-NAME OF TEXE2 TO WRPT-LAST-NAME
+                MOVE WALLET OF TEXE2 TO WRPT-WALLET
+                WRITE WALLET-REPORT-RECORD
+                ADD 1 TO WS-COMMIT-COUNT
+                IF WS-COMMIT-COUNT >= WS-COMMIT-INTERVAL
+                   EXEC SQL
+                      COMMIT
+                   END-EXEC
+                   MOVE ZERO TO WS-COMMIT-COUNT
+                END-IF
+
              WHEN -100
-                MOVE 'NOT FOUND' TO WS-FIELD-1
-           
+                MOVE 'SQNF' TO WS-ERRCODE-LOOKUP-CODE
+                PERFORM 9500-LOOKUP-ERROR-CODE
+                MOVE WS-ERRCODE-LOOKUP-TEXT TO WS-FIELD-1
+
+             WHEN 100
+      *          CURSOR EXHAUSTED - NORMAL LOOP-EXIT CONDITION, NOT AN
+      *          ERROR.
+                CONTINUE
+
              WHEN OTHER
-                MOVE 'THIS IS BAD' TO WS-FIELD-1
+                MOVE 'SQER' TO WS-ERRCODE-LOOKUP-CODE
+                PERFORM 9500-LOOKUP-ERROR-CODE
+                MOVE WS-ERRCODE-LOOKUP-TEXT TO WS-FIELD-1
+                PERFORM 9999-ROLLBACK-AND-ABEND
            END-EVALUATE.
 
-       4000-CLOSE-CURSOR.
+       6010-TRY-FETCH-WALLET.
+           IF WS-RETRY-COUNT > ZERO
+              PERFORM 9100-RETRY-BACKOFF
+           END-IF
            EXEC SQL
-              CLOSE NAME-CUR 
-           END-EXEC.
+              FETCH WALLET-CUR
+              INTO :FIRST-NAME OF TEXE2,
+                   :LAST-NAME OF TEXE2,
+                   :WALLET OF TEXE2
+           END-EXEC
+           IF SQLCODE-DEADLOCK-OR-TIMEOUT
+              ADD 1 TO WS-RETRY-COUNT
+           END-IF.
+
+       7000-CLOSE-WALLET-CURSOR.
+           MOVE ZERO TO WS-RETRY-COUNT
+           PERFORM 7010-TRY-CLOSE-WALLET
+              WITH TEST AFTER
+              UNTIL NOT SQLCODE-DEADLOCK-OR-TIMEOUT
+              OR WS-RETRY-COUNT > WS-MAX-RETRIES
            EVALUATE SQLCODE
-             WHEN ZEROES 
+             WHEN ZEROES
                 MOVE 'CURS CLOSED' TO WS-FIELD-1
-           
+                EXEC SQL
+                   COMMIT
+                END-EXEC
+
+             WHEN OTHER
+                MOVE 'SQER' TO WS-ERRCODE-LOOKUP-CODE
+                PERFORM 9500-LOOKUP-ERROR-CODE
+                MOVE WS-ERRCODE-LOOKUP-TEXT TO WS-FIELD-1
+                PERFORM 9999-ROLLBACK-AND-ABEND
+           END-EVALUATE.
+
+       7010-TRY-CLOSE-WALLET.
+           IF WS-RETRY-COUNT > ZERO
+              PERFORM 9100-RETRY-BACKOFF
+           END-IF
+           EXEC SQL
+              CLOSE WALLET-CUR
+           END-EXEC
+           IF SQLCODE-DEADLOCK-OR-TIMEOUT
+              ADD 1 TO WS-RETRY-COUNT
+           END-IF.
+
+      * Wallet adjustment transaction file is optional - a run with
+      * no adjustments queued up simply has nothing to open.
+       8000-OPEN-WALLET-ADJ.
+           OPEN INPUT WALLET-ADJ-FILE
+           EVALUATE TRUE
+              WHEN WALLET-ADJ-OK
+                 CONTINUE
+              WHEN WALLET-ADJ-NOT-FOUND
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY 'DB2PROG: UNEXPECTED WALLET-ADJ-FILE STATUS '
+                     'ON OPEN ' WS-WALLET-ADJ-STATUS
+                 PERFORM 9999-ROLLBACK-AND-ABEND
+           END-EVALUATE.
+
+       8010-PROCESS-WALLET-ADJ.
+           PERFORM 8020-READ-WALLET-ADJ
+           IF NOT WALLET-ADJ-EOF
+              PERFORM 8030-SELECT-OLD-WALLET
+              PERFORM 8040-UPDATE-WALLET
+              PERFORM 8050-INSERT-WALLET-HIST
+              ADD 1 TO WS-WALLET-ADJ-COUNT
+              ADD 1 TO WS-COMMIT-COUNT
+              IF WS-COMMIT-COUNT >= WS-COMMIT-INTERVAL
+                 EXEC SQL
+                    COMMIT
+                 END-EXEC
+                 MOVE ZERO TO WS-COMMIT-COUNT
+              END-IF
+           END-IF.
+
+       8020-READ-WALLET-ADJ.
+           READ WALLET-ADJ-FILE
+           IF NOT WALLET-ADJ-OK AND NOT WALLET-ADJ-EOF
+              DISPLAY 'DB2PROG: UNEXPECTED WALLET-ADJ-FILE STATUS '
+                  'ON READ ' WS-WALLET-ADJ-STATUS
+              PERFORM 9999-ROLLBACK-AND-ABEND
+           END-IF.
+
+       8030-SELECT-OLD-WALLET.
+           MOVE ZERO TO WS-RETRY-COUNT
+           PERFORM 8035-TRY-SELECT-OLD-WALLET
+              WITH TEST AFTER
+              UNTIL NOT SQLCODE-DEADLOCK-OR-TIMEOUT
+              OR WS-RETRY-COUNT > WS-MAX-RETRIES
+           EVALUATE SQLCODE
+             WHEN ZEROES
+                MOVE 'SQOK' TO WS-ERRCODE-LOOKUP-CODE
+                PERFORM 9500-LOOKUP-ERROR-CODE
+                MOVE WS-ERRCODE-LOOKUP-TEXT TO WS-FIELD-1
+
+             WHEN 100
+                MOVE 'SQNF' TO WS-ERRCODE-LOOKUP-CODE
+                PERFORM 9500-LOOKUP-ERROR-CODE
+                MOVE WS-ERRCODE-LOOKUP-TEXT TO WS-FIELD-1
+                MOVE ZERO TO WS-OLD-WALLET
+
+             WHEN OTHER
+                MOVE 'SQER' TO WS-ERRCODE-LOOKUP-CODE
+                PERFORM 9500-LOOKUP-ERROR-CODE
+                MOVE WS-ERRCODE-LOOKUP-TEXT TO WS-FIELD-1
+                PERFORM 9999-ROLLBACK-AND-ABEND
+           END-EVALUATE.
+
+       8035-TRY-SELECT-OLD-WALLET.
+           IF WS-RETRY-COUNT > ZERO
+              PERFORM 9100-RETRY-BACKOFF
+           END-IF
+           EXEC SQL
+                SELECT WALLET
+                INTO :WS-OLD-WALLET
+                FROM TEXE2
+                WHERE FIRST_NAME = :WADJ-FIRST-NAME
+                  AND LAST_NAME  = :WADJ-LAST-NAME
+           END-EXEC
+           IF SQLCODE-DEADLOCK-OR-TIMEOUT
+              ADD 1 TO WS-RETRY-COUNT
+           END-IF.
+
+       8040-UPDATE-WALLET.
+           MOVE ZERO TO WS-RETRY-COUNT
+           PERFORM 8045-TRY-UPDATE-WALLET
+              WITH TEST AFTER
+              UNTIL NOT SQLCODE-DEADLOCK-OR-TIMEOUT
+              OR WS-RETRY-COUNT > WS-MAX-RETRIES
+           EVALUATE SQLCODE
+             WHEN ZEROES
+                MOVE 'SQOK' TO WS-ERRCODE-LOOKUP-CODE
+                PERFORM 9500-LOOKUP-ERROR-CODE
+                MOVE WS-ERRCODE-LOOKUP-TEXT TO WS-FIELD-1
+
+             WHEN OTHER
+                MOVE 'SQER' TO WS-ERRCODE-LOOKUP-CODE
+                PERFORM 9500-LOOKUP-ERROR-CODE
+                MOVE WS-ERRCODE-LOOKUP-TEXT TO WS-FIELD-1
+                PERFORM 9999-ROLLBACK-AND-ABEND
+           END-EVALUATE.
+
+       8045-TRY-UPDATE-WALLET.
+           IF WS-RETRY-COUNT > ZERO
+              PERFORM 9100-RETRY-BACKOFF
+           END-IF
+           EXEC SQL
+                UPDATE TEXE2
+                   SET WALLET = :WADJ-NEW-WALLET
+                 WHERE FIRST_NAME = :WADJ-FIRST-NAME
+                   AND LAST_NAME  = :WADJ-LAST-NAME
+           END-EXEC
+           IF SQLCODE-DEADLOCK-OR-TIMEOUT
+              ADD 1 TO WS-RETRY-COUNT
+           END-IF.
+
+       8050-INSERT-WALLET-HIST.
+           MOVE ZERO TO WS-RETRY-COUNT
+           PERFORM 8055-TRY-INSERT-WALLET-HIST
+              WITH TEST AFTER
+              UNTIL NOT SQLCODE-DEADLOCK-OR-TIMEOUT
+              OR WS-RETRY-COUNT > WS-MAX-RETRIES
+           EVALUATE SQLCODE
+             WHEN ZEROES
+                MOVE 'SQOK' TO WS-ERRCODE-LOOKUP-CODE
+                PERFORM 9500-LOOKUP-ERROR-CODE
+                MOVE WS-ERRCODE-LOOKUP-TEXT TO WS-FIELD-1
+
              WHEN OTHER
-                MOVE 'THIS IS BAD' TO WS-FIELD-1
+                MOVE 'SQER' TO WS-ERRCODE-LOOKUP-CODE
+                PERFORM 9500-LOOKUP-ERROR-CODE
+                MOVE WS-ERRCODE-LOOKUP-TEXT TO WS-FIELD-1
+                PERFORM 9999-ROLLBACK-AND-ABEND
            END-EVALUATE.
+
+       8055-TRY-INSERT-WALLET-HIST.
+           IF WS-RETRY-COUNT > ZERO
+              PERFORM 9100-RETRY-BACKOFF
+           END-IF
+           EXEC SQL
+                INSERT INTO TEXE2HIST
+                    (FIRST_NAME, LAST_NAME, OLD_WALLET, NEW_WALLET,
+                     TMS_CREA, PGM_NAME)
+                VALUES
+                    (:WADJ-FIRST-NAME, :WADJ-LAST-NAME, :WS-OLD-WALLET,
+                     :WADJ-NEW-WALLET, CURRENT TIMESTAMP, :WS-PGM-NAME)
+           END-EXEC
+           IF SQLCODE-DEADLOCK-OR-TIMEOUT
+              ADD 1 TO WS-RETRY-COUNT
+           END-IF.
+
+       8060-CLOSE-WALLET-ADJ.
+           CLOSE WALLET-ADJ-FILE
+           EXEC SQL
+              COMMIT
+           END-EXEC.
+
+       9100-RETRY-BACKOFF.
+      *    SIMPLE LINEAR BACKOFF - WAIT LONGER ON EACH SUCCESSIVE RETRY
+           COMPUTE WS-RETRY-DELAY-SECS = WS-RETRY-COUNT * 2
+           DISPLAY 'DB2PROG: SQLCODE ' SQLCODE
+               ' - DEADLOCK/TIMEOUT, RETRY ' WS-RETRY-COUNT
+               ' OF ' WS-MAX-RETRIES ' IN ' WS-RETRY-DELAY-SECS
+               ' SECONDS'
+           CALL 'C$SLEEP' USING WS-RETRY-DELAY-SECS
+           .
+
+       9500-LOOKUP-ERROR-CODE.
+      * Search the shared ERRCODES registry for WS-ERRCODE-LOOKUP-CODE
+      * and return its return code and message text.
+           MOVE 'N' TO WS-ERRCODE-LOOKUP-SW
+           PERFORM VARYING WS-ERRCODE-LOOKUP-IX FROM 1 BY 1
+               UNTIL WS-ERRCODE-LOOKUP-IX > WS-ERRCODE-TABLE-COUNT
+               IF WS-ERRCODE-CODE (WS-ERRCODE-LOOKUP-IX)
+                     = WS-ERRCODE-LOOKUP-CODE
+                   MOVE WS-ERRCODE-RC (WS-ERRCODE-LOOKUP-IX)
+                     TO WS-ERRCODE-LOOKUP-RC
+                   MOVE WS-ERRCODE-TEXT (WS-ERRCODE-LOOKUP-IX)
+                     TO WS-ERRCODE-LOOKUP-TEXT
+                   SET ERRCODE-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           .
+
+       9999-ROLLBACK-AND-ABEND.
+           EXEC SQL
+              ROLLBACK
+           END-EXEC.
+           DISPLAY 'DB2PROG: UNEXPECTED SQLCODE ' SQLCODE
+               ' - UNIT OF WORK ROLLED BACK'
+           MOVE 16 TO RETURN-CODE
+           GOBACK.
