@@ -13,8 +13,23 @@
            DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      * Persisted MAX-HEIGHT/MAX-LENGTH, maintained by BIPM013 - this is
+      * the only place those two limits come from now, BIPM012 itself
+      * never changes them.
+           SELECT BIPM012-LIMITS ASSIGN TO "BIPMLIMS"
+               ORGANIZATION SEQUENTIAL
+               ACCESS MODE SEQUENTIAL
+               FILE STATUS WS-LIMITS-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  BIPM012-LIMITS
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 7 CHARACTERS
+           RECORDING MODE F
+           DATA RECORD IS BIPM012-LIMITS-RECORD.
+       01  BIPM012-LIMITS-RECORD.
+           05 LIM-MAX-HEIGHT     PIC S9(5) COMP-3.
+           05 LIM-MAX-LENGTH     PIC S9(07) COMP-3.
 
        WORKING-STORAGE SECTION.
       *-----------------------------------------------------------------
@@ -23,15 +38,56 @@
           03 WS-BALANCE-X           PIC S9(11)V9(2) VALUE 0 COMP.
           03 WS-NUMBER-OF-MOVE      PIC S9(07)    COMP-3.
 
-          03 WS-DATE-BEFORE    PIC X(10).
-          03 WS-DATE-AFTER     PIC X(10).
+          03 WS-LIMITS-STATUS       PIC X(02).
+              88 LIMITS-OK          VALUE '00'.
+              88 LIMITS-NOT-FOUND   VALUE '35'.
+
+          03 WS-USERNO-SW           PIC X(01) VALUE 'N'.
+              88 VALID-USERNO       VALUE 'Y'.
+          03 USERNO-IDX             PIC S9(4) COMP.
+          03 WS-VALID-USERNO-COUNT  PIC S9(4) COMP VALUE 5.
+
+          03 WS-OVERDRAFT-SW        PIC X(01) VALUE 'N'.
+              88 OVERDRAFT-BREACHED VALUE 'Y'.
+      *-----------------------------------------------------------------
+      *    PARAMETER CARD - ONE FIELD PER ACCEPT, SAME AS FILECOPY'S AND
+      *    BIPM013'S BATCH PARAMETERS. THE THREE BIPM012-PARM FIELDS
+      *    BELOW ARE COMP-3 (EXTERNAL CALLERS PASS THEM THAT WAY), SO
+      *    EACH IS ACCEPTED INTO A DISPLAY-USAGE STAGING FIELD HERE AND
+      *    MOVED ACROSS IN 1000-INITIALIZE.
+      *-----------------------------------------------------------------
+          03 WS-ACCEPT-MOVE-AMOUNT      PIC S9(09)V9(02).
+          03 WS-ACCEPT-NUMBER-OF-MOVE   PIC S9(07).
+          03 WS-ACCEPT-OVERDRAFT-LIMIT  PIC S9(09)V9(02).
+      *-----------------------------------------------------------------
+      *    STANDARD RETURN-CODE/MESSAGE-TEXT REGISTRY SHARED WITH
+      *    FILECOPY AND DB2PROG, SO OPERATIONS SEES ONE CONSISTENT SET
+      *    OF CODES AND WORDING INSTEAD OF THIS PROGRAM'S OWN FREE
+      *    TEXT.
+      *-----------------------------------------------------------------
+           COPY ERRCODES.
+      *-----------------------------------------------------------------
+      *    SMALL STATIC TABLE OF USER NUMBERS AUTHORISED TO RUN A
+      *    BALANCE MOVEMENT. KEPT IN-LINE SINCE THERE IS NO USER
+      *    MASTER FILE FOR BIPM012 TO READ.
+      *-----------------------------------------------------------------
+       01  WS-VALID-USERNO-TABLE.
+           05 FILLER                PIC 9(03) VALUE 101.
+           05 FILLER                PIC 9(03) VALUE 102.
+           05 FILLER                PIC 9(03) VALUE 150.
+           05 FILLER                PIC 9(03) VALUE 200.
+           05 FILLER                PIC 9(03) VALUE 999.
+       01  WS-VALID-USERNO-R REDEFINES WS-VALID-USERNO-TABLE.
+           05 WS-VALID-USERNO       PIC 9(03) OCCURS 5 TIMES.
       *-----------------------------------------------------------------
        01  BIPM012-PARM.
             07 INPUT-DATA.
                10 USERNO                       PIC 9(03).
+               10 WS-MOVE-AMOUNT    PIC S9(09)V9(02) usage COMP-3.
             07 OUTPUT-DATA.
                10 MAX-HEIGHT        usage COMP-3 PIC S9(5).
                10 MAX-LENGTH              PIC S9(07) usage COMP-3.
+               10 OVERDRAFT-LIMIT         PIC S9(09)V9(02) usage COMP-3.
 
       *-----------------------------------------------------------------
 
@@ -40,9 +96,141 @@
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
       *-----------------------------------------------------------------
-           MOVE ZERO TO MAX-LENGTH          IN :BDSIXXX:-PARM
+       0000-MAIN SECTION.
+      *-----------------------------------------------------------------
+           MOVE ZERO TO RETURN-CODE
+
+           PERFORM 1000-INITIALIZE
+           PERFORM 050-VALIDATE-USERNO
+
+           IF VALID-USERNO
+               PERFORM 1500-LOAD-CURRENT-LIMITS
+               PERFORM 100-MOVE-DATA
+           END-IF
            .
+
+       1000-INITIALIZE.
+      *-----------------------------------------------------------------
+      *    PARAMETER CARD SUPPLIED ON SYSIN - WHICH USERNO IS MOVING
+      *    HOW MUCH, HOW MANY MOVEMENTS TO APPLY, AND THE OVERDRAFT
+      *    LIMIT TO APPLY THE MOVEMENTS AGAINST. MAX-HEIGHT/MAX-LENGTH
+      *    ARE NOT PART OF THIS CARD - THEY COME FROM BIPM012-LIMITS,
+      *    SEE 1500-LOAD-CURRENT-LIMITS.
+      *-----------------------------------------------------------------
+           ACCEPT USERNO
+           ACCEPT WS-ACCEPT-MOVE-AMOUNT
+           ACCEPT WS-ACCEPT-NUMBER-OF-MOVE
+           ACCEPT WS-ACCEPT-OVERDRAFT-LIMIT
+
+           MOVE WS-ACCEPT-MOVE-AMOUNT TO WS-MOVE-AMOUNT
+           MOVE WS-ACCEPT-NUMBER-OF-MOVE TO WS-NUMBER-OF-MOVE
+           MOVE WS-ACCEPT-OVERDRAFT-LIMIT TO OVERDRAFT-LIMIT
+           .
+
+       050-VALIDATE-USERNO SECTION.
+      *-----------------------------------------------------------------
+      *    REJECT A ZERO USERNO OR ONE NOT FOUND IN THE TABLE OF
+      *    AUTHORISED USER NUMBERS. THE CALLER SEES THIS AS A DISTINCT
+      *    RETURN-CODE SO A BAD RECORD CAN BE FLAGGED INSTEAD OF
+      *    SILENTLY APPLYING THE MOVEMENT.
+      *-----------------------------------------------------------------
+           MOVE 'N' TO WS-USERNO-SW
+
+           IF USERNO NOT = ZERO
+               PERFORM VARYING USERNO-IDX FROM 1 BY 1
+                   UNTIL USERNO-IDX > WS-VALID-USERNO-COUNT
+                   IF USERNO = WS-VALID-USERNO (USERNO-IDX)
+                       MOVE 'Y' TO WS-USERNO-SW
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           IF NOT VALID-USERNO
+               MOVE 'USNO' TO WS-ERRCODE-LOOKUP-CODE
+               PERFORM 060-LOOKUP-ERROR-CODE
+               DISPLAY WS-ERRCODE-LOOKUP-TEXT
+               MOVE WS-ERRCODE-LOOKUP-RC TO RETURN-CODE
+           END-IF
+          .
+
+       060-LOOKUP-ERROR-CODE SECTION.
+      *-----------------------------------------------------------------
+      *    SEARCH THE SHARED ERRCODES REGISTRY FOR WS-ERRCODE-LOOKUP-
+      *    CODE AND RETURN ITS RETURN CODE AND MESSAGE TEXT.
+      *-----------------------------------------------------------------
+           MOVE 'N' TO WS-ERRCODE-LOOKUP-SW
+           PERFORM VARYING WS-ERRCODE-LOOKUP-IX FROM 1 BY 1
+               UNTIL WS-ERRCODE-LOOKUP-IX > WS-ERRCODE-TABLE-COUNT
+               IF WS-ERRCODE-CODE (WS-ERRCODE-LOOKUP-IX)
+                     = WS-ERRCODE-LOOKUP-CODE
+                   MOVE WS-ERRCODE-RC (WS-ERRCODE-LOOKUP-IX)
+                     TO WS-ERRCODE-LOOKUP-RC
+                   MOVE WS-ERRCODE-TEXT (WS-ERRCODE-LOOKUP-IX)
+                     TO WS-ERRCODE-LOOKUP-TEXT
+                   SET ERRCODE-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+          .
+
+       1500-LOAD-CURRENT-LIMITS SECTION.
+      *-----------------------------------------------------------------
+      *    MAX-HEIGHT/MAX-LENGTH ARE MAINTAINED BY BIPM013, NOT BY THIS
+      *    PROGRAM - LOAD WHATEVER IS CURRENTLY ON BIPM012-LIMITS, THE
+      *    SAME WAY BIPM013'S OWN 2000-LOAD-CURRENT-LIMITS DOES. NO
+      *    LIMITS FILE YET (FIRST RUN BEFORE ANY BIPM013 MAINTENANCE)
+      *    MEANS BOTH LIMITS STAY AT WHATEVER BIPM012-PARM ALREADY HAD.
+      *-----------------------------------------------------------------
+           OPEN INPUT BIPM012-LIMITS
+           EVALUATE TRUE
+               WHEN LIMITS-OK
+                   READ BIPM012-LIMITS
+                   IF LIMITS-OK
+                       MOVE LIM-MAX-HEIGHT TO MAX-HEIGHT
+                       MOVE LIM-MAX-LENGTH TO MAX-LENGTH
+                   END-IF
+                   CLOSE BIPM012-LIMITS
+               WHEN LIMITS-NOT-FOUND
+      *    NO MAINTENANCE RUN HAS WRITTEN A LIMIT YET.
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "BIPM012: UNEXPECTED LIMITS FILE STATUS "
+                       WS-LIMITS-STATUS
+                   MOVE 12 TO RETURN-CODE
+           END-EVALUATE
+           .
+
        100-MOVE-DATA SECTION.
       *-----------------------------------------------------------------
-           MOVE WS-DATE-BEFORE TO WS-DATE-AFTER
-          .
\ No newline at end of file
+           MOVE 'N' TO WS-OVERDRAFT-SW
+
+           PERFORM 110-APPLY-ONE-MOVE
+               WITH TEST BEFORE
+               VARYING MOVE-IDX FROM 1 BY 1
+               UNTIL MOVE-IDX > WS-NUMBER-OF-MOVE
+               OR OVERDRAFT-BREACHED
+          .
+
+       110-APPLY-ONE-MOVE SECTION.
+      *-----------------------------------------------------------------
+      *    APPLY A SINGLE MOVEMENT AND KEEP THE RESULT WITHIN THE
+      *    LIMIT CARRIED IN MAX-LENGTH. A MOVEMENT THAT WOULD DRIVE
+      *    WS-BALANCE-X NEGATIVE BY MORE THAN OVERDRAFT-LIMIT IS
+      *    BACKED OUT AND REJECTED INSTEAD OF APPLIED, AND STOPS ANY
+      *    REMAINING MOVEMENTS FOR THIS RUN.
+      *-----------------------------------------------------------------
+           ADD WS-MOVE-AMOUNT TO WS-BALANCE-X
+
+           IF WS-BALANCE-X > MAX-LENGTH
+               MOVE MAX-LENGTH TO WS-BALANCE-X
+           END-IF
+
+           IF WS-BALANCE-X < ZERO
+               AND (ZERO - WS-BALANCE-X) > OVERDRAFT-LIMIT
+               SUBTRACT WS-MOVE-AMOUNT FROM WS-BALANCE-X
+               SET OVERDRAFT-BREACHED TO TRUE
+               MOVE 'ODFT' TO WS-ERRCODE-LOOKUP-CODE
+               PERFORM 060-LOOKUP-ERROR-CODE
+               DISPLAY WS-ERRCODE-LOOKUP-TEXT
+               MOVE WS-ERRCODE-LOOKUP-RC TO RETURN-CODE
+           END-IF
+          .
