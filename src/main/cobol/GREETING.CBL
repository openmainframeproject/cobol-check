@@ -6,13 +6,33 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT NAME-FILE ASSIGN TO "NAMEFILE"
+               ORGANIZATION SEQUENTIAL
+               ACCESS MODE SEQUENTIAL
+               FILE STATUS WS-NAME-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+      * Batch-mode input: one WS-FRIEND value per record.
+       FD  NAME-FILE
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 10 CHARACTERS
+           RECORDING MODE F
+           DATA RECORD IS NAME-RECORD.
+       01  NAME-RECORD.
+           05  NAME-RECORD-FRIEND PIC X(10).
        WORKING-STORAGE SECTION.
        01  FILLER.
            05  WS-COUNT           PIC S9(5) COMP-3.
-           05  FILLER             PIC X VALUE 'G'.
+           05  WS-MESSAGE-TYPE    PIC X VALUE 'G'.
                88  MESSAGE-IS-GREETING  VALUE 'G'.
                88  MESSAGE-IS-FAREWELL  VALUE 'F'.
+               88  MESSAGE-IS-REMINDER  VALUE 'R'.
+               88  MESSAGE-IS-BIRTHDAY  VALUE 'H'.
+           05  WS-NAME-FILE-STATUS PIC XX.
+               88  NAME-FILE-OK       VALUE '00'.
+               88  NAME-FILE-EOF      VALUE '10'.
+           05  WS-RUN-MODE        PIC X(01) VALUE 'I'.
+               88  BATCH-MODE         VALUE 'B'.
        01  WS-FRIEND           PIC X(10) VALUE SPACES.
        01  WS-GREETING.
                10  FILLER          PIC X(07) VALUE 'Hello, '.
@@ -22,26 +42,88 @@
                10  FILLER          PIC X(15) VALUE 'See you later, '.
                10  WS-USER-NAME    PIC X(09) VALUE SPACES.
                10  FILLER          PIC X     VALUE '!'.
+       01  WS-REMINDER.
+               10  FILLER          PIC X(15) VALUE 'Reminder for, '.
+               10  WS-USER-NAME    PIC X(10) VALUE SPACES.
+               10  FILLER          PIC X     VALUE '!'.
+       01  WS-BIRTHDAY.
+               10  FILLER          PIC X(16) VALUE 'Happy birthday, '.
+               10  WS-USER-NAME    PIC X(10) VALUE SPACES.
+               10  FILLER          PIC X     VALUE '!'.
        PROCEDURE DIVISION.
 
-           ACCEPT WS-FRIEND.
+           ACCEPT WS-MESSAGE-TYPE
+           ACCEPT WS-RUN-MODE
+
+           IF BATCH-MODE
+               PERFORM 1000-BATCH-PROCESS
+           ELSE
+               ACCEPT WS-FRIEND
+               PERFORM 2000-SPEAK
+               PERFORM 2100-DISPLAY-MESSAGE
+           END-IF
+           .
+
+       1000-BATCH-PROCESS.
+      * Drive 2000-SPEAK once per name on NAME-FILE instead of the
+      * single interactive ACCEPT, so a nightly job can feed GREETING
+      * a whole file of names with no one sitting at a terminal.
+           OPEN INPUT NAME-FILE
+           IF NOT NAME-FILE-OK
+               DISPLAY 'Name file not found'
+           ELSE
+               READ NAME-FILE INTO WS-FRIEND
+               PERFORM WITH TEST BEFORE
+                       UNTIL NAME-FILE-EOF
+                   PERFORM 2000-SPEAK
+                   PERFORM 2100-DISPLAY-MESSAGE
+                   READ NAME-FILE INTO WS-FRIEND
+               END-PERFORM
+               CLOSE NAME-FILE
+           END-IF
+           .
 
        2000-SPEAK.
-           IF MESSAGE-IS-GREETING
-               IF WS-FRIEND EQUAL SPACES
-                   MOVE 'World' TO WS-USER-NAME OF WS-GREETING
-               ELSE
-                   MOVE WS-FRIEND TO WS-USER-NAME OF WS-GREETING
-               END-IF
-           END-IF  
-           IF MESSAGE-IS-FAREWELL
-               IF WS-FRIEND EQUAL SPACES
-                   MOVE 'alligator!' TO WS-USER-NAME OF WS-FAREWELL
-               ELSE
-                   MOVE WS-FRIEND TO WS-USER-NAME OF WS-FAREWELL
-               END-IF
-           END-IF    
-           .    
+           EVALUATE TRUE
+               WHEN MESSAGE-IS-GREETING
+                   IF WS-FRIEND EQUAL SPACES
+                       MOVE 'World' TO WS-USER-NAME OF WS-GREETING
+                   ELSE
+                       MOVE WS-FRIEND TO WS-USER-NAME OF WS-GREETING
+                   END-IF
+               WHEN MESSAGE-IS-FAREWELL
+                   IF WS-FRIEND EQUAL SPACES
+                       MOVE 'alligator!' TO WS-USER-NAME OF WS-FAREWELL
+                   ELSE
+                       MOVE WS-FRIEND TO WS-USER-NAME OF WS-FAREWELL
+                   END-IF
+               WHEN MESSAGE-IS-REMINDER
+                   IF WS-FRIEND EQUAL SPACES
+                       MOVE 'you' TO WS-USER-NAME OF WS-REMINDER
+                   ELSE
+                       MOVE WS-FRIEND TO WS-USER-NAME OF WS-REMINDER
+                   END-IF
+               WHEN MESSAGE-IS-BIRTHDAY
+                   IF WS-FRIEND EQUAL SPACES
+                       MOVE 'you' TO WS-USER-NAME OF WS-BIRTHDAY
+                   ELSE
+                       MOVE WS-FRIEND TO WS-USER-NAME OF WS-BIRTHDAY
+                   END-IF
+           END-EVALUATE
+           .
+
+       2100-DISPLAY-MESSAGE.
+           EVALUATE TRUE
+               WHEN MESSAGE-IS-GREETING
+                   DISPLAY WS-GREETING
+               WHEN MESSAGE-IS-FAREWELL
+                   DISPLAY WS-FAREWELL
+               WHEN MESSAGE-IS-REMINDER
+                   DISPLAY WS-REMINDER
+               WHEN MESSAGE-IS-BIRTHDAY
+                   DISPLAY WS-BIRTHDAY
+           END-EVALUATE
+           .
 
        9999-END.
            .
