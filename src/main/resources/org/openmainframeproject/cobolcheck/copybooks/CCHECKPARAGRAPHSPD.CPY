@@ -1,4 +1,12 @@
       * CCHECKPARAGRAPHSPD.CPY
+      * REFERENCE TEMPLATE ONLY - ==UT== IS NOT A COPY REPLACING
+      * PSEUDO-TEXT TOKEN (A HYPHENATED NAME LIKE ==UT==MOCK-OPERATION
+      * IS ONE COBOL WORD, NOT TWO, SO REPLACING JUST "UT" CANNOT WORK).
+      * NOTHING IN THIS REPOSITORY COPIES THIS FILE.
+      * testfiles/ZUTZCPD.CPY IS THE CONCRETE, UT--PREFIXED COPY THAT
+      * GENERATED TEST PROGRAMS ACTUALLY COPY AND THAT IS ACTUALLY
+      * COMPILED - MAINTAIN THAT FILE FIRST AND MIRROR THE CHANGE BACK
+      * HERE, NOT THE OTHER WAY ROUND.
        ==UT==CHECK-EXPECTATION.
       *****************************************************************
       * COMPARE EXPECTED AND ACTUAL VALUES FOR EQUALITY.
@@ -12,20 +20,80 @@
            END-IF
            .
 
+       ==UT==ASSERT-EQUAL.
+      *****************************************************************
+      * ALIAS FOR ==UT==CHECK-EXPECTATION, NAMED TO MATCH THE ASSERTION
+      * VERB USED IN GENERATED TEST PROGRAMS.
+      *****************************************************************
+           PERFORM ==UT==CHECK-EXPECTATION
+           .
+
+       ==UT==ASSERT-RETURN-CODE.
+      *****************************************************************
+      * COMPARE THE RETURN-CODE SPECIAL REGISTER LEFT BY THE LAST CALL
+      * OR EXEC CICS COMMAND AGAINST ==UT==EXPECTED-NUMERIC, ALREADY
+      * MOVED THERE BY THE CALLER.
+      *****************************************************************
+           MOVE RETURN-CODE TO ==UT==ACTUAL-NUMERIC
+           SET ==UT==NORMAL-COMPARE TO TRUE
+           SET ==UT==NUMERIC-COMPARE TO TRUE
+           SET ==UT==RELATION-EQ TO TRUE
+           PERFORM ==UT==CHECK-EXPECTATION
+           .
+
+       ==UT==EXPECT-ABEND.
+      *****************************************************************
+      * CALL BEFORE PERFORMING CODE THAT IS EXPECTED TO REACH A GOBACK
+      * OR STOP RUN REWRITTEN AS ==UT==RECORD-ABEND (SEE CCHECKWS.CPY).
+      * ==UT==ASSERT-ABEND DEFAULTS TO "NO ABEND EXPECTED" WHEN THIS
+      * PARAGRAPH IS NEVER CALLED, SO A TEST CASE CAN ALSO USE IT TO
+      * CONFIRM A NORMAL PATH DID NOT ABEND.
+      *****************************************************************
+           SET ==UT==ABEND-EXPECTED TO TRUE
+           SET ==UT==ABEND-DID-NOT-OCCUR TO TRUE
+           .
+
+       ==UT==RECORD-ABEND.
+      *****************************************************************
+      * SUBSTITUTE FOR THE ORIGINAL GOBACK/STOP RUN STATEMENT IN A
+      * PARAGRAPH UNDER TEST. RECORDS THAT THE ABEND PATH WAS REACHED
+      * AND RETURNS CONTROL TO THE CALLER INSTEAD OF ENDING THE RUN.
+      *****************************************************************
+           SET ==UT==ABEND-OCCURRED TO TRUE
+           .
+
+       ==UT==ASSERT-ABEND.
+      *****************************************************************
+      * CONFIRM WHETHER ==UT==RECORD-ABEND WAS REACHED, AGAINST WHAT
+      * ==UT==EXPECT-ABEND SET UP (OR THE "NO ABEND EXPECTED" DEFAULT).
+      * USES THE GENERIC 88-LEVEL COMPARE SO A FAILURE DISPLAYS AS A
+      * NORMAL PASS/FAIL TEST CASE RATHER THAN ENDING THE SUITE.
+      *****************************************************************
+           IF ==UT==ABEND-OCCURRED
+               SET ==UT==ACTUAL-88-VALUE TO TRUE
+           ELSE
+               SET ==UT==ACTUAL-88-VALUE TO FALSE
+           END-IF
+           IF ==UT==ABEND-EXPECTED
+               SET ==UT==EXPECTED-88-VALUE TO TRUE
+           ELSE
+               SET ==UT==EXPECTED-88-VALUE TO FALSE
+           END-IF
+           SET ==UT==NORMAL-COMPARE TO TRUE
+           SET ==UT==COMPARE-88-LEVEL TO TRUE
+           PERFORM ==UT==CHECK-EXPECTATION
+           SET ==UT==ABEND-NOT-EXPECTED TO TRUE
+           SET ==UT==ABEND-DID-NOT-OCCUR TO TRUE
+           .
+
        ==UT==COMPARE.
            SET ==UT==COMPARE-FAILED TO TRUE
            IF ==UT==COMPARE-88-LEVEL
-               IF ==UT==COMPARE-88-LEVEL
-                   IF (==UT==ACTUAL-88-VALUE
-                       AND ==UT==EXPECTED-88-VALUE)
-                   OR (NOT ==UT==ACTUAL-88-VALUE
-                       AND NOT ==UT==EXPECTED-88-VALUE)
-                       SET ==UT==COMPARE-PASSED TO TRUE
-                   END-IF
-               ELSE
-                   IF ==UT==ACTUAL IS EQUAL TO ==UT==EXPECTED
-                       SET ==UT==COMPARE-PASSED TO TRUE
-                   END-IF
+               IF (==UT==ACTUAL-88-VALUE
+                   AND ==UT==EXPECTED-88-VALUE)
+               OR (NOT ==UT==ACTUAL-88-VALUE
+                   AND NOT ==UT==EXPECTED-88-VALUE)
+                   SET ==UT==COMPARE-PASSED TO TRUE
                END-IF
            ELSE
                EVALUATE TRUE ALSO TRUE
@@ -54,6 +122,14 @@
                                LESS OR EQUAL ==UT==EXPECTED-NUMERIC
                            SET ==UT==COMPARE-PASSED TO TRUE
                        END-IF
+                   WHEN ==UT==NUMERIC-COMPARE ALSO ==UT==RELATION-TOLERANCE
+                       COMPUTE ==UT==NUMERIC-DIFFERENCE =
+                           FUNCTION ABS(==UT==ACTUAL-NUMERIC
+                               - ==UT==EXPECTED-NUMERIC)
+                       IF ==UT==NUMERIC-DIFFERENCE
+                               LESS OR EQUAL ==UT==EXPECTED-TOLERANCE
+                           SET ==UT==COMPARE-PASSED TO TRUE
+                       END-IF
                    WHEN ==UT==ALPHANUMERIC-COMPARE ALSO ==UT==RELATION-EQ
                        IF ==UT==ACTUAL
                                EQUAL ==UT==EXPECTED
@@ -79,6 +155,38 @@
                                 LESS OR EQUAL ==UT==EXPECTED
                             SET ==UT==COMPARE-PASSED TO TRUE
                         END-IF
+                    WHEN ==UT==DATE-COMPARE ALSO ==UT==RELATION-EQ
+                        PERFORM ==UT==BUILD-DATE-NUMBERS
+                        IF ==UT==ACTUAL-DATE-NUM
+                                EQUAL ==UT==EXPECTED-DATE-NUM
+                            SET ==UT==COMPARE-PASSED TO TRUE
+                        END-IF
+                    WHEN ==UT==DATE-COMPARE ALSO ==UT==RELATION-GT
+                        PERFORM ==UT==BUILD-DATE-NUMBERS
+                        IF ==UT==ACTUAL-DATE-NUM
+                                GREATER ==UT==EXPECTED-DATE-NUM
+                            SET ==UT==COMPARE-PASSED TO TRUE
+                        END-IF
+                    WHEN ==UT==DATE-COMPARE ALSO ==UT==RELATION-GE
+                        PERFORM ==UT==BUILD-DATE-NUMBERS
+                        IF ==UT==ACTUAL-DATE-NUM
+                                GREATER OR EQUAL ==UT==EXPECTED-DATE-NUM
+                            SET ==UT==COMPARE-PASSED TO TRUE
+                        END-IF
+                    WHEN ==UT==DATE-COMPARE ALSO ==UT==RELATION-LT
+                        PERFORM ==UT==BUILD-DATE-NUMBERS
+                        IF ==UT==ACTUAL-DATE-NUM
+                                LESS ==UT==EXPECTED-DATE-NUM
+                            SET ==UT==COMPARE-PASSED TO TRUE
+                        END-IF
+                    WHEN ==UT==DATE-COMPARE ALSO ==UT==RELATION-LE
+                        PERFORM ==UT==BUILD-DATE-NUMBERS
+                        IF ==UT==ACTUAL-DATE-NUM
+                                LESS OR EQUAL ==UT==EXPECTED-DATE-NUM
+                            SET ==UT==COMPARE-PASSED TO TRUE
+                        END-IF
+                    WHEN ==UT==WHOLE-RECORD-COMPARE ALSO ==UT==RELATION-EQ
+                        PERFORM ==UT==COMPARE-WHOLE-RECORD
                     WHEN OTHER
                         IF ==UT==ACTUAL EQUAL ==UT==EXPECTED
                             SET ==UT==COMPARE-PASSED TO TRUE
@@ -88,6 +196,149 @@
            PERFORM ==UT==REVERSE-RESULT
            .
 
+       ==UT==COMPARE-WHOLE-RECORD.
+      *****************************************************************
+      * ==UT==WHOLE-RECORD-COMPARE SUPPORT. COMPARES ==UT==ACTUAL
+      * AGAINST ==UT==EXPECTED (A CAPTURED BASELINE RECORD LOADED BY
+      * ==UT==LOAD-BASELINE, OR ANY OTHER KNOWN-GOOD RECORD MOVED IN
+      * DIRECTLY) EITHER AS ONE BYTE STRING WHEN NO SNAPSHOT FIELDS
+      * HAVE BEEN DESCRIBED VIA ==UT==SET-SNAPSHOT-FIELD, OR FIELD BY
+      * FIELD WHEN THEY HAVE - SO A CHANGE THAT SHIFTS ONE UNRELATED
+      * FIELD DOES NOT REQUIRE REWRITING EVERY OTHER FIELD'S
+      * ASSERTION.
+      *****************************************************************
+           MOVE SPACES TO ==UT==SNAPSHOT-DIFF-TEXT
+           MOVE 1 TO ==UT==SNAPSHOT-DIFF-PTR
+           IF ==UT==SNAPSHOT-FIELD-COUNT EQUAL ZERO
+               IF ==UT==ACTUAL EQUAL ==UT==EXPECTED
+                   SET ==UT==COMPARE-PASSED TO TRUE
+               END-IF
+           ELSE
+               SET ==UT==COMPARE-PASSED TO TRUE
+               PERFORM ==UT==COMPARE-ONE-SNAPSHOT-FIELD
+                   VARYING ==UT==SNAPSHOT-FIELD-IX FROM 1 BY 1
+                   UNTIL ==UT==SNAPSHOT-FIELD-IX
+                       GREATER ==UT==SNAPSHOT-FIELD-COUNT
+           END-IF
+           .
+
+       ==UT==COMPARE-ONE-SNAPSHOT-FIELD.
+      *****************************************************************
+      * COMPARE ONE DESCRIBED FIELD'S SLICE OF ==UT==ACTUAL AND
+      * ==UT==EXPECTED. A MISMATCH FAILS THE WHOLE COMPARE AND ADDS
+      * THE FIELD'S NAME TO ==UT==SNAPSHOT-DIFF-TEXT SO
+      * ==UT==DISPLAY-FAILED CAN REPORT EXACTLY WHICH FIELD(S) MOVED
+      * AWAY FROM THE BASELINE.
+      *****************************************************************
+           IF ==UT==ACTUAL(==UT==SNAPSHOT-ENTRY-START(
+                   ==UT==SNAPSHOT-FIELD-IX):
+                   ==UT==SNAPSHOT-ENTRY-LENGTH(==UT==SNAPSHOT-FIELD-IX))
+                   NOT EQUAL
+                   ==UT==EXPECTED(==UT==SNAPSHOT-ENTRY-START(
+                   ==UT==SNAPSHOT-FIELD-IX):
+                   ==UT==SNAPSHOT-ENTRY-LENGTH(==UT==SNAPSHOT-FIELD-IX))
+               SET ==UT==COMPARE-FAILED TO TRUE
+               STRING ==UT==SNAPSHOT-ENTRY-NAME(==UT==SNAPSHOT-FIELD-IX)
+                       DELIMITED BY SPACE
+                       ' ' DELIMITED BY SIZE
+                   INTO ==UT==SNAPSHOT-DIFF-TEXT
+                   WITH POINTER ==UT==SNAPSHOT-DIFF-PTR
+           END-IF
+           .
+
+       ==UT==SET-SNAPSHOT-FIELD.
+      *****************************************************************
+      * ADD ONE FIELD DESCRIPTION (NAME, START POSITION AND LENGTH
+      * WITHIN THE RECORD BUFFER) TO THE TABLE ==UT==COMPARE-WHOLE-
+      * RECORD WALKS WHEN ==UT==WHOLE-RECORD-COMPARE IS SET. CALL ONCE
+      * PER FIELD OF INTEREST, IN ANY ORDER, BEFORE
+      * ==UT==CHECK-EXPECTATION, HAVING FIRST MOVED THE FIELD'S
+      * NAME/START/LENGTH TO ==UT==SNAPSHOT-FIELD-NAME/-START/-LENGTH.
+      * LEAVE THE TABLE EMPTY (THE DEFAULT) FOR A PLAIN WHOLE-BUFFER
+      * BYTE COMPARE INSTEAD.
+      *****************************************************************
+           IF ==UT==SNAPSHOT-FIELD-COUNT LESS THAN ==UT==SNAPSHOT-FIELD-MAX
+               ADD 1 TO ==UT==SNAPSHOT-FIELD-COUNT
+               SET ==UT==SNAPSHOT-FIELD-IX TO ==UT==SNAPSHOT-FIELD-COUNT
+               MOVE ==UT==SNAPSHOT-FIELD-NAME
+                   TO ==UT==SNAPSHOT-ENTRY-NAME(==UT==SNAPSHOT-FIELD-IX)
+               MOVE ==UT==SNAPSHOT-FIELD-START
+                   TO ==UT==SNAPSHOT-ENTRY-START(==UT==SNAPSHOT-FIELD-IX)
+               MOVE ==UT==SNAPSHOT-FIELD-LENGTH
+                   TO ==UT==SNAPSHOT-ENTRY-LENGTH(==UT==SNAPSHOT-FIELD-IX)
+           END-IF
+           .
+
+       ==UT==CAPTURE-BASELINE.
+      *****************************************************************
+      * CAPTURE ==UT==ACTUAL AS THE KNOWN-GOOD BASELINE RECORD FOR
+      * ==UT==BASELINE-KEY, APPENDING IT TO ==UT==BASELINE-FILE (SEE
+      * CCHECKBASEFILECONTROL.CPY/CCHECKBASEFD.CPY) SO IT SURVIVES
+      * FOR A LATER RUN TO LOAD BACK WITH ==UT==LOAD-BASELINE. EXTEND
+      * APPENDS TO THE DATASET CARRIED ACROSS STEPS; IF THIS IS THE
+      * FIRST CAPTURE AND THE DATASET DOES NOT EXIST YET, FALL BACK TO
+      * OUTPUT TO CREATE IT, THE SAME WAY ==UT==WRITE-CUMULATIVE-RECORD
+      * TREATS ITS OWN NOT-FOUND CASE ABOVE.
+      *****************************************************************
+           OPEN EXTEND ==UT==BASELINE-FILE
+           IF ==UT==BASELINE-FILE-NOT-FOUND
+               OPEN OUTPUT ==UT==BASELINE-FILE
+           END-IF
+           MOVE SPACES TO ==UT==BASELINE-FILE-RECORD
+           MOVE ==UT==BASELINE-KEY TO ==UT==BASELINE-FILE-KEY
+           MOVE ==UT==ACTUAL TO ==UT==BASELINE-FILE-DATA
+           WRITE ==UT==BASELINE-FILE-RECORD
+           CLOSE ==UT==BASELINE-FILE
+           .
+
+       ==UT==LOAD-BASELINE.
+      *****************************************************************
+      * LOAD THE BASELINE RECORD CAPTURED FOR ==UT==BASELINE-KEY BACK
+      * INTO ==UT==EXPECTED, READY FOR ==UT==CHECK-EXPECTATION WITH
+      * ==UT==WHOLE-RECORD-COMPARE SET. SCANS TO END OF FILE SO THE
+      * MOST RECENT CAPTURE FOR THAT KEY WINS IF IT WAS EVER CAPTURED
+      * MORE THAN ONCE. SETS ==UT==BASELINE-NOT-FOUND WHEN NO CAPTURE
+      * EXISTS YET FOR THAT KEY (OR THE FILE ITSELF DOES NOT EXIST).
+      *****************************************************************
+           SET ==UT==BASELINE-NOT-FOUND TO TRUE
+           OPEN INPUT ==UT==BASELINE-FILE
+           IF ==UT==BASELINE-FILE-OK
+               PERFORM UNTIL ==UT==BASELINE-FILE-EOF
+                   READ ==UT==BASELINE-FILE
+                       AT END
+                           MOVE '10' TO ==UT==BASELINE-FILE-STATUS
+                       NOT AT END
+                           IF ==UT==BASELINE-FILE-KEY
+                                   EQUAL ==UT==BASELINE-KEY
+                               MOVE ==UT==BASELINE-FILE-DATA
+                                   TO ==UT==EXPECTED
+                               SET ==UT==BASELINE-FOUND TO TRUE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ==UT==BASELINE-FILE
+           END-IF
+           .
+
+       ==UT==BUILD-DATE-NUMBERS.
+      *****************************************************************
+      * ==UT==EXPECTED/==UT==ACTUAL HOLD A PIC X(10) YYYY-MM-DD VALUE
+      * IN THEIR FIRST 10 BYTES WHEN ==UT==DATE-COMPARE IS SET. STRIP
+      * THE HYPHENS AND BUILD AN 8-DIGIT YYYYMMDD NUMBER FOR EACH SO
+      * THE RELATIONS ABOVE COMPARE CHRONOLOGICALLY.
+      *****************************************************************
+           STRING ==UT==EXPECTED(1:4) ==UT==EXPECTED(6:2)
+                   ==UT==EXPECTED(9:2) DELIMITED BY SIZE
+               INTO ==UT==EXPECTED-DATE-DISP
+           END-STRING
+           STRING ==UT==ACTUAL(1:4) ==UT==ACTUAL(6:2)
+                   ==UT==ACTUAL(9:2) DELIMITED BY SIZE
+               INTO ==UT==ACTUAL-DATE-DISP
+           END-STRING
+           MOVE ==UT==EXPECTED-DATE-DISP TO ==UT==EXPECTED-DATE-NUM
+           MOVE ==UT==ACTUAL-DATE-DISP TO ==UT==ACTUAL-DATE-NUM
+           .
+
        ==UT==REVERSE-RESULT.
            IF ==UT==REVERSE-COMPARE
                IF ==UT==COMPARE-PASSED
@@ -100,10 +351,11 @@
 
        ==UT==DISPLAY-PASSED.
            ADD 1 TO ==UT==NUMBER-PASSED
-           DISPLAY ==UT==PASSED 
-                   ==UT==TEST-CASE-NUMBER '. ' 
+           DISPLAY ==UT==PASSED
+                   ==UT==TEST-CASE-NUMBER '. '
                    ==UT==TEST-CASE-NAME
-           .              
+           PERFORM ==UT==WRITE-XML-RESULT
+           .
 
        ==UT==DISPLAY-FAILED.
            ADD 1 TO ==UT==NUMBER-FAILED
@@ -113,6 +365,11 @@
            IF ==UT==NUMERIC-COMPARE
                DISPLAY '    EXPECTED ' ==UT==EXPECTED-NUMERIC
                DISPLAY '         WAS ' ==UT==ACTUAL-NUMERIC
+           ELSE
+           IF ==UT==WHOLE-RECORD-COMPARE AND
+                   ==UT==SNAPSHOT-FIELD-COUNT GREATER ZERO
+               DISPLAY '    FIELD(S) DIFFERING FROM BASELINE: '
+                   ==UT==SNAPSHOT-DIFF-TEXT
            ELSE
                MOVE ZERO TO ==UT==EXPECTED-TRIM
                INSPECT FUNCTION REVERSE(==UT==EXPECTED)
@@ -132,8 +389,73 @@
                DISPLAY '    EXPECTED <'
                    ==UT==EXPECTED(1:==UT==EXPECTED-TRIM)
                        '>, WAS <' ==UT==ACTUAL(1:==UT==ACTUAL-TRIM) '>'
-           END-IF            
+           END-IF
+           END-IF
            MOVE 4 TO ==UT==RETCODE
+           PERFORM ==UT==WRITE-XML-RESULT
+           .
+
+       ==UT==WRITE-XML-RESULT.
+      *****************************************************************
+      * APPEND ONE <TESTCASE> ELEMENT TO ==UT==XML-REPORT-FILE FOR THE
+      * TEST CASE JUST EVALUATED BY ==UT==CHECK-EXPECTATION, SO A CI
+      * PIPELINE CAN READ INDIVIDUAL RESULTS INSTEAD OF SCRAPING SYSOUT.
+      *****************************************************************
+           IF ==UT==COMPARE-PASSED
+               MOVE 'PASS' TO ==UT==XML-STATUS-TEXT
+           ELSE
+               MOVE 'FAIL' TO ==UT==XML-STATUS-TEXT
+           END-IF
+
+           MOVE ZERO TO ==UT==XML-NAME-TRIM
+           INSPECT FUNCTION REVERSE(==UT==TEST-CASE-NAME)
+               TALLYING ==UT==XML-NAME-TRIM
+               FOR LEADING SPACES
+           SUBTRACT ==UT==XML-NAME-TRIM
+               FROM LENGTH OF ==UT==TEST-CASE-NAME
+               GIVING ==UT==XML-NAME-TRIM
+
+           MOVE SPACES TO ==UT==XML-REPORT-RECORD
+           STRING '  <testcase name="' DELIMITED BY SIZE
+                   ==UT==TEST-CASE-NAME(1:==UT==XML-NAME-TRIM)
+                       DELIMITED BY SIZE
+                   '" status="' DELIMITED BY SIZE
+                   ==UT==XML-STATUS-TEXT DELIMITED BY SIZE
+                   '">' DELIMITED BY SIZE
+               INTO ==UT==XML-REPORT-RECORD
+           END-STRING
+           WRITE ==UT==XML-REPORT-RECORD
+
+           IF ==UT==COMPARE-FAILED
+               MOVE SPACES TO ==UT==XML-REPORT-RECORD
+               IF ==UT==NUMERIC-COMPARE
+                   MOVE ==UT==EXPECTED-NUMERIC TO ==UT==XML-EXPECTED-NUM-DISP
+                   MOVE ==UT==ACTUAL-NUMERIC TO ==UT==XML-ACTUAL-NUM-DISP
+                   STRING '    <expected>' DELIMITED BY SIZE
+                           FUNCTION TRIM(==UT==XML-EXPECTED-NUM-DISP)
+                               DELIMITED BY SIZE
+                           '</expected><actual>' DELIMITED BY SIZE
+                           FUNCTION TRIM(==UT==XML-ACTUAL-NUM-DISP)
+                               DELIMITED BY SIZE
+                           '</actual>' DELIMITED BY SIZE
+                       INTO ==UT==XML-REPORT-RECORD
+                   END-STRING
+               ELSE
+                   STRING '    <expected>' DELIMITED BY SIZE
+                           ==UT==EXPECTED(1:==UT==EXPECTED-TRIM)
+                               DELIMITED BY SIZE
+                           '</expected><actual>' DELIMITED BY SIZE
+                           ==UT==ACTUAL(1:==UT==ACTUAL-TRIM)
+                               DELIMITED BY SIZE
+                           '</actual>' DELIMITED BY SIZE
+                       INTO ==UT==XML-REPORT-RECORD
+                   END-STRING
+               END-IF
+               WRITE ==UT==XML-REPORT-RECORD
+           END-IF
+
+           MOVE '  </testcase>' TO ==UT==XML-REPORT-RECORD
+           WRITE ==UT==XML-REPORT-RECORD
            .
 
        ==UT==ASSERT-ACCESSES.
@@ -192,7 +514,8 @@
                     ==UT==EXPECTED-ACCESSES-DISP DELIMITED BY SPACE
                     ' ' DELIMITED BY SIZE
                     ==UT==LABEL-EXPECTED-ACCESS ' ' DELIMITED BY SIZE
-                    'TO ' ==UT==MOCK-OPERATION DELIMITED BY SIZE
+                    'TO ' ==UT==MOCK-OPERATION(==UT==MOCK-IX)
+                        DELIMITED BY SIZE
                    INTO ==UT==DISPLAY-MESSAGE
                END-STRING
                DISPLAY ==UT==DISPLAY-MESSAGE
@@ -204,7 +527,8 @@
                    ==UT==FAILED                      DELIMITED BY SIZE
                    ==UT==TEST-CASE-NUMBER            DELIMITED BY SIZE
                    '. VERIFY ACCESSES TO '        DELIMITED BY SIZE
-                   ==UT==MOCK-OPERATION           DELIMITED BY SIZE
+                   ==UT==MOCK-OPERATION(==UT==MOCK-IX)
+                       DELIMITED BY SIZE
                    INTO ==UT==DISPLAY-MESSAGE
                END-STRING
                DISPLAY ==UT==DISPLAY-MESSAGE
@@ -225,6 +549,360 @@
            END-IF              
            .
 
+       ==UT==SET-MOCK.
+      *****************************************************************
+      * STORE A MOCK DEFINITION IN THE MOCK TABLE, KEYED BY MOCK TYPE
+      * AND THE IDENTIFYING TOKENS FOR THAT TYPE, FOR LATER LOOKUP BY
+      * ==UT==LOOKUP-MOCK.
+      *****************************************************************
+           IF ==UT==MOCK-COUNT IS GREATER THAN OR EQUAL TO ==UT==MOCK-MAX
+               DISPLAY '**** MOCK TABLE FULL - MOCK NOT SET ****'
+           ELSE
+               ADD 1 TO ==UT==MOCK-COUNT
+               SET ==UT==MOCK-IX TO ==UT==MOCK-COUNT
+               MOVE ==UT==MOCK-FIND-TYPE
+                   TO ==UT==MOCK-TYPE(==UT==MOCK-IX)
+               MOVE ZERO
+                   TO ==UT==MOCK-ACCESS-COUNT(==UT==MOCK-IX)
+               MOVE ==UT==MOCK-SET-RECORD
+                   TO ==UT==MOCK-RECORD(==UT==MOCK-IX)
+               EVALUATE TRUE
+                   WHEN ==UT==FIND-FILE-MOCK
+                       MOVE ==UT==MOCK-FIND-FILENAME
+                           TO ==UT==MOCK-FILENAME(==UT==MOCK-IX)
+                       MOVE ==UT==MOCK-FIND-OPERATION
+                           TO ==UT==MOCK-OPERATION(==UT==MOCK-IX)
+                       MOVE ==UT==MOCK-SET-FILE-STATUS
+                           TO ==UT==MOCK-FILE-STATUS(==UT==MOCK-IX)
+                   WHEN ==UT==FIND-CALL-MOCK
+                       MOVE ==UT==MOCK-FIND-CALL-TOKENS
+                           TO ==UT==MOCK-CALL-TOKENS-KEY(==UT==MOCK-IX)
+                   WHEN ==UT==FIND-CICS-MOCK
+                       MOVE ==UT==MOCK-FIND-CICS-KEYWORDS
+                           TO ==UT==MOCK-CICS-KEYWORDS-KEY(==UT==MOCK-IX)
+                   WHEN ==UT==FIND-SQL-MOCK
+                       MOVE ==UT==MOCK-FIND-SQL-KEYWORDS
+                           TO ==UT==MOCK-SQL-KEYWORDS-KEY(==UT==MOCK-IX)
+                   WHEN ==UT==FIND-PARA-MOCK
+                       MOVE ==UT==MOCK-FIND-PARA-NAME
+                           TO ==UT==MOCK-PARA-NAME(==UT==MOCK-IX)
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF
+           .
+
+       ==UT==LOOKUP-MOCK.
+      *****************************************************************
+      * SEARCH THE MOCK TABLE FOR AN ENTRY MATCHING THE CURRENT
+      * ==UT==MOCK-FIND-xxx CRITERIA. SETS ==UT==MOCK-FOUND AND LEAVES
+      * ==UT==MOCK-IX POSITIONED AT THE MATCH WHEN ONE IS LOCATED.
+      *****************************************************************
+           SET ==UT==MOCK-NOT-FOUND TO TRUE
+           SET ==UT==MOCK-IX TO 1
+           PERFORM UNTIL ==UT==MOCK-IX GREATER ==UT==MOCK-COUNT
+                   OR ==UT==MOCK-FOUND
+               IF ==UT==MOCK-TYPE(==UT==MOCK-IX) EQUAL ==UT==MOCK-FIND-TYPE
+                   EVALUATE TRUE
+                       WHEN ==UT==FIND-FILE-MOCK
+      * MATCH ON OPERATION TOO, NOT JUST FILENAME, SO OPEN AND CLOSE
+      * ON THE SAME FILE ARE TRACKED AS SEPARATE MOCK-TABLE ENTRIES
+      * (SEE ==UT==RECORD-FILE-OPEN/==UT==RECORD-FILE-CLOSE BELOW).
+                           IF ==UT==MOCK-FILENAME(==UT==MOCK-IX)
+                                   EQUAL ==UT==MOCK-FIND-FILENAME
+                               AND ==UT==MOCK-OPERATION(==UT==MOCK-IX)
+                                   EQUAL ==UT==MOCK-FIND-OPERATION
+                               SET ==UT==MOCK-FOUND TO TRUE
+                           END-IF
+                       WHEN ==UT==FIND-CALL-MOCK
+                           IF ==UT==MOCK-CALL-TOKENS-KEY(==UT==MOCK-IX)
+                                   EQUAL ==UT==MOCK-FIND-CALL-TOKENS
+                               SET ==UT==MOCK-FOUND TO TRUE
+                           END-IF
+                       WHEN ==UT==FIND-CICS-MOCK
+                           IF ==UT==MOCK-CICS-KEYWORDS-KEY(==UT==MOCK-IX)
+                                   EQUAL ==UT==MOCK-FIND-CICS-KEYWORDS
+                               SET ==UT==MOCK-FOUND TO TRUE
+                           END-IF
+                       WHEN ==UT==FIND-SQL-MOCK
+                           IF ==UT==MOCK-SQL-KEYWORDS-KEY(==UT==MOCK-IX)
+                                   EQUAL ==UT==MOCK-FIND-SQL-KEYWORDS
+                               SET ==UT==MOCK-FOUND TO TRUE
+                           END-IF
+                       WHEN ==UT==FIND-PARA-MOCK
+                           IF ==UT==MOCK-PARA-NAME(==UT==MOCK-IX)
+                                   EQUAL ==UT==MOCK-FIND-PARA-NAME
+                               SET ==UT==MOCK-FOUND TO TRUE
+                           END-IF
+                       WHEN OTHER
+                           CONTINUE
+                   END-EVALUATE
+               END-IF
+               IF NOT ==UT==MOCK-FOUND
+                   SET ==UT==MOCK-IX UP BY 1
+               END-IF
+           END-PERFORM
+           IF ==UT==FIND-CALL-MOCK AND ==UT==MOCK-NOT-FOUND
+               ADD 1 TO ==UT==NUMBER-UNMOCK-CALL
+           END-IF
+           .
+
+       ==UT==RECORD-FILE-OPEN.
+      *****************************************************************
+      * CALL IMMEDIATELY AFTER A REAL OPEN STATEMENT IN A COPIED-IN
+      * PARAGRAPH UNDER TEST, WITH THE FILE'S INTERNAL NAME ALREADY
+      * MOVED TO ==UT==MOCK-FIND-FILENAME, SO ==UT==ASSERT-FILE-OPENED
+      * CAN LATER CONFIRM HOW MANY TIMES THAT FILE WAS ACTUALLY
+      * OPENED. THE FIRST CALL FOR A GIVEN FILENAME CREATES ITS
+      * MOCK-TABLE ENTRY.
+      *****************************************************************
+           SET ==UT==FIND-FILE-MOCK TO TRUE
+           MOVE 'OPEN' TO ==UT==MOCK-FIND-OPERATION
+           PERFORM ==UT==LOOKUP-MOCK
+           IF ==UT==MOCK-NOT-FOUND
+               PERFORM ==UT==SET-MOCK
+               PERFORM ==UT==LOOKUP-MOCK
+           END-IF
+           ADD 1 TO ==UT==MOCK-ACCESS-COUNT(==UT==MOCK-IX)
+           .
+
+       ==UT==RECORD-FILE-CLOSE.
+      *****************************************************************
+      * SAME AS ==UT==RECORD-FILE-OPEN, CALLED AFTER A REAL CLOSE
+      * STATEMENT INSTEAD.
+      *****************************************************************
+           SET ==UT==FIND-FILE-MOCK TO TRUE
+           MOVE 'CLOS' TO ==UT==MOCK-FIND-OPERATION
+           PERFORM ==UT==LOOKUP-MOCK
+           IF ==UT==MOCK-NOT-FOUND
+               PERFORM ==UT==SET-MOCK
+               PERFORM ==UT==LOOKUP-MOCK
+           END-IF
+           ADD 1 TO ==UT==MOCK-ACCESS-COUNT(==UT==MOCK-IX)
+           .
+
+       ==UT==ASSERT-FILE-OPENED.
+      *****************************************************************
+      * CONFIRM HOW MANY TIMES ==UT==MOCK-FIND-FILENAME WAS OPENED
+      * (SEE ==UT==RECORD-FILE-OPEN) AGAINST ==UT==EXPECTED-ACCESSES,
+      * USING THE SAME VERIFY-AT-LEAST/VERIFY-NO-MORE-THAN/
+      * VERIFY-EXACT MODES AS ==UT==ASSERT-ACCESSES - SET ONE OF THOSE
+      * AND ==UT==EXPECTED-ACCESSES BEFORE CALLING, THE SAME AS A
+      * DIRECT ==UT==ASSERT-ACCESSES CALL WOULD. A FILE NEVER OPENED
+      * COUNTS AS ZERO RATHER THAN SKIPPING THE ASSERTION, SO A
+      * MISSING OPEN FAILS THE TEST CASE INSTEAD OF PASSING SILENTLY.
+      *****************************************************************
+           SET ==UT==FIND-FILE-MOCK TO TRUE
+           MOVE 'OPEN' TO ==UT==MOCK-FIND-OPERATION
+           PERFORM ==UT==LOOKUP-MOCK
+           IF ==UT==MOCK-FOUND
+               MOVE ==UT==MOCK-ACCESS-COUNT(==UT==MOCK-IX)
+                   TO ==UT==ACTUAL-ACCESSES
+           ELSE
+               MOVE ZERO TO ==UT==ACTUAL-ACCESSES
+           END-IF
+           PERFORM ==UT==ASSERT-ACCESSES
+           .
+
+       ==UT==ASSERT-FILE-CLOSED.
+      *****************************************************************
+      * SAME AS ==UT==ASSERT-FILE-OPENED, FOR THE CLOSE COUNT RECORDED
+      * BY ==UT==RECORD-FILE-CLOSE.
+      *****************************************************************
+           SET ==UT==FIND-FILE-MOCK TO TRUE
+           MOVE 'CLOS' TO ==UT==MOCK-FIND-OPERATION
+           PERFORM ==UT==LOOKUP-MOCK
+           IF ==UT==MOCK-FOUND
+               MOVE ==UT==MOCK-ACCESS-COUNT(==UT==MOCK-IX)
+                   TO ==UT==ACTUAL-ACCESSES
+           ELSE
+               MOVE ZERO TO ==UT==ACTUAL-ACCESSES
+           END-IF
+           PERFORM ==UT==ASSERT-ACCESSES
+           .
+
+       ==UT==DISPLAY-COVERAGE.
+      *****************************************************************
+      * REPORT WHICH MOCKED PARAGRAPHS (MOCK TYPE PARA) WERE ACTUALLY
+      * PERFORMED DURING THE RUN, USING THE SAME MOCK-ACCESS-COUNT
+      * TRACKING ==UT==ASSERT-ACCESSES RELIES ON, AS A SIMPLE PARAGRAPH
+      * COVERAGE REPORT.
+      *****************************************************************
+           DISPLAY SPACE
+           DISPLAY 'PARAGRAPH COVERAGE:'
+           SET ==UT==MOCK-IX TO 1
+           PERFORM UNTIL ==UT==MOCK-IX GREATER ==UT==MOCK-COUNT
+               IF ==UT==MOCK-PARA(==UT==MOCK-IX)
+                   IF ==UT==MOCK-ACCESS-COUNT(==UT==MOCK-IX) GREATER ZERO
+                       DISPLAY '    COVERED     '
+                           ==UT==MOCK-PARA-NAME(==UT==MOCK-IX)
+                   ELSE
+                       DISPLAY '    NOT COVERED '
+                           ==UT==MOCK-PARA-NAME(==UT==MOCK-IX)
+                   END-IF
+               END-IF
+               SET ==UT==MOCK-IX UP BY 1
+           END-PERFORM
+           .
+
+       ==UT==WRITE-XML-COVERAGE.
+      *****************************************************************
+      * APPEND A <coverage> SECTION TO ==UT==XML-REPORT-FILE LISTING
+      * EACH MOCKED PARAGRAPH AND WHETHER IT WAS PERFORMED, MIRRORING
+      * ==UT==DISPLAY-COVERAGE FOR CI CONSUMPTION.
+      *****************************************************************
+           MOVE '<coverage>' TO ==UT==XML-REPORT-RECORD
+           WRITE ==UT==XML-REPORT-RECORD
+           SET ==UT==MOCK-IX TO 1
+           PERFORM UNTIL ==UT==MOCK-IX GREATER ==UT==MOCK-COUNT
+               IF ==UT==MOCK-PARA(==UT==MOCK-IX)
+                   MOVE SPACES TO ==UT==XML-REPORT-RECORD
+                   IF ==UT==MOCK-ACCESS-COUNT(==UT==MOCK-IX) GREATER ZERO
+                       STRING '  <paragraph name="' DELIMITED BY SIZE
+                               FUNCTION TRIM(
+                                   ==UT==MOCK-PARA-NAME(==UT==MOCK-IX))
+                                   DELIMITED BY SIZE
+                               '" accesses="' DELIMITED BY SIZE
+                               ==UT==MOCK-ACCESS-COUNT(==UT==MOCK-IX)
+                                   DELIMITED BY SIZE
+                               '" covered="true"/>' DELIMITED BY SIZE
+                           INTO ==UT==XML-REPORT-RECORD
+                       END-STRING
+                   ELSE
+                       STRING '  <paragraph name="' DELIMITED BY SIZE
+                               FUNCTION TRIM(
+                                   ==UT==MOCK-PARA-NAME(==UT==MOCK-IX))
+                                   DELIMITED BY SIZE
+                               '" accesses="' DELIMITED BY SIZE
+                               ==UT==MOCK-ACCESS-COUNT(==UT==MOCK-IX)
+                                   DELIMITED BY SIZE
+                               '" covered="false"/>' DELIMITED BY SIZE
+                           INTO ==UT==XML-REPORT-RECORD
+                       END-STRING
+                   END-IF
+                   WRITE ==UT==XML-REPORT-RECORD
+               END-IF
+               SET ==UT==MOCK-IX UP BY 1
+           END-PERFORM
+           MOVE '</coverage>' TO ==UT==XML-REPORT-RECORD
+           WRITE ==UT==XML-REPORT-RECORD
+           .
+
+       ==UT==WRITE-CUMULATIVE-RECORD.
+      *****************************************************************
+      * APPEND THIS PROGRAM'S OWN TOTALS TO ==UT==CUM-FILE (SEE
+      * CCHECKCUMFILECONTROL.CPY/CCHECKCUMFD.CPY) SO CCCONSOL CAN SUM
+      * TEST CASES ACROSS EVERY PROGRAM IN A REGRESSION RUN INTO ONE
+      * CONSOLIDATED REPORT. EXTEND APPENDS TO THE DATASET THE BATCH
+      * JOB CARRIES ACROSS STEPS; IF THIS IS THE FIRST PROGRAM IN THE
+      * RUN AND THE DATASET HAS NOT BEEN CREATED YET, FALL BACK TO
+      * OUTPUT TO CREATE IT, THE SAME WAY 1500-CHECK-FOR-RESTART IN
+      * FILECOPY TREATS A NOT-FOUND CHECKPOINT FILE AS NORMAL.
+      *****************************************************************
+           OPEN EXTEND ==UT==CUM-FILE
+           IF ==UT==CUM-FILE-NOT-FOUND
+               OPEN OUTPUT ==UT==CUM-FILE
+           END-IF
+           MOVE SPACES TO ==UT==CUM-RECORD
+           MOVE ==UT==PROGRAM-NAME TO ==UT==CUM-PROGRAM-NAME
+           MOVE ==UT==TEST-CASE-COUNT TO ==UT==CUM-TEST-CASE-COUNT
+           MOVE ==UT==NUMBER-PASSED TO ==UT==CUM-NUMBER-PASSED
+           MOVE ==UT==NUMBER-FAILED TO ==UT==CUM-NUMBER-FAILED
+           WRITE ==UT==CUM-RECORD
+           CLOSE ==UT==CUM-FILE
+           .
+
+       ==UT==ASSERT-CALL-LINKAGE.
+      *****************************************************************
+      * DETERMINE WHETHER A CALL STATEMENT PASSED ONE ARGUMENT
+      * (==UT==ARG-NAME-TO-FIND) BY CONTENT, BY VALUE OR BY REFERENCE,
+      * SCANNING THE SAME TOKENIZED CALL STATEMENT
+      * (==UT==MOCK-FIND-CALL-TOKENS) THE CALL-MOCK LOOKUP USES, AND
+      * COMPARE IT TO THE CALLER'S EXPECTATION ALREADY MOVED TO
+      * ==UT==EXPECTED ('BY CONTENT', 'BY VALUE' OR 'BY REFERENCE' -
+      * COBOL DEFAULTS TO BY REFERENCE WHEN NO KEYWORD PRECEDES THE
+      * ARGUMENT).
+      *****************************************************************
+           MOVE 'BY REFERENCE' TO ==UT==ACTUAL
+           SET ==UT==ARG-NOT-FOUND TO TRUE
+           MOVE 1 TO ==UT==LINKAGE-TYPE-IX
+           PERFORM UNTIL ==UT==LINKAGE-TYPE-IX
+                   GREATER ==UT==MOCK-FIND-CALL-TOKEN-COUNT
+                   OR ==UT==ARG-FOUND
+               IF ==UT==MOCK-FIND-CALL-TOKEN(==UT==LINKAGE-TYPE-IX)
+                       EQUAL ==UT==ARG-NAME-TO-FIND
+                   IF ==UT==ARG-QUALIFIER-TO-FIND EQUAL SPACES
+                       SET ==UT==ARG-FOUND TO TRUE
+                   ELSE
+                       PERFORM ==UT==CHECK-ARG-QUALIFIER
+                   END-IF
+                   IF ==UT==ARG-FOUND
+                       PERFORM ==UT==FIND-CALL-LINKAGE-KEYWORD
+                   ELSE
+                       ADD 1 TO ==UT==LINKAGE-TYPE-IX
+                   END-IF
+               ELSE
+                   ADD 1 TO ==UT==LINKAGE-TYPE-IX
+               END-IF
+           END-PERFORM
+
+           SET ==UT==NORMAL-COMPARE TO TRUE
+           SET ==UT==ALPHANUMERIC-COMPARE TO TRUE
+           SET ==UT==RELATION-EQ TO TRUE
+           PERFORM ==UT==CHECK-EXPECTATION
+           .
+
+       ==UT==CHECK-ARG-QUALIFIER.
+      *****************************************************************
+      * THE ARGUMENT NAME MATCHED AT ==UT==LINKAGE-TYPE-IX; THE CALLER
+      * ALSO WANTS IT QUALIFIED (IN/OF) BY ==UT==ARG-QUALIFIER-TO-FIND,
+      * E.G. "MOVE X IN Y" OR "MOVE X OF Y". CONFIRM THE TWO TOKENS
+      * FOLLOWING THE MATCH ARE 'IN' OR 'OF' AND THE QUALIFIER NAME;
+      * IF NOT, LEAVE ==UT==ARG-NOT-FOUND SET SO THE CALLER KEEPS
+      * SCANNING FORWARD INSTEAD OF STOPPING ON THIS CANDIDATE.
+      *****************************************************************
+           SET ==UT==ARG-NOT-FOUND TO TRUE
+           ADD 1 TO ==UT==LINKAGE-TYPE-IX GIVING ==UT==ARG-QUAL-IX1
+           ADD 2 TO ==UT==LINKAGE-TYPE-IX GIVING ==UT==ARG-QUAL-IX2
+           IF ==UT==ARG-QUAL-IX2 NOT GREATER
+                   ==UT==MOCK-FIND-CALL-TOKEN-COUNT
+               IF (==UT==MOCK-FIND-CALL-TOKEN(==UT==ARG-QUAL-IX1)
+                       EQUAL 'IN'
+                   OR ==UT==MOCK-FIND-CALL-TOKEN(==UT==ARG-QUAL-IX1)
+                       EQUAL 'OF')
+                   IF ==UT==MOCK-FIND-CALL-TOKEN(==UT==ARG-QUAL-IX2)
+                           EQUAL ==UT==ARG-QUALIFIER-TO-FIND
+                       SET ==UT==ARG-FOUND TO TRUE
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       ==UT==FIND-CALL-LINKAGE-KEYWORD.
+      *****************************************************************
+      * LOOK AT THE TWO TOKENS IMMEDIATELY BEFORE THE ARGUMENT FOUND BY
+      * ==UT==ASSERT-CALL-LINKAGE TO DETECT 'BY CONTENT' OR 'BY VALUE';
+      * ==UT==ACTUAL WAS ALREADY DEFAULTED TO 'BY REFERENCE'.
+      *****************************************************************
+           IF ==UT==LINKAGE-TYPE-IX GREATER 2
+               SUBTRACT 2 FROM ==UT==LINKAGE-TYPE-IX
+                   GIVING ==UT==LINKAGE-PREV2-IX
+               SUBTRACT 1 FROM ==UT==LINKAGE-TYPE-IX
+                   GIVING ==UT==LINKAGE-PREV-IX
+               IF ==UT==MOCK-FIND-CALL-TOKEN(==UT==LINKAGE-PREV2-IX)
+                       EQUAL 'BY'
+                   IF ==UT==MOCK-FIND-CALL-TOKEN(==UT==LINKAGE-PREV-IX)
+                           EQUAL 'CONTENT'
+                       MOVE 'BY CONTENT' TO ==UT==ACTUAL
+                   END-IF
+                   IF ==UT==MOCK-FIND-CALL-TOKEN(==UT==LINKAGE-PREV-IX)
+                           EQUAL 'VALUE'
+                       MOVE 'BY VALUE' TO ==UT==ACTUAL
+                   END-IF
+               END-IF
+           END-IF
+           .
+
        ==UT==LOOKUP-FILE.
       *****************************************************************
       * LOOK UP A FILE SPECIFICATION.
@@ -241,6 +919,10 @@
            MOVE SPACES TO ==UT==FILE-INFORMATION
            MOVE 4 to RETURN-CODE
 
+           OPEN OUTPUT ==UT==XML-REPORT-FILE
+           MOVE '<testsuite>' TO ==UT==XML-REPORT-RECORD
+           WRITE ==UT==XML-REPORT-RECORD
+           PERFORM ==UT==BEFORE-ALL
            .
        ==UT==END.
 
