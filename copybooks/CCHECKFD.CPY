@@ -0,0 +1,10 @@
+      * CCHECKFD.CPY
+      * FD FOR THE MACHINE-READABLE (JUNIT-STYLE XML) TEST REPORT. A
+      * GENERATED TEST PROGRAM COPIES THIS INTO ITS FILE SECTION
+      * ALONGSIDE ITS OWN FD ENTRIES.
+      * REFERENCE TEMPLATE ONLY, NEVER COPIED DIRECTLY - SEE THE NOTE
+      * AT THE TOP OF CCHECKWS.CPY. testfiles/ZUTZCFD.CPY IS THE
+      * MAINTAINED, COMPILED COPY.
+       FD  ==UT==XML-REPORT-FILE.
+       01  ==UT==XML-REPORT-RECORD      PIC X(512).
+      * CCHECKFD.CPY END
