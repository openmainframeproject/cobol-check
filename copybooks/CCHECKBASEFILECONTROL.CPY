@@ -0,0 +1,12 @@
+      * CCHECKBASEFILECONTROL.CPY
+      * FILE-CONTROL ENTRY FOR THE REGRESSION-BASELINE FILE USED BY
+      * ==UT==WHOLE-RECORD-COMPARE (SEE CCHECKBASEFD.CPY). A GENERATED
+      * TEST PROGRAM COPIES THIS INTO ITS FILE-CONTROL PARAGRAPH
+      * ALONGSIDE ITS OWN SELECT ENTRIES.
+      * REFERENCE TEMPLATE ONLY, NEVER COPIED DIRECTLY - SEE THE NOTE
+      * AT THE TOP OF CCHECKWS.CPY. testfiles/ZUTZCBASEFILECONTROL.CPY
+      * IS THE MAINTAINED, COMPILED COPY.
+           SELECT ==UT==BASELINE-FILE ASSIGN TO "UTBASEFL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ==UT==BASELINE-FILE-STATUS.
+      * CCHECKBASEFILECONTROL.CPY END
